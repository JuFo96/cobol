@@ -0,0 +1,52 @@
+       identification division.
+       program-id. KONTROLCIFFER.
+
+      *> Mod-11-kontrolciffer paa customer-id, samme teknik som danske
+      *> CPR-numre bruger til at fange en forkeyet/transponeret ciffer.
+      *> Hvert af de 10 cifre vaegtes 4 3 2 7 6 5 4 3 2 1 (hoejre-til-
+      *> venstre CPR-vaegtning), og summen skal gaa op i 11 for at
+      *> ln-kontrolciffer-ok bliver "J". Et customer-id der ikke er
+      *> rent numerisk kan slet ikke kontrolciffer-tjekkes og markeres
+      *> derfor ogsaa ugyldigt.
+
+       data division.
+       working-storage section.
+           01 kc-index      PIC 9(2).
+           01 kc-sum        PIC 9(5).
+           01 kc-vaegte.
+               05 filler PIC 9 value 4.
+               05 filler PIC 9 value 3.
+               05 filler PIC 9 value 2.
+               05 filler PIC 9 value 7.
+               05 filler PIC 9 value 6.
+               05 filler PIC 9 value 5.
+               05 filler PIC 9 value 4.
+               05 filler PIC 9 value 3.
+               05 filler PIC 9 value 2.
+               05 filler PIC 9 value 1.
+           01 kc-vaegte-tabel redefines kc-vaegte.
+               05 kc-vaegt PIC 9 occurs 10 times.
+           01 kc-ciffer     PIC 9.
+
+       linkage section.
+           01 ln-customer-id        PIC X(10).
+           01 ln-kontrolciffer-ok   PIC X(1).
+
+       procedure division using ln-customer-id ln-kontrolciffer-ok.
+       main-kontrolciffer.
+           move "N" to ln-kontrolciffer-ok
+
+           if ln-customer-id is numeric
+               move 0 to kc-sum
+               perform varying kc-index from 1 by 1
+                   until kc-index > 10
+                   move ln-customer-id(kc-index:1) to kc-ciffer
+                   compute kc-sum =
+                       kc-sum + (kc-ciffer * kc-vaegt(kc-index))
+               end-perform
+               if function mod(kc-sum, 11) = 0
+                   move "J" to ln-kontrolciffer-ok
+               end-if
+           end-if
+
+           goback.
