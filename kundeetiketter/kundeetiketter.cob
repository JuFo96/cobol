@@ -0,0 +1,196 @@
+       identification division.
+       program-id. KUNDEETIKETTER.
+
+      *> Genbruger navn/adresse-felterne fra kundeopl.cpy (de samme
+      *> felter opgave7's FORMAT-ADDRESSE og FORMAT-BY splitter op) til
+      *> at skrive print-klare 4-linjers labelblokke i stedet for den
+      *> flade rapportlinje-pr-felt opgave7 laver.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kunde-file assign to dynamic kunde-file-name
+               organization is line sequential.
+
+           select label-file assign to dynamic output-file-name
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 kunde-info.
+               COPY "kundeopl.cpy".
+
+           FD label-file.
+           01 label-record.
+               02 label-line        PIC X(100).
+
+       working-storage section.
+           01 end-of-file PIC X value "N".
+           01 kunde-file-name  PIC X(100) value "kundeoplysninger.txt".
+           01 output-file-name PIC X(100) value "KUNDE-LABELS.txt".
+           01 full-name PIC X(40).
+      *> Felter til den faelles husnummer-opsplitning - se
+      *> husnummer/husnummer.cob.
+           01 husnr-tal     PIC 9(5).
+           01 husnr-bogstav PIC X(1).
+           01 husnr-ok      PIC X(1) value "Y".
+           01 husnr-tal-edit PIC ZZZZ9.
+           01 husnr-display PIC X(6).
+           01 layout-version-ok PIC X value "Y".
+           01 kunde-header-missing PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept kunde-file-name from environment "KUNDEFIL_NAVN"
+               on exception
+                   move "kundeoplysninger.txt" to kunde-file-name
+           end-accept
+           accept output-file-name from environment "OUTPUTFIL_NAVN"
+               on exception
+                   move "KUNDE-LABELS.txt" to output-file-name
+           end-accept
+
+           open input kunde-file
+           perform verificer-kunde-header
+           open output label-file
+
+           if kunde-header-missing = "Y"
+               perform write-label
+           end-if
+
+           perform until end-of-file = "Y"
+               read kunde-file into kunde-info
+           at end
+               move "Y" to end-of-file
+           not at end
+               perform write-label
+           end-read
+           end-perform
+
+           close kunde-file
+           close label-file
+
+           stop run.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kundepost
+      *> (se kunde-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KUNDEETIKETTER: "
+                       function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "KUNDEETIKETTER: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "KUNDEETIKETTER: layout-version-"
+                               "mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Skriver en 4-linjers etiketblok: navn, gade+husnr, etage/side,
+      *> postnr+by - efterfulgt af en blank linje som adskiller
+      *> blokkene, klar til at blive printet og sat paa en kuvert.
+           write-label.
+               move spaces to full-name
+               call "NAVNEFORMAT" using
+                   first-name in kunde-info
+                   last-name in kunde-info
+                   full-name
+               end-call
+
+               move spaces to label-line
+               string
+                   function trim(full-name)
+                   into label-line
+               end-string
+               write label-record
+
+      *> Husnummeret splittes via det faelles HUSNUMMER-underprogram
+      *> saa "12A"/"12 A"/"12a" alle skrives ens paa etiketten - er det
+      *> hverken rent numerisk eller numerisk-plus-bogstav, printes
+      *> det raat som modtaget i stedet for at fejle etiketten.
+               call "HUSNUMMER" using house-number in kunde-info
+                   husnr-tal husnr-bogstav husnr-ok
+               end-call
+               if husnr-ok = "Y"
+                   move husnr-tal to husnr-tal-edit
+                   move spaces to husnr-display
+                   string
+                       function trim(husnr-tal-edit)
+                       function trim(husnr-bogstav)
+                       into husnr-display
+                   end-string
+               else
+                   move house-number in kunde-info to husnr-display
+               end-if
+
+               move spaces to label-line
+               string
+                   function trim(street-name in kunde-info) " "
+                   function trim(husnr-display)
+                   into label-line
+               end-string
+               write label-record
+
+               move spaces to label-line
+               if etage in kunde-info not = spaces
+                  or side in kunde-info not = spaces
+                   string
+                       function trim(etage in kunde-info) "."
+                       function trim(side in kunde-info)
+                       into label-line
+                   end-string
+               end-if
+               write label-record
+
+               move spaces to label-line
+               if postnr in kunde-info is numeric
+                   string
+                       function trim(postnr in kunde-info) " "
+                       function trim(bynavn in kunde-info)
+                       into label-line
+                   end-string
+               else
+                   string
+                       "UGYLDIGT POSTNR " function trim(
+                           bynavn in kunde-info)
+                       into label-line
+                   end-string
+               end-if
+               write label-record
+
+               move spaces to label-line
+               write label-record
+           exit.
