@@ -0,0 +1,93 @@
+       identification division.
+       program-id. KUNDEOPSLAG.
+
+      *> kundeoplysninger.txt er LINE SEQUENTIAL, saa ethvert opslag i
+      *> opgave7/opgave9 kraever en fuld sekventiel gennemlaesning -
+      *> der er ingen direkte adgang paa customer-id. kundevedlige-
+      *> hold.cob bygger allerede et indekseret arbejdseksemplar af
+      *> kundemasteren (KUNDEMST.dat, noegle customer-id) hver gang
+      *> den koerer, og rydder det ikke op bagefter, saa filen ligger
+      *> tilbage som en rigtig indekseret kundemaster mellem koersler.
+      *> Dette program er det foerste til at udnytte det: et enkelt-
+      *> kunde-opslag der READ'er direkte paa noeglen i stedet for at
+      *> scanne hele filen, til brug ved kundeservice-forespoergsler.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kunde-index-file assign to "KUNDEMST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is customer-id of kunde-idx-record
+               file status is kunde-idx-status.
+
+       data division.
+           file section.
+           FD kunde-index-file.
+           01 kunde-idx-record.
+               COPY "kundeopl.cpy".
+
+       working-storage section.
+           01 kunde-idx-status PIC XX value "00".
+           01 opslag-customer-id PIC X(10).
+
+       procedure division.
+       main-program.
+           accept opslag-customer-id from environment "KUNDEOPSLAG_ID"
+               on exception
+                   move spaces to opslag-customer-id
+           end-accept
+
+           if opslag-customer-id = spaces
+               display
+         "KUNDEOPSLAG: KUNDEOPSLAG_ID mangler - intet customer-id"
+               move 8 to return-code
+           else
+               open input kunde-index-file
+               move opslag-customer-id
+                   to customer-id in kunde-idx-record
+               read kunde-index-file
+               invalid key
+                   display "Kunde-ID " function trim(opslag-customer-id)
+                       " findes ikke i kundemasteren"
+                   move 4 to return-code
+               not invalid key
+                   perform vis-kunde
+                   move 0 to return-code
+               end-read
+               close kunde-index-file
+           end-if
+
+           stop run.
+
+      *> Viser de vigtigste felter for den fundne kunde - samme felter
+      *> som format-id/format-navn/format-addresse i opgave7/opgave9
+      *> ville have printet, blot direkte paa skaermen i stedet for
+      *> til en rapportfil.
+           vis-kunde.
+               display "*-------------------------------------------*"
+               display "Kunde-ID     : "
+                   function trim(customer-id in kunde-idx-record)
+               if customer-type in kunde-idx-record = "C"
+                   display "Firma        : "
+                       function trim(company-name in kunde-idx-record)
+                   display "CVR          : "
+                       function trim(cvr-number in kunde-idx-record)
+                   display "Kontakt      : "
+                       function trim(contact-person in kunde-idx-record)
+               else
+                   display "Navn         : "
+                       function trim(first-name in kunde-idx-record) " "
+                       function trim(last-name in kunde-idx-record)
+               end-if
+               display "Addresse     : "
+                   function trim(street-name in kunde-idx-record) " "
+                   function trim(house-number in kunde-idx-record)
+               display "By           : "
+                   function trim(postnr in kunde-idx-record) " "
+                   function trim(bynavn in kunde-idx-record)
+               display "Telefon/email: "
+                   function trim(telefon in kunde-idx-record) " / "
+                   function trim(email in kunde-idx-record)
+               display "*-------------------------------------------*"
+           exit.
