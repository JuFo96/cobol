@@ -0,0 +1,261 @@
+       identification division.
+       program-id. KONTOPOSTERING.
+
+      *> Poster transaktioner (TRANS-POST.txt) mod KontoOpl.txt's
+      *> BALANCE og skriver hver postering til TRANSOPL.txt med
+      *> saldoen efter posteringen, saa der er et transaktionsspor i
+      *> stedet for at kontofilen bare bliver overskrevet med en ny
+      *> snapshot-balance uden historik. Samme
+      *> byg-indekseret-kopi / anvend-transaktioner / skriv-tilbage
+      *> moenster som kundevedligehold.cob bruger til kundeoplysninger.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+           select konto-master-index-file assign to "KONTOMST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is account-id of konto-idx-record
+               file status is konto-master-idx-status.
+
+           select trans-file assign to dynamic trans-file-name
+               organization is line sequential.
+
+           select history-file assign to dynamic history-file-name
+               organization is line sequential.
+
+           select error-file assign to "POSTERING-FEJL.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-record.
+               COPY "KONTOOPL.cpy".
+
+           FD konto-master-index-file.
+           01 konto-idx-record.
+               COPY "KONTOOPL.cpy".
+
+           FD trans-file.
+           01 trans-record.
+               02 trans-account-id   PIC X(10).
+               02 trans-date         PIC X(8).
+               02 trans-amount       PIC S9(7)V99.
+
+           FD history-file.
+           01 history-record.
+               COPY "TRANSOPL.cpy".
+
+           FD error-file.
+           01 error-record.
+               02 error-line         PIC X(100).
+
+       working-storage section.
+           01 end-of-trans PIC X value "N".
+           01 end-of-master PIC X value "N".
+           01 konto-master-idx-status PIC XX value "00".
+           01 konto-file-name   PIC X(100) value "KontoOpl.txt".
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+           01 trans-file-name   PIC X(100) value "TRANS-POST.txt".
+           01 history-file-name PIC X(100) value "TRANSOPL.txt".
+           01 new-balance PIC S9(8)V99.
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+           accept trans-file-name from environment "TRANSPOSTFIL_NAVN"
+               on exception
+                   move "TRANS-POST.txt" to trans-file-name
+           end-accept
+           accept history-file-name from environment "TRANSOPLFIL_NAVN"
+               on exception
+                   move "TRANSOPL.txt" to history-file-name
+           end-accept
+
+           perform build-konto-master-index
+
+           open i-o konto-master-index-file
+           open input trans-file
+           open extend history-file
+           open output error-file
+
+           perform until end-of-trans = "Y"
+               read trans-file into trans-record
+           at end
+               move "Y" to end-of-trans
+           not at end
+               perform apply-transaction
+           end-read
+           end-perform
+
+           close trans-file
+           close error-file
+           close history-file
+           close konto-master-index-file
+
+           perform rewrite-konto-file
+
+           stop run.
+
+      *> Bygger det indekserede arbejdseksemplar af kontomasteren ud
+      *> fra den nuvaerende KontoOpl.txt. Den allerfoerste post er en
+      *> version/laengde-header (se KONTOOPL-HDR.cpy) - et mismatch
+      *> her fejler koerslen med det samme i stedet for at laese alle
+      *> efterfoelgende kontoposter en kolonne forskudt.
+      *> Har filen slet ingen header (en fil fra foer denne
+      *> version/laengde-kontrol fandtes - se verificer-konto-header),
+      *> er den foerste post allerede laest som en rigtig kontopost og
+      *> indekseres her, saa rewrite-konto-file's header paa naeste
+      *> koersel er en reel bootstrap i stedet for et evigt STOP RUN.
+           build-konto-master-index.
+               open input konto-file
+               perform verificer-konto-header
+               open output konto-master-index-file
+               move "N" to end-of-master
+               if konto-header-missing = "Y"
+                   write konto-idx-record from konto-record
+                   invalid key
+                       display "Dublet account-id sprunget over: "
+                           account-id in konto-record
+                   end-write
+               end-if
+               perform until end-of-master = "Y"
+                   read konto-file into konto-record
+               at end
+                   move "Y" to end-of-master
+               not at end
+                   write konto-idx-record from konto-record
+               invalid key
+                   display "Dublet account-id sprunget over: "
+                       account-id in konto-record
+               end-write
+               end-read
+               end-perform
+               close konto-file
+               close konto-master-index-file
+               move "N" to end-of-master
+           exit.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing og build-konto-master-index) i
+      *> stedet for at koerslen fejler paa det, der reelt bare er en
+      *> bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTOPOSTERING: "
+                       function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTOPOSTERING: ingen header "
+                           "fundet i " function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt
+                           or not kohdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "KONTOPOSTERING: layout-version-"
+                               "mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=[" kohdr-marker
+                               "] version=" kohdr-version
+                               " laengde=" kohdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Slaar kontoen op paa account-id, laegger trans-amount (signeret
+      *> - positiv er indbetaling, negativ er haevning) til BALANCE, og
+      *> skriver posteringen med saldoen-efter til TRANSOPL.txt. Findes
+      *> kontoen ikke, afvises posteringen til POSTERING-FEJL.txt.
+           apply-transaction.
+               move trans-account-id to account-id in konto-idx-record
+               read konto-master-index-file
+               invalid key
+                   move spaces to error-line
+                   string
+                       "Postering afvist, ukendt konto: "
+                       function trim(trans-account-id)
+                       into error-line
+                   end-string
+                   write error-record
+               end-write
+               not invalid key
+                   compute new-balance =
+                       balance in konto-idx-record
+                       + trans-amount in trans-record
+                   if new-balance < 0
+                       move spaces to error-line
+                       string
+                           "Postering afvist, negativ saldo for konto "
+                           function trim(trans-account-id)
+                           into error-line
+                       end-string
+                       write error-record
+                   else
+                       move new-balance to balance in konto-idx-record
+                       rewrite konto-idx-record
+
+                       move trans-account-id
+                           to account-id in history-record
+                       move trans-date in trans-record
+                           to trans-date in history-record
+                       move trans-amount in trans-record
+                           to trans-amount in history-record
+                       move new-balance
+                           to running-balance in history-record
+                       write history-record
+                   end-if
+               end-read
+           exit.
+
+      *> Skriver den opdaterede kontomaster tilbage til KontoOpl.txt i
+      *> account-id raekkefoelge, med en version/laengde-header (se
+      *> KONTOOPL-HDR.cpy) som den allerfoerste post.
+           rewrite-konto-file.
+               open input konto-master-index-file
+               open output konto-file
+               move "KHDR" to kohdr-marker
+               set kohdr-version-kendt to true
+               set kohdr-laengde-kendt to true
+               write konto-header-record
+               move "N" to end-of-master
+               perform until end-of-master = "Y"
+                   read konto-master-index-file next record
+                       into konto-record
+               at end
+                   move "Y" to end-of-master
+               not at end
+                   write konto-record
+               end-read
+               end-perform
+               close konto-master-index-file
+               close konto-file
+           exit.
