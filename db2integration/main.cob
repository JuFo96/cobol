@@ -2,22 +2,194 @@
        program-id. upload-db2.
 
        environment division.
-       
+       input-output section.
+       file-control.
+           select kunde-file assign to dynamic kunde-file-name
+               organization is line sequential.
 
        data division.
+           file section.
+           FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 kunde-info.
+               COPY "kundeopl.cpy".
+
        working-storage section.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       01 db2inst1 PIC X(8) value "db2inst1".
-       01 password PIC x(8) value "password".
+       01 db2inst1 PIC X(8).
+       01 password PIC x(8).
        01 Program-pass-fields.
           05 Firstnme         Pic x(30).
        01  var-data pic x(20) value "hello world".
+       01 kunde-file-name PIC X(100) value "kundeoplysninger.txt".
+       01 end-of-kunde PIC X value "N".
+       01 upload-ok-count PIC 9(7) value 0.
+       01 upload-error-count PIC 9(7) value 0.
+       01 layout-version-ok PIC X value "Y".
+       01 kunde-header-missing PIC X value "N".
+
+      *> Host-variabler til INSERT mod CUSTOMER-tabellen - et separat
+      *> saet af felter i DECLARE SECTION i stedet for at bruge
+      *> kunde-info-feltarne direkte, saa precompileren kan se dem.
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 HV-CUSTOMER-ID   PIC X(10).
+       01 HV-FIRST-NAME    PIC X(20).
+       01 HV-LAST-NAME     PIC X(20).
+       01 HV-STREET-NAME   PIC X(30).
+       01 HV-HOUSE-NUMBER  PIC X(5).
+       01 HV-POSTNR        PIC X(4).
+       01 HV-BYNAVN        PIC X(20).
+      *EXEC SQL END DECLARE SECTION END-EXEC
+
        procedure division.
            display var-data
+
+      *> DB2-login laeses fra miljoevariabler i stedet for at vaere
+      *> compilet ind som VALUE-literaler - at rotere adgangskoden
+      *> kraever saa ikke laengere en genoversaettelse/genudrulning.
+           ACCEPT db2inst1 FROM ENVIRONMENT "DB2_BRUGER"
+               ON EXCEPTION
+                   DISPLAY "DB2_BRUGER ikke sat i miljoeet"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-ACCEPT.
+           ACCEPT password FROM ENVIRONMENT "DB2_KODEORD"
+               ON EXCEPTION
+                   DISPLAY "DB2_KODEORD ikke sat i miljoeet"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-ACCEPT.
+
            EXEC SQL
             CONNECT TO testdb
             USER :db2inst1
-            USING :password 
+            USING :password
+           END-EXEC.
+
+      *> SQLCODE efter CONNECT - ligesom main.cbl's lavniveau
+      *> sqlgcall-sekvens allerede goer - i stedet for at en fejlet
+      *> login ser ud som en vellykket koersel.
+           IF SQLCODE NOT = 0
+               DISPLAY "DB2 CONNECT fejlede. SQLCODE: " SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           perform upload-kunder
+
+           EXEC SQL
+            DISCONNECT CURRENT
            END-EXEC.
-       stop run.
-       
\ No newline at end of file
+
+           IF SQLCODE NOT = 0
+               DISPLAY "DB2 DISCONNECT fejlede. SQLCODE: " SQLCODE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           stop run.
+
+      *> Laeser kundeoplysninger.txt og indsaetter hver post i DB2's
+      *> CUSTOMER-tabel. SQLCODE tjekkes pr. raekke, saa en enkelt
+      *> daarlig post bliver talt og sprunget over i stedet for at
+      *> stoppe hele upload'en.
+           upload-kunder.
+               accept kunde-file-name from environment "KUNDEFIL_NAVN"
+                   on exception
+                       move "kundeoplysninger.txt" to kunde-file-name
+               end-accept
+
+               open input kunde-file
+               perform verificer-kunde-header
+               if kunde-header-missing = "Y"
+                   perform upload-one-kunde
+               end-if
+               perform until end-of-kunde = "Y"
+                   read kunde-file into kunde-info
+               at end
+                   move "Y" to end-of-kunde
+               not at end
+                   perform upload-one-kunde
+               end-read
+               end-perform
+               close kunde-file
+
+               display "CUSTOMER-raekker indsat : " upload-ok-count
+               display "CUSTOMER-raekker fejlet : " upload-error-count
+           exit.
+
+      *> En enkelt kundepost: host-variabler fyldes og rækken
+      *> indsaettes i CUSTOMER. Kaldt baade fra hovedloekken og - naar
+      *> kunde-file slet ingen header har - for den allerede laeste
+      *> foerste post (se verificer-kunde-header).
+           upload-one-kunde.
+               move customer-id in kunde-info to HV-CUSTOMER-ID
+               move first-name in kunde-info to HV-FIRST-NAME
+               move last-name in kunde-info to HV-LAST-NAME
+               move street-name in kunde-info to HV-STREET-NAME
+               move house-number in kunde-info to HV-HOUSE-NUMBER
+               move postnr in kunde-info to HV-POSTNR
+               move bynavn in kunde-info to HV-BYNAVN
+
+               EXEC SQL
+                   INSERT INTO CUSTOMER
+                       (CUSTOMER_ID, FIRST_NAME, LAST_NAME,
+                        STREET_NAME, HOUSE_NUMBER, POSTNR, BYNAVN)
+                   VALUES
+                       (:HV-CUSTOMER-ID, :HV-FIRST-NAME,
+                        :HV-LAST-NAME, :HV-STREET-NAME,
+                        :HV-HOUSE-NUMBER, :HV-POSTNR, :HV-BYNAVN)
+               END-EXEC
+
+               if SQLCODE = 0
+                   add 1 to upload-ok-count
+               else
+                   add 1 to upload-error-count
+                   display "INSERT fejlede for customer-id "
+                       function trim(HV-CUSTOMER-ID)
+                       " SQLCODE: " SQLCODE
+               end-if
+           exit.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kundepost
+      *> (se kunde-header-missing) i stedet for at koerslen fejler paa
+      *> det, der reelt bare er en bootstrap.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "UPLOAD-DB2: " function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "UPLOAD-DB2: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "UPLOAD-DB2: layout-version-"
+                               "mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
