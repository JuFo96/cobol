@@ -7,47 +7,11 @@
        data division.
        working-storage section.
 
-       01  SQLDA-ID pic 9(4) comp-5.
-       01  SQLDSIZE pic 9(4) comp-5.
-       01  SQL-STMT-ID pic 9(4) comp-5.
-       01  SQLVAR-INDEX pic 9(4) comp-5.
-       01  SQL-DATA-TYPE pic 9(4) comp-5.
-       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
-       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
-       01  SQL-S-LITERAL pic X(258).
-       01  SQL-LITERAL1 pic X(130).
-       01  SQL-LITERAL2 pic X(130).
-       01  SQL-LITERAL3 pic X(130).
-       01  SQL-LITERAL4 pic X(130).
-       01  SQL-LITERAL5 pic X(130).
-       01  SQL-LITERAL6 pic X(130).
-       01  SQL-LITERAL7 pic X(130).
-       01  SQL-LITERAL8 pic X(130).
-       01  SQL-LITERAL9 pic X(130).
-       01  SQL-LITERAL10 pic X(130).
-       01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
-       01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
-       01  SQL-CALL-TYPE pic 9(4) comp-5.
-       01  SQL-SECTIONUMBER pic 9(4) comp-5.
-       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
-       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
-       01  SQL-VERSION-NUMBER pic 9(4) comp-5.
-       01  SQL-ARRAY-SIZE pic 9(4) comp-5.
-       01  SQL-IS-STRUCT  pic 9(4) comp-5.
-       01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
-       01  SQL-STRUCT-SIZE pic 9(4) comp-5.
-       01  SQLA-PROGRAM-ID.
-           05 SQL-PART1 pic 9(4) COMP-5 value 172.
-           05 SQL-PART2 pic X(6) value "AEAWAI".
-           05 SQL-PART3 pic X(24) value "LBH2MOLp01111 2         ".
-           05 SQL-PART4 pic 9(4) COMP-5 value 8.
-           05 SQL-PART5 pic X(8) value "DB2INST1".
-           05 SQL-PART6 pic X(120) value LOW-VALUES.
-           05 SQL-PART7 pic 9(4) COMP-5 value 8.
-           05 SQL-PART8 pic X(8) value "MAIN    ".
-           05 SQL-PART9 pic X(120) value LOW-VALUES.
-                               
-       
+      *> Delt SQLDA-opsaetning til den lavniveau DB2 CONNECT-sekvens -
+      *> se copybooks/DB2CONN.cpy og DB2CONNP.cpy.
+           COPY "DB2CONN.cpy".
+
+
       *EXEC SQL INCLUDE SQLCA END-EXEC
       * SQL Communication Area - SQLCA
        COPY 'sqlca.cbl'.
@@ -55,97 +19,44 @@
                                        
 	
       *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DB-USER PIC X(8) USAGE DISPLAY VALUE "db2inst1".
-       01 DB-PASSWORD PIC x(8) USAGE DISPLAY VALUE "password".
-       
+       01 DB-USER PIC X(8) USAGE DISPLAY.
+       01 DB-PASSWORD PIC x(8) USAGE DISPLAY.
+
       *EXEC SQL END DECLARE SECTION END-EXEC
-                                             
-       
+
+
        01  var-data pic x(20) USAGE DISPLAY value "hello world".
        procedure division.
           display var-data.
-	
-      *EXEC SQL 
+
+      *> DB2-login laeses fra miljoevariabler i stedet for at vaere
+      *> compilet ind som VALUE-literaler - se db2integration/main.cob.
+          ACCEPT DB-USER FROM ENVIRONMENT "DB2_BRUGER"
+              ON EXCEPTION
+                  DISPLAY "DB2_BRUGER ikke sat i miljoeet"
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+          END-ACCEPT.
+          ACCEPT DB-PASSWORD FROM ENVIRONMENT "DB2_KODEORD"
+              ON EXCEPTION
+                  DISPLAY "DB2_KODEORD ikke sat i miljoeet"
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+          END-ACCEPT.
+
+      *EXEC SQL
       *CONNECT TO testdb
       *	USER :DB-USER
       *	USING :DB-PASSWORD
       *	END-EXEC
-           CALL "sqlgstrt" USING
-              BY CONTENT SQLA-PROGRAM-ID
-              BY VALUE 0
-              BY REFERENCE SQLCA
-           CALL "sqlgmf" USING
-              BY VALUE 0
-
-           MOVE 1 TO SQL-STMT-ID 
-           MOVE 3 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
-
-           CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
-                        SQLDSIZE
-                        SQL-STMT-ID
-                        0
+      *> Boilerplaten er flyttet til DB2CONNP.cpy's CONNECT-TIL-DB2 -
+      *> et nyt DB2-program kan genbruge den ved blot at COPY
+      *> DB2CONN.cpy/DB2CONNP.cpy ind og saette disse tre felter.
+           MOVE "testdb" TO DB2CONN-DATABASE
+           MOVE DB-USER TO DB2CONN-USER
+           MOVE DB-PASSWORD TO DB2CONN-PASSWORD
 
-           MOVE "testdb"
-            TO SQL-LITERAL1
-           MOVE 6 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 0 TO SQLVAR-INDEX
-           MOVE 2 TO SQLDA-ID
-
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE SQL-LITERAL1
-            BY VALUE 0
-                     0
-
-           MOVE 8 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 1 TO SQLVAR-INDEX
-           MOVE 2 TO SQLDA-ID
-
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE DB-USER
-            BY VALUE 0
-                     0
-
-           MOVE 8 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 2 TO SQLVAR-INDEX
-           MOVE 2 TO SQLDA-ID
-
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE DB-PASSWORD
-            BY VALUE 0
-                     0
-
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 5 TO SQL-SECTIONUMBER 
-           MOVE 29 TO SQL-CALL-TYPE 
-
-           CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
-                     SQL-SECTIONUMBER
-                     SQL-INPUT-SQLDA-ID
-                     SQL-OUTPUT-SQLDA-ID
-                     0
-
-           CALL "sqlgstop" USING
-            BY VALUE 0
-                .
+           PERFORM CONNECT-TIL-DB2.
 
 	IF SQLCODE = 0
 		DISPLAY "connection successful"
@@ -153,4 +64,6 @@
 		DISPLAY "connection failed. SQLCODE: " SQLCODE
 	END-IF.
        stop run.
-       
+
+           COPY "DB2CONNP.cpy".
+
