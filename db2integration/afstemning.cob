@@ -0,0 +1,298 @@
+       identification division.
+       program-id. afstemning-db2.
+
+      *> Afstemmer kundeoplysninger.txt mod DB2's CUSTOMER-tabel
+      *> (indlaest af main.cob's upload-kunder) - rapporterer
+      *> kunder der kun findes i den ene kilde samt felt-uoverens-
+      *> stemmelser, saa afvigelser mellem fladfilen og DB2-kopien
+      *> bliver fanget her i stedet for via en kundeklage. Samme
+      *> byg-indekseret-kopi moenster som de oevrige vedligeholdelses-
+      *> programmer bruger til at slaa op paa customer-id.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kunde-file assign to dynamic kunde-file-name
+               organization is line sequential.
+
+           select kunde-idx-file assign to "KUNDEIDX.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is idx-customer-id
+               file status is kunde-idx-status.
+
+           select rapport-file assign to dynamic rapport-file-name
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 kunde-info.
+               COPY "kundeopl.cpy".
+
+           FD kunde-idx-file.
+           01 kunde-idx-record.
+               02 idx-customer-id    PIC X(10).
+               02 idx-first-name     PIC X(20).
+               02 idx-last-name      PIC X(20).
+               02 idx-street-name    PIC X(30).
+               02 idx-house-number   PIC X(5).
+               02 idx-postnr         PIC X(4).
+               02 idx-bynavn         PIC X(20).
+               02 idx-matched        PIC X value "N".
+
+           FD rapport-file.
+           01 rapport-record.
+               02 rapport-line       PIC X(100).
+
+       working-storage section.
+           01 end-of-kunde PIC X value "N".
+           01 end-of-idx PIC X value "N".
+           01 kunde-file-name   PIC X(100) value "kundeoplysninger.txt".
+           01 rapport-file-name PIC X(100) value "DB2-AFSTEMNING.txt".
+           01 kunde-idx-status  PIC XX value "00".
+           01 kun-db2-count     PIC 9(7) value 0.
+           01 kun-flat-count    PIC 9(7) value 0.
+           01 mismatch-count    PIC 9(7) value 0.
+           01 layout-version-ok PIC X value "Y".
+           01 kunde-header-missing PIC X value "N".
+
+      *EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 HV-CUSTOMER-ID   PIC X(10).
+       01 HV-FIRST-NAME    PIC X(20).
+       01 HV-LAST-NAME     PIC X(20).
+       01 HV-STREET-NAME   PIC X(30).
+       01 HV-HOUSE-NUMBER  PIC X(5).
+       01 HV-POSTNR        PIC X(4).
+       01 HV-BYNAVN        PIC X(20).
+      *EXEC SQL END DECLARE SECTION END-EXEC
+
+       procedure division.
+       main-program.
+           accept kunde-file-name from environment "KUNDEFIL_NAVN"
+               on exception
+                   move "kundeoplysninger.txt" to kunde-file-name
+           end-accept
+           accept rapport-file-name from environment "RAPPORTFIL_NAVN"
+               on exception
+                   move "DB2-AFSTEMNING.txt" to rapport-file-name
+           end-accept
+
+           perform build-kunde-index
+
+           open output rapport-file
+
+           EXEC SQL
+               DECLARE CUSTOMER-CURSOR CURSOR FOR
+                   SELECT CUSTOMER_ID, FIRST_NAME, LAST_NAME,
+                          STREET_NAME, HOUSE_NUMBER, POSTNR, BYNAVN
+                   FROM CUSTOMER
+                   ORDER BY CUSTOMER_ID
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CUSTOMER-CURSOR
+           END-EXEC.
+
+           open i-o kunde-idx-file
+
+           perform fetch-and-compare until SQLCODE = 100
+
+           EXEC SQL
+               CLOSE CUSTOMER-CURSOR
+           END-EXEC.
+
+           perform report-kun-i-flatfil
+
+           close kunde-idx-file
+           close rapport-file
+
+           display "Kun i DB2            : " kun-db2-count
+           display "Kun i fladfil         : " kun-flat-count
+           display "Felt-uoverensstemmelser: " mismatch-count
+
+           stop run.
+
+      *> Bygger det indekserede arbejdseksemplar af kundeoplysninger.txt
+      *> med et matched-flag pr. kunde, saa det bagefter kan ses hvilke
+      *> kunder DB2-cursoren aldrig traf.
+           build-kunde-index.
+               move "N" to end-of-kunde
+               open input kunde-file
+               perform verificer-kunde-header
+               open output kunde-idx-file
+               if kunde-header-missing = "Y"
+                   perform index-one-kunde
+               end-if
+               perform until end-of-kunde = "Y"
+                   read kunde-file into kunde-info
+               at end
+                   move "Y" to end-of-kunde
+               not at end
+                   perform index-one-kunde
+               end-read
+               end-perform
+               close kunde-file
+               close kunde-idx-file
+               move "N" to end-of-kunde
+           exit.
+
+      *> En enkelt kundepost indsaettes i det indekserede arbejds-
+      *> eksemplar. Kaldt baade fra hovedloekken og - naar kunde-file
+      *> slet ingen header har - for den allerede laeste foerste post
+      *> (se verificer-kunde-header).
+           index-one-kunde.
+               move customer-id in kunde-info to idx-customer-id
+               move first-name in kunde-info to idx-first-name
+               move last-name in kunde-info to idx-last-name
+               move street-name in kunde-info to idx-street-name
+               move house-number in kunde-info to idx-house-number
+               move postnr in kunde-info to idx-postnr
+               move bynavn in kunde-info to idx-bynavn
+               move "N" to idx-matched
+               write kunde-idx-record
+               invalid key
+                   display "Dublet customer-id sprunget over: "
+                       customer-id in kunde-info
+               end-write
+           exit.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kundepost
+      *> (se kunde-header-missing) i stedet for at koerslen fejler paa
+      *> det, der reelt bare er en bootstrap.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "AFSTEMNING-DB2: "
+                       function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "AFSTEMNING-DB2: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "AFSTEMNING-DB2: layout-version-"
+                               "mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Henter naeste raekke fra DB2 og sammenligner den med
+      *> fladfilens kopi - findes customer-id ikke i fladfilen,
+      *> rapporteres den som "kun i DB2"; findes den, sammenlignes
+      *> felt for felt og enhver uoverensstemmelse rapporteres.
+           fetch-and-compare.
+               EXEC SQL
+                   FETCH CUSTOMER-CURSOR
+                       INTO :HV-CUSTOMER-ID, :HV-FIRST-NAME,
+                            :HV-LAST-NAME, :HV-STREET-NAME,
+                            :HV-HOUSE-NUMBER, :HV-POSTNR, :HV-BYNAVN
+               END-EXEC
+
+               if SQLCODE = 0
+                   move HV-CUSTOMER-ID to idx-customer-id
+                   read kunde-idx-file
+                   invalid key
+                       add 1 to kun-db2-count
+                       move spaces to rapport-line
+                       string
+                           "Kun i DB2, customer-id "
+                           function trim(HV-CUSTOMER-ID)
+                           into rapport-line
+                       end-string
+                       write rapport-record
+                   not invalid key
+                       move "Y" to idx-matched
+                       rewrite kunde-idx-record
+                       perform compare-felter
+                   end-read
+               end-if
+           exit.
+
+           compare-felter.
+               if HV-FIRST-NAME not = idx-first-name
+                   perform report-mismatch
+               end-if
+               if HV-LAST-NAME not = idx-last-name
+                   perform report-mismatch
+               end-if
+               if HV-STREET-NAME not = idx-street-name
+                   perform report-mismatch
+               end-if
+               if HV-HOUSE-NUMBER not = idx-house-number
+                   perform report-mismatch
+               end-if
+               if HV-POSTNR not = idx-postnr
+                   perform report-mismatch
+               end-if
+               if HV-BYNAVN not = idx-bynavn
+                   perform report-mismatch
+               end-if
+           exit.
+
+           report-mismatch.
+               add 1 to mismatch-count
+               move spaces to rapport-line
+               string
+                   "Uoverensstemmelse for customer-id "
+                   function trim(HV-CUSTOMER-ID)
+                   into rapport-line
+               end-string
+               write rapport-record
+           exit.
+
+      *> Gennemloeber det indekserede arbejdseksemplar sekventielt og
+      *> rapporterer de kunder der aldrig blev traadt af DB2-cursoren.
+           report-kun-i-flatfil.
+               move "N" to end-of-idx
+               move low-values to idx-customer-id
+               start kunde-idx-file key is greater than idx-customer-id
+                   invalid key
+                       move "Y" to end-of-idx
+               end-start
+               perform until end-of-idx = "Y"
+                   read kunde-idx-file next record
+               at end
+                   move "Y" to end-of-idx
+               not at end
+                   if idx-matched = "N"
+                       add 1 to kun-flat-count
+                       move spaces to rapport-line
+                       string
+                           "Kun i fladfil, customer-id "
+                           function trim(idx-customer-id)
+                           into rapport-line
+                       end-string
+                       write rapport-record
+                   end-if
+               end-read
+               end-perform
+           exit.
