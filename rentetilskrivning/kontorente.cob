@@ -0,0 +1,220 @@
+       identification division.
+       program-id. KONTORENTE.
+
+      *> Maanedlig rentetilskrivning. Laeser KontoOpl.txt og en ny
+      *> rentesats-referencefil noeglet paa account-type (RENTESATS.txt),
+      *> og skriver den beregnede tilskrivning pr. konto til
+      *> KONTORENTE.txt til bogfoering, i stedet for at balancen bare
+      *> staar stille for evigt.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+           select rente-file assign to dynamic rente-file-name
+               organization is line sequential.
+
+           select accrual-file assign to "KONTORENTE.txt"
+               organization is line sequential.
+
+           select valuta-reject-file assign to "VALUTA-REJECT.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-info.
+               COPY "KONTOOPL.cpy".
+
+           FD rente-file.
+           01 rente-record.
+               02 rente-type       PIC X(10).
+               02 rente-sats       PIC 9(3)V99.
+
+           FD accrual-file.
+           01 accrual-record.
+               02 accrual-line     PIC X(100).
+
+           FD valuta-reject-file.
+           01 valuta-reject-record.
+               02 valuta-reject-line PIC X(100).
+
+       working-storage section.
+           01 end-of-konto PIC X value "N".
+           01 end-of-rente PIC X value "N".
+           01 konto-file-name PIC X(100) value "KontoOpl.txt".
+           01 rente-file-name PIC X(100) value "RENTESATS.txt".
+
+           01 rate-count PIC 9(3) value 0.
+           01 rate-max   PIC 9(3) value 20.
+           01 rate-table.
+               02 rate-entry occurs 20 times.
+                   03 rt-type      PIC X(10).
+                   03 rt-sats      PIC 9(3)V99.
+
+           01 rt-index     PIC 9(3).
+           01 rt-found     PIC X value "N".
+           01 found-sats   PIC 9(3)V99.
+           01 accrual-amount PIC 9(7)V99.
+           01 valuta-ok    PIC X value "Y".
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+           accept rente-file-name from environment "RENTESATSFIL_NAVN"
+               on exception
+                   move "RENTESATS.txt" to rente-file-name
+           end-accept
+
+           perform load-rate-table
+
+           open input konto-file
+           perform verificer-konto-header
+           open output accrual-file
+           open output valuta-reject-file
+
+           if konto-header-missing = "Y"
+               perform accrue-interest
+           end-if
+
+           perform until end-of-konto = "Y"
+               read konto-file into konto-info
+           at end
+               move "Y" to end-of-konto
+           not at end
+               perform accrue-interest
+           end-read
+           end-perform
+
+           close konto-file
+           close accrual-file
+           close valuta-reject-file
+
+           stop run.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTORENTE: " function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTORENTE: ingen header fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt
+                           or not kohdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display
+                               "KONTORENTE: layout-version-mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=[" kohdr-marker
+                               "] version=" kohdr-version
+                               " laengde=" kohdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Laeser rentesatserne (pr. account-type) ind i en lille tabel,
+      *> paa samme maade som KONTOSUBTOTAL akkumulerer subtotaler i en
+      *> OCCURS-tabel i stedet for en SORT eller indekseret fil.
+           load-rate-table.
+               open input rente-file
+               perform until end-of-rente = "Y"
+                   read rente-file into rente-record
+               at end
+                   move "Y" to end-of-rente
+               not at end
+                   if rate-count >= rate-max
+                       display
+                     "Rentesats-graense overskredet - flere typer end"
+                       display
+                     "tabellen har plads til, nyeste type sprunget over"
+                   else
+                       add 1 to rate-count
+                       move rente-type to rt-type(rate-count)
+                       move rente-sats to rt-sats(rate-count)
+                   end-if
+               end-read
+               end-perform
+               close rente-file
+           exit.
+
+      *> Slaar kontoens account-type op i rate-table og beregner den
+      *> maanedlige tilskrivning (aarlig sats / 12). Findes kontotypen
+      *> ikke i referencefilen, bruges 0 og kontoen rapporteres.
+           accrue-interest.
+               call "VALUTAKONTROL" using
+                   valuta-id in konto-info valuta-ok
+               end-call
+
+               if valuta-ok = "N"
+                   move spaces to valuta-reject-line
+                   string
+                       "Konto "
+                       function trim(account-id in konto-info)
+                       " ukendt valutakode: ["
+                       valuta-id in konto-info "]"
+                       into valuta-reject-line
+                   end-string
+                   write valuta-reject-record
+               else
+                   move "N" to rt-found
+                   move 0 to found-sats
+                   perform varying rt-index from 1 by 1
+                       until rt-index > rate-count
+                       if rt-type(rt-index) = account-type in konto-info
+                           move rt-sats(rt-index) to found-sats
+                           move "Y" to rt-found
+                       end-if
+                   end-perform
+
+                   if rt-found = "N"
+                       display "Ingen rentesats for konto-type: "
+                           function trim(account-type in konto-info)
+                   end-if
+
+                   compute accrual-amount rounded =
+                       balance in konto-info * found-sats / 1200
+
+                   move spaces to accrual-line
+                   string
+                       "Konto: " function trim(account-id in konto-info)
+                       " Type: "
+                       function trim(account-type in konto-info)
+                       " Tilskrivning: " accrual-amount
+                       " " function trim(valuta-id in konto-info)
+                       into accrual-line
+                   end-string
+                   write accrual-record
+               end-if
+           exit.
