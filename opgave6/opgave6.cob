@@ -4,44 +4,465 @@
        environment division.
        input-output section.
        file-control.
-           select input-file assign to "kundeoplysninger.txt"
+      *> Filnavne styres af miljøvariablerne KUNDEFIL_NAVN og
+      *> OUTPUTFIL_NAVN, sådan at jobbet kan pege på en test-extract
+      *> eller en anden dags fil uden at blive genoversat.
+           select input-file assign to dynamic input-file-name
                organization is line sequential.
-           select output-file assign to "output.txt"
+           select output-file assign to dynamic output-file-name
+               organization is line sequential
+               file status is output-status.
+
+      *> Forrige koersels output.txt laest ind i et indekseret opslag
+      *> (noegle: customer-id), saa denne koersel kan sammenligne hver
+      *> indkommende post med den gamle vaerdi i stedet for blot at
+      *> kopiere alting blindt igen.
+           select previous-index-file assign to "OPGAVE6-PREV-IDX.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is customer-id of previous-idx-record
+               file status is previous-idx-status.
+
+      *> Et indekseret opslag over de customer-id'er der er set i
+      *> DENNE koersel, brugt til bagefter at finde de gamle poster der
+      *> ikke laengere findes i input (REMOVED).
+           select seen-index-file assign to "OPGAVE6-SEEN-IDX.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is customer-id of seen-idx-record
+               file status is seen-idx-status.
+
+           select change-log-file assign to "CHANGE-LOG.txt"
                organization is line sequential.
+
        data division.
            file section.
+      *> input-file/output-file laeser/skriver nu den fulde
+      *> kundeopl.cpy-post med en version/laengde-header (se
+      *> KUNDEOPL-HDR.cpy) som foerste post, samme moenster som
+      *> kundevedligehold.cob - saa output.txt's extract kan laeses af
+      *> opgave7/opgave9's header-verificering i nightly-batch.sh uden
+      *> at skulle saerbehandles.
            FD input-file.
+           01 in-hdr-rec.
+               COPY "KUNDEOPL-HDR.cpy".
            01 input-record.
-               05 customer-id PIC X(10).
-               05 first-name PIC X(20).
-               05 last-name PIC X(20).
+               COPY "kundeopl.cpy".
 
            FD output-file.
-            01 output-record.
+           01 out-hdr-rec.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 output-record.
+               COPY "kundeopl.cpy".
+
+           FD previous-index-file.
+           01 previous-idx-record.
                05 customer-id PIC X(10).
                05 first-name PIC X(20).
                05 last-name PIC X(20).
-               
+
+           FD seen-index-file.
+           01 seen-idx-record.
+               05 customer-id PIC X(10).
+
+           FD change-log-file.
+           01 change-log-record.
+               05 change-log-line PIC X(100).
+
        working-storage section.
            01 end-of-file PIC X value "N".
+           01 end-of-previous PIC X value "N".
            01 temp-id PIC X(10).
+           01 read-count PIC 9(7) value 0.
+           01 write-count PIC 9(7) value 0.
+           01 added-count PIC 9(7) value 0.
+           01 changed-count PIC 9(7) value 0.
+           01 unchanged-count PIC 9(7) value 0.
+           01 removed-count PIC 9(7) value 0.
+           01 input-file-name  PIC X(100) value "kundeoplysninger.txt".
+           01 output-file-name PIC X(100) value "output.txt".
+           01 audit-program-id PIC X(20) value "OPGAVE6".
+           01 audit-action     PIC X(10) value "COPIED".
+           01 previous-idx-status PIC XX value "00".
+           01 seen-idx-status     PIC XX value "00".
+           01 output-status       PIC XX value "00".
+           01 previous-output-exists PIC X value "N".
+           01 record-is-new PIC X value "N".
+           01 record-is-changed PIC X value "N".
+           01 mask-mode PIC X value "N".
+           01 masked-first-name PIC X(20).
+           01 masked-last-name  PIC X(20).
+           01 layout-version-ok PIC X value "Y".
+
+      *> Saettes af verificer-kunde-header-input naar markoeren "KHDR"
+      *> slet ikke findes i input-files foerste post - filen er fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch, og
+      *> den allerede laeste post er saa en rigtig kundepost (delt
+      *> lagerplads med input-record under samme FD) der skal
+      *> behandles af process-one-input-record i stedet for at blive
+      *> smidt vaek som en formodet header.
+           01 input-header-missing PIC X value "N".
+
+      *> Samme bootstrap-betragtning som input-header-missing, men for
+      *> forrige koersels output.txt i build-previous-index.
+           01 previous-header-missing PIC X value "N".
+
+      *> Run-date til run-header/run-trailer - se BATCHHDR.cpy og
+      *> write-run-header/write-run-trailer.
+           01 run-date-raw     PIC X(8).
+           01 run-date-display PIC X(10).
+           01 batch-run-info.
+               COPY "BATCHHDR.cpy".
 
        procedure division.
        main-procedure.
+               accept input-file-name from environment "KUNDEFIL_NAVN"
+                   on exception
+                       move "kundeoplysninger.txt" to input-file-name
+               end-accept
+               accept output-file-name from environment "OUTPUTFIL_NAVN"
+                   on exception
+                       move "output.txt" to output-file-name
+               end-accept
+      *> Maskerings-mode til test-extracts: MASKE-TILSTAND = "J" skriver
+      *> initialer i stedet for navne og en reproducerbar "skramlet"
+      *> customer-id, saa et realistisk-udseende extract kan udleveres
+      *> uden at afsloere rigtige kundenavne/-id'er.
+               accept mask-mode from environment "MASKE-TILSTAND"
+                   on exception
+                       move "N" to mask-mode
+               end-accept
+
+               move function current-date(1:8) to run-date-raw
+               string
+                   run-date-raw(1:4) "-" run-date-raw(5:2)
+                   "-" run-date-raw(7:2)
+                   into run-date-display
+               end-string
+
+               perform build-previous-index
+
                open input input-file
+               perform verificer-kunde-header-input
                open output output-file
+               move "KHDR" to kuhdr-marker in out-hdr-rec
+               set kuhdr-version-kendt in out-hdr-rec to true
+               set kuhdr-laengde-kendt in out-hdr-rec to true
+               write out-hdr-rec
+               open output seen-index-file
+               open output change-log-file
+
+               perform write-run-header
 
+               if input-header-missing = "Y"
+                   perform process-one-input-record
+               end-if
                perform until end-of-file = "Y"
                    read input-file into input-record
                        at end
                            move "Y" to end-of-file
                        not at end
-                   move input-record to output-record
-                   write output-record
-                   display "kunde id: " customer-id in output-record
+                           perform process-one-input-record
                    end-read
                end-perform
                close input-file
                close output-file
+               close seen-index-file
+
+               if previous-output-exists = "Y"
+                   perform flag-removed-records
+               end-if
+
+               perform write-run-trailer
+
+               close change-log-file
+
+      *> Afstemning: antal laeste poster kontra faktiske skrivninger
+      *> og aendringstyper, siden output.txt nu kun indeholder
+      *> tilfoejede/aendrede poster i stedet for en fuld kopi.
+               display "Records read    : " read-count
+               display "Records written : " write-count
+               display "  added         : " added-count
+               display "  changed       : " changed-count
+               display "  unchanged     : " unchanged-count
+               display "  removed       : " removed-count
+
+      *> RETURN-CODE til jobplanlaeggeren: 8 hvis slet ingen poster
+      *> blev laest (sandsynlig fil- eller opsaetningsfejl), ellers 0 -
+      *> opgave6 har intet edit-fejl-begreb svarende til opgave7/
+      *> opgave9's EDIT-ERRORS.txt, saa der er ingen rc=4-tilstand her.
+               if read-count = 0
+                   move 8 to return-code
+               else
+                   move 0 to return-code
+               end-if
        stop run.
-       
\ No newline at end of file
+
+      *> En enkelt indlaest input-post: taeller den, klassificerer og
+      *> logger den (classify-and-log afgoer selv om den skal skrives
+      *> til output.txt), markerer customer-id som set, og skriver til
+      *> revisionsloggen. Kaldt baade fra hovedloekken og - naar
+      *> input-file slet ingen header har - for den allerede laeste
+      *> foerste post (se verificer-kunde-header-input).
+           process-one-input-record.
+               add 1 to read-count
+               perform classify-and-log
+               write seen-idx-record from input-record
+                   invalid key
+                       continue
+               end-write
+               display "kunde id: " customer-id in input-record
+      *> Revisionslog faelles med opgave7/opgave9 - se auditlog.cob
+               call "AUDITLOG" using audit-program-id
+                   customer-id in input-record audit-action
+               end-call
+           exit.
+
+      *> Laeser den foerste post i input-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra foer
+      *> header-versionering fandtes - den allerede laeste post er i
+      *> saa fald en rigtig kundepost (delt lagerplads med
+      *> input-record under samme FD) og behandles som saadan af
+      *> process-one-input-record i stedet for at koerslen fejler paa
+      *> det, der reelt bare er en bootstrap. Samme moenster som
+      *> kundevedligehold.cob's verificer-kunde-header.
+           verificer-kunde-header-input.
+               move "Y" to layout-version-ok
+               move "N" to input-header-missing
+               read input-file into in-hdr-rec
+               at end
+                   move "N" to layout-version-ok
+                   display "OPGAVE6: "
+                       function trim(input-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker in in-hdr-rec not = "KHDR"
+                       move "Y" to input-header-missing
+                       display "OPGAVE6: ingen header fundet i "
+                           function trim(input-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt in in-hdr-rec
+                           or not kuhdr-laengde-kendt in in-hdr-rec
+                           move "N" to layout-version-ok
+                           display "OPGAVE6: layout-version-mismatch i "
+                               function trim(input-file-name)
+                           display "  marker=["
+                               kuhdr-marker in in-hdr-rec
+                               "] version="
+                               kuhdr-version in in-hdr-rec
+                               " laengde="
+                               kuhdr-record-laengde in in-hdr-rec
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close input-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Skriver en run-header til CHANGE-LOG.txt - output.txt's
+      *> version/laengde-header (se KUNDEOPL-HDR.cpy) daekker kun
+      *> selve kundeopl.cpy-rekordlayoutet, saa CHANGE-LOG.txt er
+      *> stadig det rette sted for et fritekst-koerselsresume.
+           write-run-header.
+               move audit-program-id to brh-program-id
+               move run-date-display to brh-run-dato
+               move spaces to change-log-line
+               string
+                   "=== Koersel start - program: "
+                   function trim(brh-program-id)
+                   " dato: " brh-run-dato " ==="
+                   into change-log-line
+               end-string
+               write change-log-record
+           exit.
+
+      *> Skriver en run-trailer til CHANGE-LOG.txt med samme
+      *> afstemningstal som allerede vises via DISPLAY, saa filen
+      *> ogsaa er selv-beskrivende uden at skulle slaa op i jobbets
+      *> konsollog.
+           write-run-trailer.
+               move read-count to brh-antal-laest
+               move write-count to brh-antal-skrevet
+               move spaces to change-log-line
+               string
+                   "=== Koersel slut - laest: "
+                   brh-antal-laest
+                   " skrevet: " brh-antal-skrevet
+                   " tilfoejet: " added-count
+                   " aendret: " changed-count
+                   " uaendret: " unchanged-count
+                   " fjernet: " removed-count
+                   " ==="
+                   into change-log-line
+               end-string
+               write change-log-record
+           exit.
+
+      *> Laeser forrige koersels output.txt (hvis den findes) ind i et
+      *> indekseret opslag, saa main-procedure kan slaa hver ny post op
+      *> mod den gamle vaerdi. Den foerste post er forrige koersels
+      *> version/laengde-header (se KUNDEOPL-HDR.cpy) og skal ikke selv
+      *> indekseres som en kundepost. Mangler markoeren helt, er
+      *> output.txt fra foer header-versionering fandtes - den
+      *> allerede laeste post er i saa fald en rigtig kundepost (delt
+      *> lagerplads med output-record under samme FD) og indekseres
+      *> her i stedet for at blive smidt vaek som en formodet header.
+           build-previous-index.
+               move "N" to previous-output-exists
+               open input output-file
+               if output-status = "00" or output-status = "05"
+                   move "Y" to previous-output-exists
+                   open output previous-index-file
+                   move "N" to end-of-previous
+                   move "N" to previous-header-missing
+                   read output-file into out-hdr-rec
+                   at end
+                       move "Y" to end-of-previous
+                   not at end
+                       if kuhdr-marker in out-hdr-rec
+                               not = "KHDR"
+                           move "Y" to previous-header-missing
+                       end-if
+                   end-read
+                   if previous-header-missing = "Y"
+                       write previous-idx-record from output-record
+                           invalid key
+                               continue
+                       end-write
+                   end-if
+                   perform until end-of-previous = "Y"
+                       read output-file into previous-idx-record
+                   at end
+                       move "Y" to end-of-previous
+                   not at end
+                       write previous-idx-record
+                       invalid key
+                           continue
+                   end-write
+                   end-read
+                   end-perform
+                   close output-file
+                   close previous-index-file
+               end-if
+           exit.
+
+      *> Bygger output-record fra input-record, og maskerer navn/id hvis
+      *> mask-mode er slaaet til - initialer i stedet for fulde navne,
+      *> og customer-id vendt om (FUNCTION REVERSE er reproducerbart:
+      *> samme input giver altid samme maskerede id).
+           build-output-record.
+               move input-record to output-record
+               if mask-mode = "J"
+                   move spaces to masked-first-name
+                   move spaces to masked-last-name
+                   string
+                       first-name in input-record(1:1) "."
+                       into masked-first-name
+                   end-string
+                   string
+                       last-name in input-record(1:1) "."
+                       into masked-last-name
+                   end-string
+                   move masked-first-name to first-name in output-record
+                   move masked-last-name to last-name in output-record
+                   move function reverse(customer-id in input-record)
+                       to customer-id in output-record
+               end-if
+           exit.
+
+      *> Slaar input-posten op i forrige koersels opslag og afgoer om
+      *> den er ny, aendret eller uaendret; uaendrede poster skrives
+      *> ikke til output.txt, kun tilfoejede og aendrede gor.
+           classify-and-log.
+               move "N" to record-is-new
+               move "N" to record-is-changed
+               move spaces to change-log-line
+
+               if previous-output-exists = "N"
+                   move "Y" to record-is-new
+               else
+                   open input previous-index-file
+                   move customer-id in input-record
+                       to customer-id in previous-idx-record
+                   read previous-index-file
+                   invalid key
+                       move "Y" to record-is-new
+                   not invalid key
+                       if first-name in previous-idx-record
+                              not = first-name in input-record
+                          or last-name in previous-idx-record
+                              not = last-name in input-record
+                           move "Y" to record-is-changed
+                       end-if
+                   end-read
+                   close previous-index-file
+               end-if
+
+               if record-is-new = "Y"
+                   perform build-output-record
+                   write output-record
+                   add 1 to write-count
+                   add 1 to added-count
+                   string
+                       "ADDED "
+                       function trim(customer-id in input-record)
+                       into change-log-line
+                   end-string
+                   write change-log-record
+               else
+                   if record-is-changed = "Y"
+                       perform build-output-record
+                       write output-record
+                       add 1 to write-count
+                       add 1 to changed-count
+                       string
+                           "CHANGED "
+                           function trim(customer-id in input-record)
+                           into change-log-line
+                       end-string
+                       write change-log-record
+                   else
+                       add 1 to unchanged-count
+                   end-if
+               end-if
+           exit.
+
+      *> Efter hovedloekken: enhver customer-id i forrige koersels
+      *> opslag der ikke blev set i denne koersel er fjernet fra input,
+      *> og logges som REMOVED.
+           flag-removed-records.
+               open input previous-index-file
+               open input seen-index-file
+               move "N" to end-of-previous
+               perform until end-of-previous = "Y"
+                   read previous-index-file next record
+                       into previous-idx-record
+               at end
+                   move "Y" to end-of-previous
+               not at end
+                   move customer-id in previous-idx-record
+                       to customer-id in seen-idx-record
+                   read seen-index-file
+                   invalid key
+                       add 1 to removed-count
+                       move spaces to change-log-line
+                       string
+                           "REMOVED "
+                           function trim(customer-id
+                               in previous-idx-record)
+                           into change-log-line
+                       end-string
+                       write change-log-record
+                   end-read
+               end-read
+               end-perform
+               close previous-index-file
+               close seen-index-file
+           exit.
