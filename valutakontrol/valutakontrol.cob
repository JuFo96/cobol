@@ -0,0 +1,83 @@
+       identification division.
+       program-id. VALUTAKONTROL.
+
+      *> Slaar en valutakode op i den faelles ISO-valuta-referencetabel
+      *> (VALUTA.cpy / VALUTA.txt) og returnerer "J"/"N", saa kunder.cpy's
+      *> valutacode, KONTOOPL.cpy's valuta-id og lignende felter kan
+      *> valideres imod en rigtig liste i stedet for at acceptere alt
+      *> der passer i PIC X(3).
+      *>
+      *> Tabellen laeses kun foerste gang programmet kaldes - table-loaded
+      *> bevares mellem kald, ligesom rate-table i kontorente ville vaere
+      *> blevet indlaest en gang, hvis kaldet derfra i stedet for aabnet
+      *> direkte i hovedprogrammet.
+
+       environment division.
+       input-output section.
+       file-control.
+           select valuta-file assign to dynamic valuta-file-name
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD valuta-file.
+           01 valuta-record.
+               02 vf-kode       PIC X(3).
+               02 vf-navn       PIC X(20).
+
+       working-storage section.
+           01 table-loaded PIC X value "N".
+           01 valuta-file-name PIC X(100) value "VALUTA.txt".
+           01 end-of-valuta PIC X value "N".
+           01 valuta-table.
+               COPY "VALUTA.cpy".
+           01 vk-index PIC 9(3).
+
+       linkage section.
+           01 ln-valuta-kode PIC X(3).
+           01 ln-valid-flag  PIC X.
+
+       procedure division using ln-valuta-kode ln-valid-flag.
+       main-program.
+           if table-loaded = "N"
+               perform load-valuta-table
+               move "Y" to table-loaded
+           end-if
+
+           move "N" to ln-valid-flag
+           perform varying vk-index from 1 by 1
+               until vk-index > valuta-count
+               if valuta-kode(vk-index) = ln-valuta-kode
+                   move "Y" to ln-valid-flag
+               end-if
+           end-perform
+
+           goback.
+
+           load-valuta-table.
+               accept valuta-file-name from environment "VALUTAFIL_NAVN"
+                   on exception
+                       move "VALUTA.txt" to valuta-file-name
+               end-accept
+
+               open input valuta-file
+               move "N" to end-of-valuta
+               perform until end-of-valuta = "Y"
+                   read valuta-file into valuta-record
+               at end
+                   move "Y" to end-of-valuta
+               not at end
+                   if valuta-count >= valuta-max
+                       display
+                     "Valuta-graense overskredet - flere koder end"
+                       display
+                     "tabellen har plads til, nyeste kode sprunget over"
+                   else
+                       add 1 to valuta-count
+                       move vf-kode to valuta-kode(valuta-count)
+                       move vf-navn to valuta-navn(valuta-count)
+                   end-if
+               end-read
+               end-perform
+               close valuta-file
+           exit.
