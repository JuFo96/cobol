@@ -0,0 +1,95 @@
+       identification division.
+       program-id. VALUTAKURS.
+
+      *> format-balance i opgave9 printer kun balancen i kontoens egen
+      *> valuta-id, saa der er intet faelles grundlag til at sammen-
+      *> ligne konti i forskellige valutaer paa tvaers af - heller ikke
+      *> i customer-net-worth, som lige nu lægger raa balancer fra
+      *> forskellige valutaer sammen som var de alle DKK. Dette program
+      *> slaar en valutakode op i en DKK-kurs-referencetabel
+      *> (VALUTAKURS.cpy/VALUTAKURS.txt) og returnerer kursen, saa en
+      *> DKK-ækvivalent kan beregnes - samme "indlaes tabellen foerste
+      *> gang, table-loaded bevares mellem kald"-moenster som
+      *> VALUTAKONTROL bruger til sin ISO-referencetabel.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kurs-file assign to dynamic kurs-file-name
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD kurs-file.
+           01 kurs-record.
+               02 kf-kode       PIC X(3).
+               02 kf-dkk-kurs   PIC 9(3)V9999.
+
+       working-storage section.
+           01 table-loaded PIC X value "N".
+           01 kurs-file-name PIC X(100) value "VALUTAKURS.txt".
+           01 end-of-kurs PIC X value "N".
+           01 valutakurs-table.
+               COPY "VALUTAKURS.cpy".
+           01 vx-index PIC 9(3).
+
+       linkage section.
+           01 ln-valuta-kode PIC X(3).
+           01 ln-dkk-kurs    PIC 9(3)V9999.
+           01 ln-kurs-ok     PIC X.
+
+       procedure division using ln-valuta-kode ln-dkk-kurs ln-kurs-ok.
+       main-program.
+           if table-loaded = "N"
+               perform load-kurs-table
+               move "Y" to table-loaded
+           end-if
+
+           move "N" to ln-kurs-ok
+           move 0 to ln-dkk-kurs
+      *> DKK selv findes ikke noedvendigvis i referencefilen - kursen
+      *> er pr. definition 1.0000, uden at kraeve en linje for den i
+      *> VALUTAKURS.txt.
+           if ln-valuta-kode = "DKK"
+               move 1.0000 to ln-dkk-kurs
+               move "Y" to ln-kurs-ok
+           else
+               perform varying vx-index from 1 by 1
+                   until vx-index > kurs-count
+                   if kurs-kode(vx-index) = ln-valuta-kode
+                       move kurs-dkk-kurs(vx-index) to ln-dkk-kurs
+                       move "Y" to ln-kurs-ok
+                   end-if
+               end-perform
+           end-if
+
+           goback.
+
+           load-kurs-table.
+               accept kurs-file-name
+                   from environment "VALUTAKURSFIL_NAVN"
+                   on exception
+                       move "VALUTAKURS.txt" to kurs-file-name
+               end-accept
+
+               open input kurs-file
+               move "N" to end-of-kurs
+               perform until end-of-kurs = "Y"
+                   read kurs-file into kurs-record
+               at end
+                   move "Y" to end-of-kurs
+               not at end
+                   if kurs-count >= kurs-max
+                       display
+                     "Kurs-graense overskredet - flere koder end"
+                       display
+                     "tabellen har plads til, nyeste kode sprunget over"
+                   else
+                       add 1 to kurs-count
+                       move kf-kode to kurs-kode(kurs-count)
+                       move kf-dkk-kurs to kurs-dkk-kurs(kurs-count)
+                   end-if
+               end-read
+               end-perform
+               close kurs-file
+           exit.
