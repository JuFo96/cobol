@@ -0,0 +1,47 @@
+       identification division.
+       program-id. AUDITLOG.
+
+      *> Faelles revisionslog for opgave6/opgave7/opgave9's hovedloekker.
+      *> Skriver en linje (tidsstempel, program-id, customer-id, action)
+      *> til AUDIT-LOG.txt pr. kald, saa der er et spor af hvornaar et
+      *> job koerte og hvilke customer-id'er der gik igennem det, til
+      *> brug for driftsrevision.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "AUDIT-LOG.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD audit-file.
+           01 audit-record.
+               02 audit-line       PIC X(100).
+
+       working-storage section.
+           01 audit-timestamp     PIC X(26).
+
+       linkage section.
+           01 ln-program-id       PIC X(20).
+           01 ln-customer-id      PIC X(10).
+           01 ln-action           PIC X(10).
+
+       procedure division using ln-program-id ln-customer-id
+           ln-action.
+       main-program.
+           accept audit-timestamp from date yyyymmdd
+           move spaces to audit-line
+           string
+               function trim(audit-timestamp) " "
+               function trim(ln-program-id) " "
+               function trim(ln-customer-id) " "
+               function trim(ln-action)
+               into audit-line
+           end-string
+
+           open extend audit-file
+           write audit-record
+           close audit-file
+
+           goback.
