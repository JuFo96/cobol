@@ -0,0 +1,309 @@
+       identification division.
+       program-id. RUTEPLAN.
+
+      *> Adressefelterne (street-name, house-number, postnr, bynavn)
+      *> bliver i dag kun samlet til en "Addresse:"/"By:"-fritekstlinje
+      *> (opgave7/opgave9's FORMAT-ADDRESSE/FORMAT-BY, kundeetiketter's
+      *> write-label) og bruges ellers ikke. Dette program grupperer i
+      *> stedet kunderne efter postnr og gadenavn, med husnumrene
+      *> listet i numerisk raekkefoelge inden for hver gruppe, saa en
+      *> rute/rute-planlaegger kan se i hvilken raekkefoelge husene paa
+      *> en given gade/postnr skal besoeges. Husnummeret splittes via
+      *> det faelles HUSNUMMER-underprogram (samme teknik som
+      *> kundeetiketter bruger) saa "12A" sorteres rigtigt i forhold
+      *> til "12" og "13" i stedet for at blive sorteret som tekst.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kunde-file assign to dynamic kunde-file-name
+               organization is line sequential.
+
+      *> Udtraek med parsede sorteringsnoegler, foer sortering - et
+      *> husnummer der slet ikke kan splittes (hverken rent numerisk
+      *> eller numerisk-plus-bogstav) faar husnr-tal 0 saa posten
+      *> stadig kommer med i rapporten i stedet for at blive sprunget
+      *> over.
+           select extract-file assign to "ruteplan-extract.tmp"
+               organization is line sequential.
+
+           select sort-work-file assign to "ruteplan-sort.tmp".
+
+           select sorted-file assign to "ruteplan-sorted.tmp"
+               organization is line sequential.
+
+           select report-file assign to "RUTEPLAN.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 kunde-info.
+               COPY "kundeopl.cpy".
+
+           FD extract-file.
+           01 extract-record.
+               02 ext-postnr          PIC X(4).
+               02 ext-street-name     PIC X(30).
+               02 ext-husnr-tal       PIC 9(5).
+               02 ext-husnr-bogstav   PIC X(1).
+               02 ext-house-number    PIC X(5).
+               02 ext-bynavn          PIC X(20).
+               02 ext-etage           PIC X(5).
+               02 ext-side            PIC X(5).
+               02 ext-customer-id     PIC X(10).
+               02 ext-full-name       PIC X(40).
+
+           SD sort-work-file.
+           01 sort-record.
+               02 sort-postnr         PIC X(4).
+               02 sort-street-name    PIC X(30).
+               02 sort-husnr-tal      PIC 9(5).
+               02 sort-husnr-bogstav  PIC X(1).
+               02 sort-house-number   PIC X(5).
+               02 sort-bynavn         PIC X(20).
+               02 sort-etage          PIC X(5).
+               02 sort-side           PIC X(5).
+               02 sort-customer-id    PIC X(10).
+               02 sort-full-name      PIC X(40).
+
+           FD sorted-file.
+           01 sorted-record.
+               02 srt-postnr          PIC X(4).
+               02 srt-street-name     PIC X(30).
+               02 srt-husnr-tal       PIC 9(5).
+               02 srt-husnr-bogstav   PIC X(1).
+               02 srt-house-number    PIC X(5).
+               02 srt-bynavn          PIC X(20).
+               02 srt-etage           PIC X(5).
+               02 srt-side            PIC X(5).
+               02 srt-customer-id     PIC X(10).
+               02 srt-full-name       PIC X(40).
+
+           FD report-file.
+           01 report-record.
+               02 report-line         PIC X(100).
+
+       working-storage section.
+           01 end-of-kunde    PIC X value "N".
+           01 kunde-file-name PIC X(100) value "kundeoplysninger.txt".
+
+      *> Felter til den faelles husnummer-opsplitning - se
+      *> husnummer/husnummer.cob.
+           01 husnr-tal     PIC 9(5).
+           01 husnr-bogstav PIC X(1).
+           01 husnr-ok      PIC X(1).
+
+           01 husnr-tal-edit PIC ZZZZ9.
+           01 husnr-display  PIC X(6).
+
+      *> Gruppe-afbrydelse: en ny overskrift skrives hver gang postnr
+      *> eller gadenavn skifter i den sorterede fil.
+           01 forrige-postnr      PIC X(4) value spaces.
+           01 forrige-street-name PIC X(30) value spaces.
+           01 foerste-post        PIC X value "Y".
+           01 layout-version-ok   PIC X value "Y".
+           01 kunde-header-missing PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept kunde-file-name from environment "KUNDEFIL_NAVN"
+               on exception
+                   move "kundeoplysninger.txt" to kunde-file-name
+           end-accept
+
+           perform byg-udtraek
+           perform sorter-udtraek
+           perform skriv-rapport
+
+           stop run.
+
+      *> Laeser kundeoplysninger.txt igennem og skriver et udtraek pr.
+      *> kunde med husnummeret splittet i en numerisk sorteringsnoegle
+      *> plus bogstav-endelse.
+           byg-udtraek.
+               open input kunde-file
+               perform verificer-kunde-header
+               open output extract-file
+               move "N" to end-of-kunde
+               if kunde-header-missing = "Y"
+                   perform udtraek-en-kunde
+               end-if
+               perform until end-of-kunde = "Y"
+                   read kunde-file into kunde-info
+               at end
+                   move "Y" to end-of-kunde
+               not at end
+                   perform udtraek-en-kunde
+               end-read
+               end-perform
+               close kunde-file
+               close extract-file
+           exit.
+
+      *> Skriver udtraeksposten for den aktuelle kunde. Kaldt baade fra
+      *> hovedloekken og - naar kunde-file slet ingen header har - for
+      *> den allerede laeste foerste post (se verificer-kunde-header).
+           udtraek-en-kunde.
+               call "HUSNUMMER" using house-number in kunde-info
+                   husnr-tal husnr-bogstav husnr-ok
+               end-call
+               if husnr-ok not = "Y"
+                   move 0 to husnr-tal
+                   move space to husnr-bogstav
+               end-if
+
+               move spaces to ext-full-name
+               call "NAVNEFORMAT" using
+                   first-name in kunde-info
+                   last-name in kunde-info
+                   ext-full-name
+               end-call
+
+               move postnr in kunde-info to ext-postnr
+               move street-name in kunde-info to ext-street-name
+               move husnr-tal to ext-husnr-tal
+               move husnr-bogstav to ext-husnr-bogstav
+               move house-number in kunde-info to ext-house-number
+               move bynavn in kunde-info to ext-bynavn
+               move etage in kunde-info to ext-etage
+               move side in kunde-info to ext-side
+               move customer-id in kunde-info to ext-customer-id
+               write extract-record
+           exit.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kundepost
+      *> (se kunde-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "RUTEPLAN: " function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "RUTEPLAN: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display
+                               "RUTEPLAN: layout-version-mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Sorterer udtraekket efter postnr, saa gadenavn, saa det
+      *> numeriske husnummer og til sidst bogstav-endelsen - samme
+      *> SORT-moenster som kontotopn.cob bruger til at ordne konti
+      *> efter balance.
+           sorter-udtraek.
+               sort sort-work-file
+                   on ascending key sort-postnr
+                   on ascending key sort-street-name
+                   on ascending key sort-husnr-tal
+                   on ascending key sort-husnr-bogstav
+                   using extract-file
+                   giving sorted-file
+           exit.
+
+      *> Skriver en overskrift for hver postnr/gadenavn-kombination og
+      *> lister derefter husnumrene i den sorterede raekkefoelge
+      *> nedenunder, saa en rute kan koeres fra top til bund.
+           skriv-rapport.
+               open output report-file
+               move spaces to report-line
+               string
+                   "Ruteplan - kunder grupperet efter postnr/gade"
+                   into report-line
+               end-string
+               write report-record
+
+               move "Y" to foerste-post
+               move spaces to forrige-postnr
+               move spaces to forrige-street-name
+
+               open input sorted-file
+               move "N" to end-of-kunde
+               perform until end-of-kunde = "Y"
+                   read sorted-file
+               at end
+                   move "Y" to end-of-kunde
+               not at end
+                   if foerste-post = "Y"
+                       or srt-postnr not = forrige-postnr
+                       or srt-street-name not = forrige-street-name
+                       perform skriv-gruppe-overskrift
+                       move "N" to foerste-post
+                       move srt-postnr to forrige-postnr
+                       move srt-street-name to forrige-street-name
+                   end-if
+                   perform skriv-kunde-linje
+               end-read
+               end-perform
+               close sorted-file
+
+               close report-file
+           exit.
+
+      *> Gruppeoverskrift: "Postnr 2100 - Blomstervej (By)".
+           skriv-gruppe-overskrift.
+               move spaces to report-line
+               string
+                   "Postnr " function trim(srt-postnr)
+                   " - " function trim(srt-street-name)
+                   " (" function trim(srt-bynavn) ")"
+                   into report-line
+               end-string
+               write report-record
+           exit.
+
+      *> En linje pr. kunde i gruppen, husnummeret vist som indtastet
+      *> (inkl. en eventuel bogstav-endelse) efterfulgt af navn og
+      *> customer-id til opslag.
+           skriv-kunde-linje.
+               move spaces to husnr-display
+               if srt-husnr-bogstav not = space
+                   move srt-husnr-tal to husnr-tal-edit
+                   string
+                       function trim(husnr-tal-edit)
+                       srt-husnr-bogstav
+                       into husnr-display
+                   end-string
+               else
+                   move srt-house-number to husnr-display
+               end-if
+
+               move spaces to report-line
+               string
+                   "  " function trim(husnr-display)
+                   " - " function trim(srt-full-name)
+                   " (kunde " function trim(srt-customer-id) ")"
+                   into report-line
+               end-string
+               write report-record
+           exit.
