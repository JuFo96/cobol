@@ -0,0 +1,366 @@
+       identification division.
+       program-id. SUSPEKTKUNDER.
+
+      *> Kundeoplysninger.txt krydstjekkes i dag kun mod kontofilen
+      *> (orphan-konti i opgave9) - aldrig mod sig selv. Dette program
+      *> finder to slags mistaenkelige poster:
+      *>   1) samme adresse (postnr/gade/husnummer), men forskellig
+      *>      customer-id - en datatastefejl kan have oprettet en
+      *>      naesten-dublet-kunde uden at nogen opdager det.
+      *>   2) samme customer-id optraeder flere gange med forskellig
+      *>      adresse - typisk et tegn paa at to forskellige
+      *>      adresseopdateringer er endt i filen uden den aeldre er
+      *>      fjernet.
+      *> Begge tjek laver en SORT-baseret gennemgang, samme moenster
+      *> som opgave9 bruger til at faa KontoOpl.txt i customer-id-
+      *> raekkefoelge foer build-konto-index.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kunde-file assign to dynamic kunde-file-name
+               organization is line sequential.
+
+      *> Foerste gennemloeb: sorteret paa adresse, for at finde
+      *> forskellige customer-id'er paa samme adresse.
+           select sort-work-adresse
+               assign to "suspekt-sort-adresse.tmp".
+
+           select sorted-adresse-file
+               assign to "KundeAdresse-Sorted.tmp"
+               organization is line sequential.
+
+      *> Andet gennemloeb: sorteret paa customer-id, for at finde
+      *> samme customer-id med forskellig adresse.
+           select sort-work-kunde assign to "suspekt-sort-kunde.tmp".
+
+           select sorted-kunde-file
+               assign to "KundeId-Sorted.tmp"
+               organization is line sequential.
+
+           select rapport-file assign to dynamic rapport-file-name
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 kunde-info.
+               COPY "kundeopl.cpy".
+
+           SD sort-work-adresse.
+           01 sort-adresse-record.
+               COPY "kundeopl.cpy".
+
+           FD sorted-adresse-file.
+           01 sorted-adresse-record.
+               COPY "kundeopl.cpy".
+
+           SD sort-work-kunde.
+           01 sort-kunde-record.
+               COPY "kundeopl.cpy".
+
+           FD sorted-kunde-file.
+           01 sorted-kunde-record.
+               COPY "kundeopl.cpy".
+
+           FD rapport-file.
+           01 rapport-record.
+               02 rapport-line      PIC X(100).
+
+       working-storage section.
+           01 end-of-file PIC X value "N".
+           01 first-record PIC X value "Y".
+           01 kunde-file-name   PIC X(100) value "kundeoplysninger.txt".
+           01 rapport-file-name PIC X(100)
+               value "SUSPEKT-DUBLETTER.txt".
+
+           01 adresse-antal   PIC 9(5) value 0.
+           01 kunde-antal     PIC 9(5) value 0.
+           01 layout-version-ok PIC X value "Y".
+           01 kunde-header-missing PIC X value "N".
+
+      *> Forrige post i adresse-sorteret gennemloeb - bruges til at
+      *> sammenligne med den aktuelle post.
+           01 forrige-adresse.
+               05 forrige-adr-customer-id PIC X(10).
+               05 forrige-adr-postnr      PIC X(4).
+               05 forrige-adr-street      PIC X(30).
+               05 forrige-adr-housenr     PIC X(5).
+
+      *> Forrige post i customer-id-sorteret gennemloeb.
+           01 forrige-kunde.
+               05 forrige-kid-customer-id PIC X(10).
+               05 forrige-kid-postnr      PIC X(4).
+               05 forrige-kid-street      PIC X(30).
+               05 forrige-kid-housenr     PIC X(5).
+
+       procedure division.
+       main-program.
+           accept kunde-file-name from environment "KUNDEFIL_NAVN"
+               on exception
+                   move "kundeoplysninger.txt" to kunde-file-name
+           end-accept
+           accept rapport-file-name from environment "RAPPORTFIL_NAVN"
+               on exception
+                   move "SUSPEKT-DUBLETTER.txt" to rapport-file-name
+           end-accept
+
+           open output rapport-file
+
+           perform sort-paa-adresse
+           perform find-adresse-dubletter
+
+           perform sort-paa-kunde-id
+           perform find-kunde-dubletter
+
+           move spaces to rapport-line
+           string
+               "Suspekte adresse-dubletter: "
+               function trim(adresse-antal)
+               " - suspekte kunde-id-dubletter: "
+               function trim(kunde-antal)
+               into rapport-line
+           end-string
+           write rapport-record
+
+           close rapport-file
+
+           stop run.
+
+      *> Sorterer kundefilen paa postnr/gadenavn/husnummer, saa poster
+      *> paa samme adresse ligger lige efter hinanden.
+           sort-paa-adresse.
+               sort sort-work-adresse
+                   on ascending key postnr in sort-adresse-record
+                   on ascending key street-name in sort-adresse-record
+                   on ascending key house-number in sort-adresse-record
+                   input procedure discard-header-and-release-kunde
+                   giving sorted-adresse-file
+           exit.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Kaldes som SORT INPUT PROCEDURE, saa headeren ikke bliver
+      *> frigivet til sorteringen som en (ugyldig) kundepost. Mangler
+      *> markoeren helt ("KHDR" findes ikke), er filen fra foer header-
+      *> versionering fandtes, ikke et layout-mismatch - den allerede
+      *> laeste post er i saa fald en rigtig kundepost og frigives til
+      *> sorteringen i stedet for at koerslen fejler paa det, der
+      *> reelt bare er en bootstrap.
+           discard-header-and-release-kunde.
+               open input kunde-file
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "SUSPEKTKUNDER: "
+                       function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "SUSPEKTKUNDER: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "SUSPEKTKUNDER: layout-version-"
+                               "mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+               if kunde-header-missing = "Y"
+                   release sort-adresse-record from kunde-info
+               end-if
+               move "N" to end-of-file
+               perform until end-of-file = "Y"
+                   read kunde-file into sort-adresse-record
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   release sort-adresse-record
+               end-read
+               end-perform
+               close kunde-file
+               move "N" to end-of-file
+           exit.
+
+      *> Gaar adresse-sorteringen igennem og sammenligner hver post
+      *> med den foregaaende - samme adresse men forskellig
+      *> customer-id udloeser en rapport-linje.
+           find-adresse-dubletter.
+               open input sorted-adresse-file
+               move "N" to end-of-file
+               move "Y" to first-record
+               perform until end-of-file = "Y"
+                   read sorted-adresse-file into kunde-info
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   if first-record = "N"
+                       and postnr in kunde-info
+                           = forrige-adr-postnr
+                       and street-name in kunde-info
+                           = forrige-adr-street
+                       and house-number in kunde-info
+                           = forrige-adr-housenr
+                       and customer-id in kunde-info
+                           not = forrige-adr-customer-id
+                       perform report-adresse-dublet
+                   end-if
+                   move customer-id in kunde-info
+                       to forrige-adr-customer-id
+                   move postnr in kunde-info to forrige-adr-postnr
+                   move street-name in kunde-info to forrige-adr-street
+                   move house-number in kunde-info
+                       to forrige-adr-housenr
+                   move "N" to first-record
+               end-read
+               end-perform
+               close sorted-adresse-file
+           exit.
+
+           report-adresse-dublet.
+               add 1 to adresse-antal
+               move spaces to rapport-line
+               string
+                   "Samme adresse, forskellig kunde-id: "
+                   function trim(forrige-adr-customer-id)
+                   " og " function trim(customer-id in kunde-info)
+                   " paa " function trim(street-name in kunde-info)
+                   " " function trim(house-number in kunde-info)
+                   ", " function trim(postnr in kunde-info)
+                   into rapport-line
+               end-string
+               write rapport-record
+           exit.
+
+      *> Sorterer kundefilen paa customer-id, saa gentagne
+      *> forekomster af samme customer-id ligger lige efter hinanden.
+           sort-paa-kunde-id.
+               sort sort-work-kunde
+                   on ascending key customer-id in sort-kunde-record
+                   input procedure discard-header-and-release-kunde-id
+                   giving sorted-kunde-file
+           exit.
+
+      *> Samme header-verificering som discard-header-and-release-
+      *> kunde, men for customer-id-sorteringen, der frigiver poster
+      *> til en anden SD-post (sort-kunde-record).
+           discard-header-and-release-kunde-id.
+               open input kunde-file
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "SUSPEKTKUNDER: "
+                       function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "SUSPEKTKUNDER: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "SUSPEKTKUNDER: layout-version-"
+                               "mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+               if kunde-header-missing = "Y"
+                   release sort-kunde-record from kunde-info
+               end-if
+               move "N" to end-of-file
+               perform until end-of-file = "Y"
+                   read kunde-file into sort-kunde-record
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   release sort-kunde-record
+               end-read
+               end-perform
+               close kunde-file
+               move "N" to end-of-file
+           exit.
+
+      *> Gaar customer-id-sorteringen igennem - samme customer-id som
+      *> den foregaaende post, men med forskellig adresse, udloeser
+      *> en rapport-linje.
+           find-kunde-dubletter.
+               open input sorted-kunde-file
+               move "N" to end-of-file
+               move "Y" to first-record
+               perform until end-of-file = "Y"
+                   read sorted-kunde-file into kunde-info
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   if first-record = "N"
+                       and customer-id in kunde-info
+                           = forrige-kid-customer-id
+                       and (postnr in kunde-info
+                               not = forrige-kid-postnr
+                           or street-name in kunde-info
+                               not = forrige-kid-street
+                           or house-number in kunde-info
+                               not = forrige-kid-housenr)
+                       perform report-kunde-dublet
+                   end-if
+                   move customer-id in kunde-info
+                       to forrige-kid-customer-id
+                   move postnr in kunde-info to forrige-kid-postnr
+                   move street-name in kunde-info to forrige-kid-street
+                   move house-number in kunde-info
+                       to forrige-kid-housenr
+                   move "N" to first-record
+               end-read
+               end-perform
+               close sorted-kunde-file
+           exit.
+
+           report-kunde-dublet.
+               add 1 to kunde-antal
+               move spaces to rapport-line
+               string
+                   "Samme kunde-id "
+                   function trim(customer-id in kunde-info)
+                   " med forskellig adresse: "
+                   function trim(forrige-kid-street)
+                   " " function trim(forrige-kid-housenr)
+                   " -> " function trim(street-name in kunde-info)
+                   " " function trim(house-number in kunde-info)
+                   into rapport-line
+               end-string
+               write rapport-record
+           exit.
