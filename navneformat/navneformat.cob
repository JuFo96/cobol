@@ -0,0 +1,45 @@
+       identification division.
+       program-id. NAVNEFORMAT.
+
+      *> Faelles navne-oprydning: saetter fornavn og efternavn sammen
+      *> og fjerner overflødige mellemrum. Flyttet hertil fra opgave3's
+      *> indeks-loop sådan at opgave3, opgave7 og opgave9 kun har
+      *> denne logik ét sted.
+       data division.
+       working-storage section.
+           01 raw-name PIC X(40).
+           01 char-index PIC S9(2).
+           01 clean-index PIC S9(2) value 0.
+           01 current-char PIC X(1).
+           01 previous-char PIC X(1) value space.
+
+       linkage section.
+           01 ln-first-name PIC X(20).
+           01 ln-last-name  PIC X(20).
+           01 ln-full-name  PIC X(40).
+
+       procedure division using ln-first-name ln-last-name ln-full-name.
+       main-navneformat.
+           move spaces to raw-name
+           string
+               function trim(ln-first-name) " "
+               function trim(ln-last-name)
+               into raw-name
+           end-string
+
+           move spaces to ln-full-name
+           move 0 to clean-index
+           move space to previous-char
+
+           perform varying char-index from 1 by 1
+               until char-index > length of raw-name
+               move raw-name(char-index:1) to current-char
+               if current-char not = space
+                  or previous-char not = space
+                   add 1 to clean-index
+                   move current-char to ln-full-name(clean-index:1)
+               end-if
+               move current-char to previous-char
+           end-perform
+
+           goback.
