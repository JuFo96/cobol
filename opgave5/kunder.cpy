@@ -2,7 +2,8 @@
            02 customer-id PIC X(10).
            02 first-name PIC X(20).
            02 last-name PIC X(20).
-           02 account-info.
+           02 account-count PIC 9(2).
+           02 account-info occurs 10 times.
                03 account-number PIC X(20).
                03 balance PIC 9(7)V99.
                03 valutacode PIC X(3).
