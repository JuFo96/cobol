@@ -4,96 +4,966 @@
        environment division.
        input-output section.
        file-control.
-           select kunde-file assign to "kundeoplysninger.txt"
+      *> Filnavne styres af miljøvariablerne KUNDEFIL_NAVN,
+      *> KONTOFIL_NAVN og OUTPUTFIL_NAVN, sådan at jobbet kan pege på
+      *> en test-extract eller en anden dags fil uden at blive
+      *> genoversat.
+           select kunde-file assign to dynamic kunde-file-name
                organization is line sequential.
 
-           select konto-file assign to "KontoOpl.txt"
+           select konto-file assign to dynamic konto-file-name
                organization is line sequential.
 
-           select output-file assign to "output.txt"
+      *> KONTOFIL_LISTE understoetter flere per-filial kontofiler
+      *> (KontoOpl01.txt,KontoOpl02.txt,...) samlet i en koersel -
+      *> hver fil i listen laeses og skrives ind i den samlede fil
+      *> herunder, foer konto-file-name peges paa den i stedet for en
+      *> enkelt fil. Se merge-konto-filer.
+           select branch-konto-file
+               assign to dynamic branch-konto-file-name
+               organization is line sequential.
+
+           select merged-konto-file
+               assign to "KontoOpl-Merged.tmp"
+               organization is line sequential.
+
+      *> KontoOpl.txt sorteres paa customer-id foer det indekserede
+      *> opslag bygges, saa kontofilen altid er i customer-id-raekke-
+      *> foelge ind i build-konto-index.
+           select sort-work-file assign to "konto-sort-work.tmp".
+
+           select sorted-konto-file assign to "KontoOpl-Sorted.tmp"
+               organization is line sequential.
+
+      *> KUNDE_SORTORDEN vaelger en sorteringsorden for kundefilen
+      *> (NAVN/POSTNR/ID) foer hovedloekken koerer - se sorter-
+      *> kundefil. Blank/ugyldig vaerdi springer sorteringen over og
+      *> beholder filens oprindelige ankomstrekkefoelge.
+           select sort-work-kundefil assign to "kunde-sort-work.tmp".
+
+           select sorteret-kunde-file assign to "KundeOpl-Sorted.tmp"
+               organization is line sequential.
+
+           select konto-index-file assign to "KontoIdx.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is account-id of konto-idx-record
+               alternate record key is customer-id of konto-idx-record
+                   with duplicates
+               file status is konto-idx-status.
+
+           select kunde-index-file assign to "KundeIdx.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is customer-id of kunde-idx-record
+               file status is kunde-idx-status.
+
+           select orphan-file assign to "ORPHAN-KONTI.txt"
+               organization is line sequential.
+
+           select duplicate-file assign to "DUPLICATE-KUNDER.txt"
+               organization is line sequential.
+
+           select checkpoint-file assign to dynamic checkpoint-file-name
+               organization is line sequential
+               file status is checkpoint-status.
+
+           select output-file assign to dynamic output-file-name
+               organization is line sequential.
+
+      *> Alle felt-niveau edit-fejl (postnr, kontakt, husnummer,
+      *> valuta, balance) samles i en faelles EDIT-ERRORS.txt via
+      *> report-edit-error, i stedet for hver sin ad-hoc reject-fil,
+      *> saa drift har eet sted at kigge efter data-kvalitets-
+      *> problemer fra en koersel.
+           select edit-errors-file assign to "EDIT-ERRORS.txt"
+               organization is line sequential.
+
+      *> kundeoplysninger.txt og KontoOpl.txt arkiveres til en
+      *> datostemplet kopi foer noget andet laeses - se
+      *> arkiver-inputfiler - saa en daarlig koersel kan diagnosticeres
+      *> og genkoeres mod en kendt-god tidligere kopi.
+           select archive-kunde-file
+               assign to dynamic archive-kunde-file-name
+               organization is line sequential.
+
+           select archive-konto-file
+               assign to dynamic archive-konto-file-name
                organization is line sequential.
        data division.
            file section.
            FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
            01 kunde-info.
                COPY "kundeopl.cpy".
-           
+
            FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
            01 konto-info.
-               COPY "KONTOOPL.cpy".  
- 
+               COPY "KONTOOPL.cpy".
+
+           FD branch-konto-file.
+           01 branch-konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 branch-konto-record.
+               COPY "KONTOOPL.cpy".
+
+           FD merged-konto-file.
+           01 merged-konto-record.
+               COPY "KONTOOPL.cpy".
+
+           SD sort-work-file.
+           01 sort-konto-record.
+               COPY "KONTOOPL.cpy".
+
+           FD sorted-konto-file.
+           01 sorted-konto-record.
+               COPY "KONTOOPL.cpy".
+
+           SD sort-work-kundefil.
+           01 sort-kunde-record.
+               COPY "kundeopl.cpy".
+
+           FD sorteret-kunde-file.
+           01 sorteret-kunde-record.
+               COPY "kundeopl.cpy".
+
+           FD konto-index-file.
+           01 konto-idx-record.
+               COPY "KONTOOPL.cpy".
+
+           FD kunde-index-file.
+           01 kunde-idx-record.
+               COPY "kundeopl.cpy".
+
+           FD orphan-file.
+           01 orphan-record.
+               02 orphan-line      PIC X(100).
+
+           FD duplicate-file.
+           01 duplicate-record.
+               02 duplicate-line  PIC X(100).
+
+           FD checkpoint-file.
+           01 checkpoint-record.
+               02 checkpoint-line    PIC X(10).
 
            FD output-file.
             01 output-record.
                02 navn-adr         PIC X(100).
-           
 
-               
+           FD edit-errors-file.
+           01 edit-errors-record.
+               02 edit-errors-line PIC X(100).
+
+           FD archive-kunde-file.
+           01 archive-kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 archive-kunde-record.
+               COPY "kundeopl.cpy".
+
+           FD archive-konto-file.
+           01 archive-konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 archive-konto-record.
+               COPY "KONTOOPL.cpy".
+
        working-storage section.
            01 end-of-file PIC X value "N".
            01 end-of-konto PIC X value "N".
+           01 end-of-match PIC X value "N".
+           01 konto-idx-status PIC XX value "00".
+           01 kunde-idx-status PIC XX value "00".
+           01 postnr-ok PIC X value "Y".
+           01 kunde-file-name  PIC X(100) value "kundeoplysninger.txt".
+           01 konto-file-name  PIC X(100) value "KontoOpl.txt".
+           01 output-file-name PIC X(100) value "output.txt".
            01 full-name PIC X(40).
-           01 addresse PIC X(100).                                    
-           01 konto-index PIC 9(2) value 0.
-           01 current-index PIC 99 value 0.
-           01 konto-array occurs 10 times.
-               copy "KONTOOPL.cpy".  
+           01 addresse PIC X(100).
+           01 customer-net-worth PIC 9(9)V99 value 0.
+           01 email-at-count PIC 9(3).
+           01 email-ok PIC X value "Y".
+           01 telefon-ok PIC X value "Y".
+           01 audit-program-id PIC X(20) value "OPGAVE9".
+           01 audit-action     PIC X(10) value "JOINED".
+
+           01 checkpoint-file-name PIC X(100)
+               value "OPGAVE9-CHECKPOINT.txt".
+           01 checkpoint-status    PIC XX value "00".
+           01 checkpoint-customer-id PIC X(10) value spaces.
+           01 skip-to-restart      PIC X value "N".
+           01 customers-since-checkpoint PIC 9(5) value 0.
+           01 checkpoint-interval  PIC 9(5) value 10.
+      *> CHECKPOINT-GENSTART = "J" genstarter fra seneste checkpoint
+      *> (se load-checkpoint) - ellers ignoreres et eventuelt
+      *> tiloversblevet checkpoint fra en tidligere koersel, saa en
+      *> almindelig koersel aldrig utilsigtet springer kunder over.
+           01 checkpoint-genstart  PIC X value "N".
+           01 valuta-ok PIC X value "Y".
+           01 balance-ok PIC X value "Y".
+           01 kurs-ok PIC X value "N".
+           01 balance-dkk-kurs PIC 9(3)V9999 value 0.
+           01 balance-dkk-ekvivalent PIC 9(9)V99 value 0.
+           01 balance-ceiling PIC 9(7)V99 value 500000.00.
+           01 balance-ceiling-text PIC X(10) value spaces.
+
+      *> Faelles felter til report-edit-error - se EDIT-ERRORS.txt.
+           01 edit-error-kunde-id PIC X(10).
+           01 edit-error-felt     PIC X(20).
+           01 edit-error-aarsag   PIC X(60).
+           01 edit-error-count    PIC 9(7) value 0.
+           01 kontrolciffer-ok    PIC X(1).
+
+      *> Felter til at samle flere per-filial kontofiler i en
+      *> koersel - se merge-konto-filer.
+           01 konto-filliste-tekst PIC X(500).
+           01 branch-konto-file-name PIC X(100).
+           01 branch-konto-table.
+               02 branch-konto-entry occurs 20 times PIC X(100).
+           01 branch-konto-count PIC 9(3) value 0.
+           01 branch-konto-idx PIC 9(3).
+           01 end-of-branch PIC X value "N".
+      *> Felter til den faelles husnummer-opsplitning - se
+      *> husnummer/husnummer.cob.
+           01 husnr-tal     PIC 9(5).
+           01 husnr-bogstav PIC X(1).
+           01 husnr-ok      PIC X(1) value "Y".
+           01 husnr-tal-edit PIC ZZZZ9.
+           01 husnr-display PIC X(6).
+
+      *> Sidehoved/sideskift paa output.txt - se skriv-output-linje og
+      *> ny-side. SIDE_LINJER styrer hvor mange linjer der er paa en
+      *> side, foer der skiftes; ugyldigt/manglende falder tilbage
+      *> til 60.
+           01 run-date-raw     PIC X(8).
+           01 run-date-display PIC X(10).
+           01 page-number      PIC 9(4) value 0.
+           01 lines-this-page  PIC 9(3) value 0.
+           01 page-max-text    PIC X(3).
+           01 page-max-lines   PIC 9(3) value 60.
+           01 form-feed-char   PIC X value X'0C'.
+           01 kunder-laest     PIC 9(7) value 0.
+
+      *> Faelles run-header/run-trailer felter - se BATCHHDR.cpy og
+      *> write-run-header/write-run-trailer.
+           01 batch-run-info.
+               COPY "BATCHHDR.cpy".
+
+      *> Sorteringsorden for kundefilen - se sorter-kundefil.
+           01 kunde-sortorden  PIC X(10).
+
+      *> Datostemplede arkivfilnavne - se arkiver-inputfiler.
+           01 archive-kunde-file-name PIC X(100).
+           01 archive-konto-file-name PIC X(100).
+
+      *> Styrer header-behandlingen af kunde-file/konto-file gennem
+      *> resten af koerslen - se verificer-kunde-header/
+      *> verificer-konto-header (den eneste verificering, i
+      *> arkiver-inputfiler) og kommentarerne ved build-kunde-index,
+      *> flag-orphan-konti, sort-konto-by-customer og sorter-kundefil.
+      *> En fil peget paa af *-file-name har en header som foerste
+      *> post saa laenge den ikke er blevet erstattet af en afledt
+      *> merge/sorterings-tmp-fil uden sin egen header.
+           01 layout-version-ok PIC X value "Y".
+           01 kunde-has-header PIC X value "Y".
+           01 konto-has-header PIC X value "Y".
+
+      *> Saettes af verificer-kunde-header/verificer-konto-header naar
+      *> markoeren "KHDR" slet ikke findes i den allerfoerste post -
+      *> det betyder en fil fra foer header-versionering fandtes,
+      *> ikke et layout-mismatch. Den allerede laeste post er i saa
+      *> fald en rigtig kunde-/kontopost (delt lagerplads med
+      *> kunde-info/konto-info under samme FD) og skal skrives med
+      *> ind i arkivet som foerste datapost i stedet for at blive
+      *> smidt vaek som en formodet header - se arkiver-inputfiler.
+           01 kunde-header-missing PIC X value "N".
+           01 konto-header-missing PIC X value "N".
 
 
 
 
        procedure division.
 
-           open input konto-file
-           
-           perform until end-of-konto = "Y"
-               read konto-file into konto-info
-           at end 
-               move "Y" to end-of-konto
-           not at end 
-           add 1 to konto-index
-           move konto-info to konto-array(konto-index)
-           end-read
-           
-           end-perform
-           
-           close konto-file
+      *> Bygger et indekseret konto-opslag (nøgle: account-id, med et
+      *> alternativt nøglefelt på customer-id) ud fra KontoOpl.txt, så
+      *> hvert kundeopslag slår direkte op i stedet for at scanne en
+      *> in-memory tabel med et fast antal pladser.
+           accept kunde-file-name from environment "KUNDEFIL_NAVN"
+               on exception
+                   move "kundeoplysninger.txt" to kunde-file-name
+           end-accept
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+           accept output-file-name from environment "OUTPUTFIL_NAVN"
+               on exception
+                   move "output.txt" to output-file-name
+           end-accept
+
+           move function current-date(1:8) to run-date-raw
+           string
+               run-date-raw(1:4) "-" run-date-raw(5:2)
+               "-" run-date-raw(7:2)
+               into run-date-display
+           end-string
+
+      *> KONTOFIL_LISTE angivet? Saa samles de listede filialfiler
+      *> foerst i KontoOpl-Merged.tmp, og konto-file-name peges
+      *> derefter paa den samlede fil i stedet for en enkelt fil, FOER
+      *> arkiver-inputfiler koeres - saa det er den samlede fil (og
+      *> dermed de faktiske filialfiler, der gik ind i den) der
+      *> arkiveres, i stedet for en enkelt legacy-fil der slet ikke
+      *> indgaar i den efterfoelgende koersel.
+           accept konto-filliste-tekst from environment "KONTOFIL_LISTE"
+               on exception
+                   move spaces to konto-filliste-tekst
+           end-accept
+           if konto-filliste-tekst not = spaces
+               perform merge-konto-filer
+               move "KontoOpl-Merged.tmp" to konto-file-name
+               move "N" to konto-has-header
+           end-if
+
+           perform arkiver-inputfiler
+
+      *> BALANCE-LOFT saetter en konfigurerbar overtraeksgraense - se
+      *> edit-balance. Uaendret 500000.00 hvis ikke sat.
+           accept balance-ceiling-text from environment "BALANCE-LOFT"
+               on exception
+                   move spaces to balance-ceiling-text
+           end-accept
+           if balance-ceiling-text not = spaces
+               move balance-ceiling-text to balance-ceiling
+           end-if
+
+           accept page-max-text from environment "SIDE_LINJER"
+               on exception
+                   move spaces to page-max-text
+           end-accept
+           if page-max-text is numeric
+               and page-max-text not = spaces
+               move page-max-text to page-max-lines
+           else
+               move 60 to page-max-lines
+           end-if
+
+      *> KUNDE_SORTORDEN: NAVN (efternavn/fornavn), POSTNR
+      *> (postnr/street-name, til rutebaseret postomdeling) eller ID
+      *> (customer-id). Alt andet beholder filens egen raekkefoelge.
+           accept kunde-sortorden from environment "KUNDE_SORTORDEN"
+               on exception
+                   move spaces to kunde-sortorden
+           end-accept
+           if kunde-sortorden = "NAVN" or "POSTNR" or "ID"
+               perform sorter-kundefil
+           end-if
+
+      *> CHECKPOINT-GENSTART: se load-checkpoint - kun "J" ved en
+      *> bevidst genstart efter en afbrudt koersel skal checkpointet
+      *> faktisk bruges til at springe allerede behandlede kunder over.
+           accept checkpoint-genstart
+               from environment "CHECKPOINT-GENSTART"
+               on exception
+                   move "N" to checkpoint-genstart
+           end-accept
+
+           perform build-konto-index
+           perform build-kunde-index
+           perform flag-orphan-konti
+           perform load-checkpoint
+
+           open input konto-index-file
            open input kunde-file
+      *> Headeren er allerede verificeret een gang i arkiver-
+      *> inputfiler - her smides den blot vaek, naar kunde-file-name
+      *> stadig peger paa den oprindelige fil (kunde-has-header =
+      *> "Y"), saa den ikke laeses som en (ugyldig) kundepost.
+           if kunde-has-header = "Y"
+               read kunde-file into kunde-header-record
+                   at end
+                       move "Y" to end-of-file
+               end-read
+           end-if
            open output output-file
-           
-           
-           
-           
+           open output edit-errors-file
+
+           perform write-run-header
+           perform ny-side
+
            perform until end-of-file = "Y"
                read kunde-file into kunde-info
-               at end
-                   move "Y" to end-of-file
-               not at end
+           at end
+               move "Y" to end-of-file
+           not at end
+           if skip-to-restart = "Y"
+               if customer-id in kunde-info = checkpoint-customer-id
+                   move "N" to skip-to-restart
+               end-if
+           else
+           add 1 to kunder-laest
            perform handle-customer
-           
-           perform varying current-index
-           from 0 by 1 
-           until current-index > konto-index
-           
-           if customer-id in kunde-info = 
-           customer-id in konto-array(current-index)
-               perform format-konto
-               perform format-balance
-           end-if
-           end-perform
+           perform join-konti
+           perform format-networth
+      *> Revisionslog faelles med opgave6/opgave7 - se auditlog/auditlog.cob
+           call "AUDITLOG" using audit-program-id
+               customer-id in kunde-info audit-action
+           end-call
            move "------------------------------------" to navn-adr
-           write output-record
+           perform skriv-output-linje
+      *> Checkpoint hver N. kunde, saa en genstart kan springe frem til
+      *> den sidst fuldt behandlede customer-id i stedet for at starte
+      *> forfra fra post et.
+           add 1 to customers-since-checkpoint
+           if customers-since-checkpoint >= checkpoint-interval
+               move customer-id in kunde-info to checkpoint-customer-id
+               perform write-checkpoint
+               move 0 to customers-since-checkpoint
+           end-if
+           end-if
            end-read
            end-perform
-           
-           
-  
-           
+
+           perform write-run-trailer
+
            close kunde-file
            close output-file
-           
+           close konto-index-file
+           close edit-errors-file
+
+      *> RETURN-CODE til jobplanlaeggeren: 8 hvis slet ingen kunder blev
+      *> behandlet (sandsynlig fil- eller opsaetningsfejl), 4 hvis
+      *> koerslen gennemfoertes men ramte mindst en edit-fejl, ellers 0.
+           if kunder-laest = 0
+               move 8 to return-code
+           else
+               if edit-error-count > 0
+                   move 4 to return-code
+               else
+                   move 0 to return-code
+               end-if
+      *> Filen er nu gennemloebet til enden uden afbrydelse, saa et
+      *> eventuelt checkpoint fra en tidligere (afbrudt) koersel er
+      *> ikke relevant laengere - ryddes, saa den naeste koersel ikke
+      *> utilsigtet genstarter fra det.
+               perform clear-checkpoint
+           end-if
+
            stop run.
-           
+
+      *> Splitter KONTOFIL_LISTE op paa kommaer og kopierer hver
+      *> filialfil i listen ind i KontoOpl-Merged.tmp, saa resten af
+      *> programmet (sort-konto-by-customer, flag-orphan-konti) bare
+      *> kan laese konto-file-name som en enkelt fil uden at vide om
+      *> den kom fra en eller flere filialer.
+      *> Kopierer kundeoplysninger.txt og KontoOpl.txt (foer nogen
+      *> merge/sort repeger filnavnene) til datostemplede
+      *> .arkiv-filer, saa en daarlig koersel eller en nedbrudt
+      *> downstream-fil kan sammenlignes med en kendt-god tidligere
+      *> kopi i stedet for at der slet ikke findes en backup.
+      *> Arkiverer kundeoplysninger.txt og KontoOpl.txt. Den allerfoerste
+      *> post i hver fil er en version/laengde-header (se
+      *> KUNDEOPL-HDR.cpy/KONTOOPL-HDR.cpy) - den verificeres her, da
+      *> dette er den kronologisk foerste disk-laesning af begge filer,
+      *> og skrives derefter videre som den foerste post i arkivet, saa
+      *> kontorapport/kontobevaegelse.cob's laesning af arkivet kan
+      *> verificere det paa samme maade som en hvilken som helst anden
+      *> forbruger. Alle senere genlaesninger af de samme filer i denne
+      *> koersel (build-kunde-index, flag-orphan-konti,
+      *> sort-konto-by-customer, sorter-kundefil, hovedloekken) smider
+      *> headeren vaek uden at verificere igen - se kunde-has-header/
+      *> konto-has-header.
+           arkiver-inputfiler.
+               move spaces to archive-kunde-file-name
+               string
+                   "kundeoplysninger-" run-date-raw ".arkiv"
+                   into archive-kunde-file-name
+               end-string
+               open input kunde-file
+               perform verificer-kunde-header
+               open output archive-kunde-file
+               move "KHDR"
+                   to kuhdr-marker in archive-kunde-header-record
+               set kuhdr-version-kendt in archive-kunde-header-record
+                   to true
+               set kuhdr-laengde-kendt in archive-kunde-header-record
+                   to true
+               write archive-kunde-header-record
+               move "N" to end-of-file
+               if kunde-header-missing = "Y"
+                   write archive-kunde-record from kunde-info
+               end-if
+               perform until end-of-file = "Y"
+                   read kunde-file into kunde-info
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   write archive-kunde-record from kunde-info
+               end-read
+               end-perform
+               close kunde-file
+               close archive-kunde-file
+               move "N" to end-of-file
+
+               move spaces to archive-konto-file-name
+               string
+                   "KontoOpl-" run-date-raw ".arkiv"
+                   into archive-konto-file-name
+               end-string
+               open input konto-file
+               perform verificer-konto-header
+               open output archive-konto-file
+               move "KHDR"
+                   to kohdr-marker in archive-konto-header-record
+               set kohdr-version-kendt in archive-konto-header-record
+                   to true
+               set kohdr-laengde-kendt in archive-konto-header-record
+                   to true
+               write archive-konto-header-record
+               move "N" to end-of-konto
+               if konto-header-missing = "Y"
+                   write archive-konto-record from konto-info
+               end-if
+               perform until end-of-konto = "Y"
+                   read konto-file into konto-info
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   write archive-konto-record from konto-info
+               end-read
+               end-perform
+               close konto-file
+               close archive-konto-file
+               move "N" to end-of-konto
+           exit.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Kaldes kun her (arkiver-inputfiler), da det er den
+      *> kronologisk foerste laesning af filen i denne koersel.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post gemmes som den foerste rigtige
+      *> kundepost (se kunde-header-missing og arkiver-inputfiler) i
+      *> stedet for at koerslen fejler paa det, der reelt bare er en
+      *> bootstrap. kunde-has-header saettes til "N", saa ingen senere
+      *> genlaesning forsoeger at smide en ikke-eksisterende header
+      *> vaek.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "OPGAVE9: " function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker in kunde-header-record not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       move "N" to kunde-has-header
+                       display "OPGAVE9: ingen header fundet i "
+                           function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt in kunde-header-record
+                           or not kuhdr-laengde-kendt
+                               in kunde-header-record
+                           move "N" to layout-version-ok
+                           display "OPGAVE9: layout-version-mismatch "
+                               "i " function trim(kunde-file-name)
+                           display "  marker=["
+                               kuhdr-marker in kunde-header-record
+                               "] version="
+                               kuhdr-version in kunde-header-record
+                               " laengde="
+                               kuhdr-record-laengde
+                                   in kunde-header-record
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Kaldes kun her (arkiver-inputfiler), da det er den
+      *> kronologisk foerste laesning af filen i denne koersel.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post gemmes som den foerste rigtige
+      *> kontopost (se konto-header-missing og arkiver-inputfiler) i
+      *> stedet for at koerslen fejler paa det, der reelt bare er en
+      *> bootstrap. konto-has-header saettes til "N", saa ingen senere
+      *> genlaesning forsoeger at smide en ikke-eksisterende header
+      *> vaek.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "OPGAVE9: " function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker in konto-header-record not = "KHDR"
+                       move "Y" to konto-header-missing
+                       move "N" to konto-has-header
+                       display "OPGAVE9: ingen header fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt in konto-header-record
+                           or not kohdr-laengde-kendt
+                               in konto-header-record
+                           move "N" to layout-version-ok
+                           display "OPGAVE9: layout-version-mismatch "
+                               "i " function trim(konto-file-name)
+                           display "  marker=["
+                               kohdr-marker in konto-header-record
+                               "] version="
+                               kohdr-version in konto-header-record
+                               " laengde="
+                               kohdr-record-laengde
+                                   in konto-header-record
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+           merge-konto-filer.
+               move 0 to branch-konto-count
+               unstring konto-filliste-tekst delimited by ","
+                   into branch-konto-entry(1) branch-konto-entry(2)
+                       branch-konto-entry(3) branch-konto-entry(4)
+                       branch-konto-entry(5) branch-konto-entry(6)
+                       branch-konto-entry(7) branch-konto-entry(8)
+                       branch-konto-entry(9) branch-konto-entry(10)
+                       branch-konto-entry(11) branch-konto-entry(12)
+                       branch-konto-entry(13) branch-konto-entry(14)
+                       branch-konto-entry(15) branch-konto-entry(16)
+                       branch-konto-entry(17) branch-konto-entry(18)
+                       branch-konto-entry(19) branch-konto-entry(20)
+                   tallying in branch-konto-count
+               end-unstring
+
+               open output merged-konto-file
+               perform varying branch-konto-idx from 1 by 1
+                   until branch-konto-idx > branch-konto-count
+                   move function trim(
+                       branch-konto-entry(branch-konto-idx))
+                       to branch-konto-file-name
+                   open input branch-konto-file
+      *> Hver filialfil har ligesom KontoOpl.txt selv en version/
+      *> laengde-header som sin allerfoerste post (se
+      *> KONTOOPL-HDR.cpy) - den laeses og smides vaek her i stedet
+      *> for at blive kopieret med ind i den samlede fil som en
+      *> ugyldig kontopost. Mangler markoeren helt, eller stemmer
+      *> version/laengde ikke, er filialfilen enten fra foer header-
+      *> versionering fandtes eller har slet ingen header - den
+      *> allerede laeste post er i saa fald en rigtig kontopost, der
+      *> skrives med ind i den samlede fil i stedet for at blive
+      *> tabt.
+                   move "N" to end-of-branch
+                   read branch-konto-file
+                       into branch-konto-header-record
+                       at end
+                           move "Y" to end-of-branch
+                   end-read
+                   if end-of-branch = "N"
+                       if kohdr-marker in branch-konto-header-record
+                               = "KHDR"
+                           and kohdr-version-kendt
+                               in branch-konto-header-record
+                           and kohdr-laengde-kendt
+                               in branch-konto-header-record
+                           continue
+                       else
+                           display "OPGAVE9: ingen gyldig header i "
+                               function trim(branch-konto-file-name)
+                               " - antager fil fra foer"
+                               " layout-versionering"
+                           move branch-konto-record
+                               to merged-konto-record
+                           write merged-konto-record
+                       end-if
+                   end-if
+                   perform until end-of-branch = "Y"
+                       read branch-konto-file into merged-konto-record
+                   at end
+                       move "Y" to end-of-branch
+                   not at end
+                       write merged-konto-record
+                   end-read
+                   end-perform
+                   close branch-konto-file
+               end-perform
+               close merged-konto-file
+           exit.
+
+      *> Sorterer KontoOpl.txt paa customer-id ind i
+      *> KontoOpl-Sorted.tmp, saa build-konto-index altid bygger det
+      *> indekserede opslag fra en customer-id-sorteret kontofil.
+      *> En INPUT PROCEDURE bruges i stedet for USING, saa header-
+      *> posten (naar konto-has-header = "Y") kan smides vaek foer
+      *> den naar sorteringen i stedet for at dukke op som en
+      *> ugyldig kontopost i KontoOpl-Sorted.tmp.
+           sort-konto-by-customer.
+               sort sort-work-file
+                   on ascending key customer-id in sort-konto-record
+                   input procedure discard-and-release-konto
+                   giving sorted-konto-file
+           exit.
+
+           discard-and-release-konto.
+               open input konto-file
+               move "N" to end-of-konto
+               if konto-has-header = "Y"
+                   read konto-file into konto-header-record
+                       at end
+                           move "Y" to end-of-konto
+                   end-read
+               end-if
+               perform until end-of-konto = "Y"
+                   read konto-file into sort-konto-record
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   release sort-konto-record
+               end-read
+               end-perform
+               close konto-file
+               move "N" to end-of-konto
+           exit.
+
+      *> Sorterer kundeoplysninger.txt ind i KundeOpl-Sorted.tmp efter
+      *> KUNDE_SORTORDEN og peger kunde-file-name paa den sorterede
+      *> fil, saa build-kunde-index og hovedloekken begge laeser
+      *> kunde-file i den valgte raekkefoelge uden at vide hvor den
+      *> kom fra - samme omdirigerings-teknik som merge-konto-filer.
+      *> En INPUT PROCEDURE bruges i stedet for USING, saa header-
+      *> posten (naar kunde-has-header = "Y") kan smides vaek foer
+      *> den naar sorteringen - se discard-and-release-kunde. Den
+      *> sorterede fil faar ikke en ny header, saa kunde-has-header
+      *> saettes til "N" naar kunde-file-name peger paa den.
+           sorter-kundefil.
+               evaluate kunde-sortorden
+                   when "NAVN"
+                       sort sort-work-kundefil
+                           on ascending key
+                               last-name in sorteret-kunde-record
+                           ascending key
+                               first-name in sorteret-kunde-record
+                           input procedure discard-and-release-kunde
+                           giving sorteret-kunde-file
+                   when "POSTNR"
+                       sort sort-work-kundefil
+                           on ascending key
+                               postnr in sorteret-kunde-record
+                           ascending key
+                               street-name in sorteret-kunde-record
+                           input procedure discard-and-release-kunde
+                           giving sorteret-kunde-file
+                   when "ID"
+                       sort sort-work-kundefil
+                           on ascending key
+                               customer-id in sorteret-kunde-record
+                           input procedure discard-and-release-kunde
+                           giving sorteret-kunde-file
+               end-evaluate
+               move "KundeOpl-Sorted.tmp" to kunde-file-name
+               move "N" to kunde-has-header
+           exit.
+
+           discard-and-release-kunde.
+               open input kunde-file
+               move "N" to end-of-file
+               if kunde-has-header = "Y"
+                   read kunde-file into kunde-header-record
+                       at end
+                           move "Y" to end-of-file
+                   end-read
+               end-if
+               perform until end-of-file = "Y"
+                   read kunde-file into sort-kunde-record
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   release sort-kunde-record
+               end-read
+               end-perform
+               close kunde-file
+               move "N" to end-of-file
+           exit.
+
+           build-konto-index.
+               perform sort-konto-by-customer
+               open input sorted-konto-file
+               open output konto-index-file
+               move "N" to end-of-konto
+               perform until end-of-konto = "Y"
+                   read sorted-konto-file into konto-info
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   write konto-idx-record from konto-info
+               invalid key
+                   display "Dublet konto-id sprunget over: "
+                       account-id in konto-info
+               end-write
+               end-read
+               end-perform
+               close sorted-konto-file
+               close konto-index-file
+           exit.
+
+      *> Bygger et entydigt indekseret kundeopslag (nøgle: customer-id)
+      *> ud fra kundeoplysninger.txt, brugt til orphan-kontrollen. En
+      *> dubleret customer-id rammer invalid key her og bliver
+      *> rapporteret til DUPLICATE-KUNDER.txt, før join-konti overhovedet
+      *> kører, i stedet for blot at blive sprunget tavst over.
+           build-kunde-index.
+               open input kunde-file
+               open output kunde-index-file
+               open output duplicate-file
+               move "N" to end-of-file
+      *> Headeren er allerede verificeret een gang i arkiver-
+      *> inputfiler - her smides den blot vaek, naar kunde-file-name
+      *> stadig peger paa den oprindelige fil (kunde-has-header =
+      *> "Y"), saa den ikke laeses som en (ugyldig) kundepost.
+               if kunde-has-header = "Y"
+                   read kunde-file into kunde-header-record
+                       at end
+                           move "Y" to end-of-file
+                   end-read
+               end-if
+               perform until end-of-file = "Y"
+                   read kunde-file into kunde-info
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   write kunde-idx-record from kunde-info
+               invalid key
+                   move spaces to duplicate-line
+                   string
+                       "Dublet customer-id sprunget over: "
+                       function trim(customer-id in kunde-info)
+                       into duplicate-line
+                   end-string
+                   write duplicate-record
+               end-write
+               end-read
+               end-perform
+               close kunde-file
+               close kunde-index-file
+               close duplicate-file
+               move "N" to end-of-file
+           exit.
+
+      *> Skriver enhver konto i KontoOpl.txt, hvis customer-id ikke
+      *> findes i kundeoplysninger.txt, til ORPHAN-KONTI.txt i stedet
+      *> for at lade den falde tavst ud af joinet.
+           flag-orphan-konti.
+               open input konto-file
+               open input kunde-index-file
+               open output orphan-file
+               move "N" to end-of-konto
+      *> Headeren er allerede verificeret een gang i arkiver-
+      *> inputfiler - her smides den blot vaek, naar konto-file-name
+      *> stadig peger paa den oprindelige fil (konto-has-header =
+      *> "Y"), saa den ikke laeses som en (ugyldig) kontopost.
+               if konto-has-header = "Y"
+                   read konto-file into konto-header-record
+                       at end
+                           move "Y" to end-of-konto
+                   end-read
+               end-if
+               perform until end-of-konto = "Y"
+                   read konto-file into konto-info
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   move customer-id in konto-info
+                       to customer-id in kunde-idx-record
+                   read kunde-index-file
+               invalid key
+                   move spaces to orphan-line
+                   string
+                       "Orphan konto: "
+                       function trim(account-id in konto-info)
+                       " ukendt customer-id: "
+                       function trim(customer-id in konto-info)
+                       into orphan-line
+                   end-string
+                   write orphan-record
+               end-read
+               end-read
+               end-perform
+               close konto-file
+               close kunde-index-file
+               close orphan-file
+               move "N" to end-of-konto
+           exit.
+
+      *> Laeser et tidligere checkpoint, hvis der er et, og sætter
+      *> skip-to-restart, så hovedloekken springer allerede behandlede
+      *> kunder over frem til og med den sidste checkpointede
+      *> customer-id i stedet for at behandle dem forfra. Kun relevant
+      *> ved en bevidst genstart (CHECKPOINT-GENSTART = "J") - ellers
+      *> ville et tiloversblevet checkpoint fra en tidligere koersel
+      *> faa enhver almindelig koersel til at springe kunder over.
+           load-checkpoint.
+               if checkpoint-genstart = "J"
+                   open input checkpoint-file
+                   if checkpoint-status = "00"
+                       read checkpoint-file into checkpoint-record
+                       if checkpoint-status = "00"
+                           and function trim(checkpoint-line)
+                               not = spaces
+                           move checkpoint-line
+                               to checkpoint-customer-id
+                           move "Y" to skip-to-restart
+                       end-if
+                       close checkpoint-file
+                   end-if
+               end-if
+           exit.
+
+      *> Overskriver checkpoint-filen med den sidst fuldt behandlede
+      *> customer-id.
+           write-checkpoint.
+               open output checkpoint-file
+               move checkpoint-customer-id to checkpoint-line
+               write checkpoint-record
+               close checkpoint-file
+           exit.
+
+      *> Toemmer checkpoint-filen efter en koersel der er gennemfoert
+      *> uden afbrydelse, saa den naeste koersel ikke finder et
+      *> tiloversblevet checkpoint fra denne koersel.
+           clear-checkpoint.
+               move spaces to checkpoint-customer-id
+               move 0 to customers-since-checkpoint
+               open output checkpoint-file
+               move spaces to checkpoint-line
+               write checkpoint-record
+               close checkpoint-file
+           exit.
+
            handle-customer.
              perform format-id
              perform format-navn
@@ -101,87 +971,435 @@
              perform format-by
              perform format-kontakt
            exit.
-         
 
+      *> Slår alle konti op for den aktuelle kunde via det alternative
+      *> nøglefelt customer-id i stedet for at scanne konto-array.
+           join-konti.
+               move customer-id in kunde-info
+                   to customer-id in konto-idx-record
+               move "N" to end-of-match
+               move 0 to customer-net-worth
+               start konto-index-file key is >=
+                   customer-id of konto-idx-record
+               invalid key
+                   move "Y" to end-of-match
+               end-start
+
+               perform until end-of-match = "Y"
+                   read konto-index-file next record into konto-info
+               at end
+                   move "Y" to end-of-match
+               not at end
+                   if customer-id in konto-info =
+                      customer-id in kunde-info
+      *> Valutakoden skal findes i den faelles ISO-referencetabel, ellers
+      *> skal kontoen afvises til VALUTA-REJECT.txt i stedet for at
+      *> flyde med ind i balancerapporten.
+                       call "VALUTAKONTROL" using
+                           valuta-id in konto-info valuta-ok
+                       end-call
+                       if valuta-ok = "Y"
+                           perform edit-balance
+                           if balance-ok = "Y"
+                               perform format-konto
+                               perform format-balance
+                               add balance-dkk-ekvivalent
+                                   to customer-net-worth
+                           else
+                               move customer-id in kunde-info
+                                   to edit-error-kunde-id
+                               move "BALANCE" to edit-error-felt
+                               move spaces to edit-error-aarsag
+                               string
+                                   "konto "
+                                   function trim(account-id
+                                       in konto-info)
+                                   " ugyldig/for stor balance: "
+                                   balance in konto-info
+                                   into edit-error-aarsag
+                               end-string
+                               perform report-edit-error
+                           end-if
+                       else
+                           move customer-id in kunde-info
+                               to edit-error-kunde-id
+                           move "VALUTA" to edit-error-felt
+                           move spaces to edit-error-aarsag
+                           string
+                               "konto "
+                               function trim(account-id in konto-info)
+                               " ukendt valutakode: ["
+                               valuta-id in konto-info "]"
+                               into edit-error-aarsag
+                           end-string
+                           perform report-edit-error
+                       end-if
+                   else
+                       move "Y" to end-of-match
+                   end-if
+               end-read
+               end-perform
+           exit.
+
+      *> Kontrolciffer-tjek (mod-11, se kontrolciffer/kontrolciffer.cob)
+      *> paa customer-id, saa en transponeret ciffer fra en keying-fejl
+      *> fanges med det samme i stedet for stille at oprette en kunde
+      *> der aldrig kan matches korrekt igen. Et ugyldigt kontrolciffer
+      *> afviser ikke posten, blot rapporteres til EDIT-ERRORS.txt, som
+      *> alle de andre felt-niveau valideringer i dette program.
            format-id.
+               call "KONTROLCIFFER" using customer-id in kunde-info
+                   kontrolciffer-ok
+               end-call
+               if kontrolciffer-ok not = "J"
+                   move customer-id in kunde-info to edit-error-kunde-id
+                   move "CUSTOMER-ID" to edit-error-felt
+                   move spaces to edit-error-aarsag
+                   string
+                       "ugyldigt kontrolciffer: ["
+                       customer-id in kunde-info "]"
+                       into edit-error-aarsag
+                   end-string
+                   perform report-edit-error
+               end-if
+
                move spaces to navn-adr
-               string             
-                   "ID: " 
+               string
+                   "ID: "
                  function trim(customer-id in kunde-info)
                  into navn-adr
                end-string
-                   write output-record
+                   perform skriv-output-linje
            exit.
 
            format-navn.
                move spaces to navn-adr
-               STRING 
-                   "Navn: "
-                   function trim(first-name) " "                        
-                   function trim(last-name) 
-                   into navn-adr
-               end-string
-                   write output-record
+               move spaces to full-name
+               if customer-type in kunde-info = "C"
+                   STRING
+                       "Firma: "
+                       function trim(company-name in kunde-info)
+                       " (CVR "
+                       function trim(cvr-number in kunde-info) ") "
+                       "kontakt: "
+                       function trim(contact-person in kunde-info)
+                       into navn-adr
+                   end-string
+               else
+      *> Navne-oprydningen ligger i det faelles NAVNEFORMAT-
+      *> underprogram, delt med opgave3 og opgave7.
+                   call "NAVNEFORMAT" using first-name in kunde-info
+                       last-name in kunde-info full-name
+                   end-call
+                   STRING
+                       "Navn: "
+                       function trim(full-name)
+                       into navn-adr
+                   end-string
+               end-if
+                   perform skriv-output-linje
            exit.
 
 
+      *> Husnummeret splittes i en numerisk del og en evt.
+      *> bogstavendelse via det faelles HUSNUMMER-underprogram - se
+      *> husnummer/husnummer.cob - saa "12A"/"12 A"/"12a" alle
+      *> formateres ens. Et husnummer der hverken er rent numerisk
+      *> eller numerisk-plus-bogstav afvises til EDIT-ERRORS.txt og
+      *> printes raat som modtaget.
+           format-addresse.
+           call "HUSNUMMER" using house-number in kunde-info
+               husnr-tal husnr-bogstav husnr-ok
+           end-call
 
+           if husnr-ok = "Y"
+               move husnr-tal to husnr-tal-edit
+               move spaces to husnr-display
+               string
+                   function trim(husnr-tal-edit)
+                   function trim(husnr-bogstav)
+                   into husnr-display
+               end-string
+           else
+               move house-number in kunde-info to husnr-display
+               move customer-id in kunde-info to edit-error-kunde-id
+               move "HUSNUMMER" to edit-error-felt
+               move spaces to edit-error-aarsag
+               string
+                   "ugyldigt husnummer: ["
+                   house-number in kunde-info "]"
+                   into edit-error-aarsag
+               end-string
+               perform report-edit-error
+           end-if
 
-           format-addresse.
            move spaces to navn-adr
-           string 
+           string
                "Addresse: "
-               function TRIM(street-name) " "
-               function TRIM(house-number) ", "
-               function TRIM(etage) "."
-               function TRIM(side)  
+               function TRIM(street-name in kunde-info) " "
+               function TRIM(husnr-display) ", "
+               function TRIM(etage in kunde-info) "."
+               function TRIM(side in kunde-info)
                into navn-adr
            end-string
-               write output-record
+               perform skriv-output-linje
            exit.
-            
+
            format-by.
            move spaces to navn-adr
-           string 
-              "By: "
-              function TRIM(postnr) " "
-              function TRIM(bynavn) " "
-              into navn-adr
-           end-string
-               write output-record  
-           exit.            
-           
+      *> postnr skal vaere 4 cifre - forkert postnr printes ikke ind i
+      *> "By:"-linjen, men sendes i stedet til EDIT-ERRORS.txt
+           if postnr in kunde-info is numeric and
+              postnr in kunde-info not = spaces
+               move "Y" to postnr-ok
+               string
+                  "By: "
+                  function TRIM(postnr in kunde-info) " "
+                  function TRIM(bynavn in kunde-info) " "
+                  into navn-adr
+               end-string
+           else
+               move "N" to postnr-ok
+               string
+                  "By: UGYLDIGT POSTNR"
+                  into navn-adr
+               end-string
+               move customer-id in kunde-info to edit-error-kunde-id
+               move "POSTNR" to edit-error-felt
+               move spaces to edit-error-aarsag
+               string
+                  "ugyldigt postnr: [" postnr in kunde-info "]"
+                  into edit-error-aarsag
+               end-string
+               perform report-edit-error
+           end-if
+               perform skriv-output-linje
+           exit.
+
+      *> telefon/email er et optionelt felt i kundeopl.cpy - naar begge
+      *> er tomme er det ikke en edit-fejl, blot en kunde uden oplyst
+      *> kontaktinfo, saa linjen markeres som saadan i stedet for at
+      *> blive sendt gennem valideringen og printet som "tlf: email:".
+      *> Naar mindst en af dem ER udfyldt, skal den udfyldte vaere
+      *> gyldig: telefon skal vaere 8 cifre, email skal indeholde et
+      *> "@" - en fejl her afvises til EDIT-ERRORS.txt.
            format-kontakt.
-           move spaces to navn-adr
-           string 
-              "Kontakt: " "tlf:" 
-              function TRIM(telefon) " email:"
-              function TRIM(email)
-              into navn-adr
-           end-string
-               write output-record
+           move "Y" to telefon-ok
+           move "Y" to email-ok
+
+           if telefon in kunde-info = spaces
+              and email in kunde-info = spaces
+               move "Kontakt: (ingen oplyst)" to navn-adr
+               perform skriv-output-linje
+           else
+               if telefon in kunde-info not = spaces
+                   if telefon in kunde-info not numeric
+                       move "N" to telefon-ok
+                   end-if
+               end-if
+
+               move 0 to email-at-count
+               inspect email in kunde-info
+                   tallying email-at-count for all "@"
+               if email in kunde-info not = spaces
+                   if email-at-count not = 1
+                       move "N" to email-ok
+                   end-if
+               end-if
+
+               if telefon-ok = "N" or email-ok = "N"
+                   move customer-id in kunde-info to edit-error-kunde-id
+                   move "KONTAKT" to edit-error-felt
+                   move spaces to edit-error-aarsag
+                   string
+                      "ugyldig kontakt - tlf:[" telefon in kunde-info
+                      "] email:[" function TRIM(email in kunde-info) "]"
+                      into edit-error-aarsag
+                   end-string
+                   perform report-edit-error
+               end-if
+
+               move spaces to navn-adr
+               string
+                  "Kontakt: " "tlf:"
+                  function TRIM(telefon in kunde-info) " email:"
+                  function TRIM(email in kunde-info)
+                  into navn-adr
+               end-string
+               perform skriv-output-linje
+           end-if
            exit.
-       
+
+      *> Kontrollerer at balance er reelt numerisk (felter laest ind
+      *> fra en line sequential-fil faar ikke automatisk valideret
+      *> indhold) og ikke overstiger den konfigurerbare overtraeks-
+      *> graense i balance-ceiling - afvises til BALANCE-REJECT.txt
+      *> i stedet for blot at blive printet som den staar.
+           edit-balance.
+               if balance in konto-info is numeric and
+                  balance in konto-info <= balance-ceiling
+                   move "Y" to balance-ok
+               else
+                   move "N" to balance-ok
+               end-if
+           exit.
+
            format-konto.
            move spaces to navn-adr
            string
-               "Konto ID: " 
-               function TRIM(account-id in konto-array(current-index))
-               " Konto Type: " 
-               function TRIM(account-type in konto-array(current-index))
+               "Konto ID: "
+               function TRIM(account-id in konto-info)
+               " Konto Type: "
+               function TRIM(account-type in konto-info)
                into navn-adr
            end-string
-               write output-record
+               perform skriv-output-linje
            exit.
 
+      *> Slaar kontoens valuta op i DKK-kurs-referencetabellen (se
+      *> valutakurs/valutakurs.cob) og printer en DKK-ækvivalent ved
+      *> siden af den oprindelige balance, saa konti i forskellige
+      *> valutaer kan sammenlignes paa tvaers uden at skulle regne det
+      *> om i hovedet. En valutakode uden kurs i tabellen (typisk
+      *> fordi VALUTAKURS.txt ikke er ajourfoert med en ny valuta)
+      *> faar ingen DKK-ækvivalent, og bidrager derfor heller ikke til
+      *> customer-net-worth.
            format-balance.
+           call "VALUTAKURS" using
+               valuta-id in konto-info
+               balance-dkk-kurs kurs-ok
+           end-call
+           if kurs-ok = "Y"
+               compute balance-dkk-ekvivalent rounded =
+                   balance in konto-info * balance-dkk-kurs
+           else
+               move 0 to balance-dkk-ekvivalent
+           end-if
+
            move spaces to navn-adr
            string
-               "Balance: " 
-               function TRIM(balance in konto-array(current-index)) " "
-               function TRIM(valuta-id in konto-array(current-index))
+               "Balance: "
+               function TRIM(balance in konto-info) " "
+               function TRIM(valuta-id in konto-info)
                into navn-adr
            end-string
+               perform skriv-output-linje
+
+           move spaces to navn-adr
+           if kurs-ok = "Y"
+               string
+                   "DKK-ækvivalent: "
+                   function TRIM(balance-dkk-ekvivalent)
+                   into navn-adr
+               end-string
+           else
+               string
+                   "DKK-ækvivalent: ukendt kurs for "
+                   function TRIM(valuta-id in konto-info)
+                   into navn-adr
+               end-string
+           end-if
+               perform skriv-output-linje
+           exit.
+
+      *> Summerer DKK-ækvivalenten over samtlige konti fundet i
+      *> join-konti og skriver en netto-formue-linje pr. kunde - i DKK
+      *> i stedet for raat at laegge balancer i forskellige valutaer
+      *> sammen som var de alle samme valuta.
+           format-networth.
+           move spaces to navn-adr
+           string
+               "Netto-formue (DKK-ækvivalent): "
+               function TRIM(customer-net-worth)
+               into navn-adr
+           end-string
+               perform skriv-output-linje
+           exit.
+
+      *> Skriver en run-header foerst i output.txt (program-id,
+      *> run-dato) - adskilt fra ny-sides per-side sidehoved, saa
+      *> filen har en fast, selv-beskrivende aabning uanset antal
+      *> sider. Faelles feltlayout med opgave6/opgave7 - se
+      *> BATCHHDR.cpy.
+           write-run-header.
+               move audit-program-id to brh-program-id
+               move run-date-display to brh-run-dato
+               move spaces to navn-adr
+               string
+                   "=== Koersel start - program: "
+                   function trim(brh-program-id)
+                   " dato: " brh-run-dato " ==="
+                   into navn-adr
+               end-string
+               perform skriv-output-linje
+           exit.
+
+      *> Skriver en run-trailer sidst i output.txt med antal
+      *> behandlede kunder, saa filen ogsaa er auditerbar i den
+      *> anden ende uden at skulle taelle linjer manuelt.
+           write-run-trailer.
+               move kunder-laest to brh-antal-laest
+               move spaces to navn-adr
+               string
+                   "=== Koersel slut - kunder behandlet: "
+                   brh-antal-laest
+                   " ==="
+                   into navn-adr
+               end-string
+               perform skriv-output-linje
+           exit.
+
+      *> Faelles skrive-paragraf for alle felt-niveau edit-fejl -
+      *> kaldende paragraf fylder edit-error-kunde-id/-felt/-aarsag og
+      *> performer denne, saa hver validering kun skal bygge sin egen
+      *> aarsagstekst i stedet for at kende formatet paa selve linjen.
+           report-edit-error.
+               move spaces to edit-errors-line
+               string
+                   "Kunde-ID " function trim(edit-error-kunde-id)
+                   " felt " function trim(edit-error-felt)
+                   ": " function trim(edit-error-aarsag)
+                   into edit-errors-line
+               end-string
+               write edit-errors-record
+               add 1 to edit-error-count
+           exit.
+
+      *> Skriver en linje til output.txt og skifter automatisk side
+      *> (ny-side) naar antal linjer paa den aktuelle side naar
+      *> page-max-lines, saa filen er brugbar som en rigtig udskrift
+      *> i stedet for en enkelt uafbrudt strøm.
+           skriv-output-linje.
+               if lines-this-page >= page-max-lines
+                   perform ny-side
+               end-if
+               write output-record
+               add 1 to lines-this-page
+           exit.
+
+      *> Skriver et sidehoved (titel, dato, sidetal) - med et
+      *> formfeed-tegn foran paa alle sider efter den foerste, saa en
+      *> udskrift rent faktisk skifter side.
+           ny-side.
+               add 1 to page-number
+               if page-number > 1
+                   move form-feed-char to navn-adr
+                   write output-record
+               end-if
+               move spaces to navn-adr
+               string
+                   "Kunderapport - OPGAVE9"
+                   into navn-adr
+               end-string
+               write output-record
+               move spaces to navn-adr
+               string
+                   "Dato: " run-date-display
+                   " Side: " function trim(page-number)
+                   into navn-adr
+               end-string
+               write output-record
+               move spaces to navn-adr
                write output-record
+               move 0 to lines-this-page
            exit.
-       
\ No newline at end of file
