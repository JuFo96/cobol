@@ -0,0 +1,236 @@
+       identification division.
+       program-id. KONTOTOPN.
+
+      *> opgave9 printer kun konti i den raekkefoelge KontoOpl.txt
+      *> tilfaeldigvis har, grupperet under hvilken kunde de matcher -
+      *> der er intet sted man kan se de stoerste konti paa tvaers af
+      *> kunder uden at samle hele den kunde-for-kunde-dump selv. Dette
+      *> program bygger et rangeret top-N-udtraek (efter BALANCE), med
+      *> valgfri filtrering paa account-type og/eller valuta-id, ud
+      *> fra samme KontoOpl.txt-data som opgave9 allerede laeser.
+      *> N og filtrene styres via miljoevariabler, samme moenster som
+      *> filnavnene andre steder i koden.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+      *> Filtreret udtraek, foer sortering - kun poster der bestaar
+      *> et eventuelt type-/valuta-filter skrives herind.
+           select filtered-file assign to "konto-topn-filtered.tmp"
+               organization is line sequential.
+
+           select sort-work-file assign to "konto-topn-sort.tmp".
+
+           select sorted-file assign to "KontoOpl-TopN-Sorted.tmp"
+               organization is line sequential.
+
+           select report-file assign to "KONTO-TOP-N.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-info.
+               COPY "KONTOOPL.cpy".
+
+           FD filtered-file.
+           01 filtered-record.
+               COPY "KONTOOPL.cpy".
+
+           SD sort-work-file.
+           01 sort-konto-record.
+               COPY "KONTOOPL.cpy".
+
+           FD sorted-file.
+           01 sorted-konto-record.
+               COPY "KONTOOPL.cpy".
+
+           FD report-file.
+           01 report-record.
+               02 report-line       PIC X(100).
+
+       working-storage section.
+           01 end-of-konto PIC X value "N".
+           01 konto-file-name PIC X(100) value "KontoOpl.txt".
+
+      *> TOPN_ANTAL styrer hvor mange konti rapporten viser - et
+      *> ugyldigt eller manglende taeller falder tilbage til 10.
+           01 topn-antal-tekst PIC X(3).
+           01 topn-antal       PIC 9(3) value 10.
+           01 topn-rang        PIC 9(3) value 0.
+
+      *> TOPN_KONTOTYPE og TOPN_VALUTA er valgfrie filtre - blanke
+      *> betyder "alle".
+           01 filter-konto-type PIC X(10) value spaces.
+           01 filter-valuta-id  PIC X(3) value spaces.
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+           accept topn-antal-tekst from environment "TOPN_ANTAL"
+               on exception
+                   move spaces to topn-antal-tekst
+           end-accept
+           if topn-antal-tekst is numeric
+               and topn-antal-tekst not = spaces
+               move topn-antal-tekst to topn-antal
+           else
+               move 10 to topn-antal
+           end-if
+           accept filter-konto-type from environment "TOPN_KONTOTYPE"
+               on exception
+                   move spaces to filter-konto-type
+           end-accept
+           accept filter-valuta-id from environment "TOPN_VALUTA"
+               on exception
+                   move spaces to filter-valuta-id
+           end-accept
+
+           perform byg-filtreret-udtraek
+           perform sorter-udtraek-efter-balance
+           perform skriv-top-n-rapport
+
+           stop run.
+
+      *> Laeser KontoOpl.txt igennem og skriver kun de konti, der
+      *> bestaar et eventuelt type-/valuta-filter, til udtraeksfilen.
+           byg-filtreret-udtraek.
+               open input konto-file
+               perform verificer-konto-header
+               open output filtered-file
+               move "N" to end-of-konto
+               if konto-header-missing = "Y"
+                   perform filtrer-en-konto
+               end-if
+               perform until end-of-konto = "Y"
+                   read konto-file into konto-info
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   perform filtrer-en-konto
+               end-read
+               end-perform
+               close konto-file
+               close filtered-file
+           exit.
+
+      *> Skriver konto-info til udtraeksfilen hvis den bestaar et
+      *> eventuelt type-/valuta-filter. Kaldt baade fra hovedloekken og
+      *> - naar konto-file slet ingen header har - for den allerede
+      *> laeste foerste post (se verificer-konto-header).
+           filtrer-en-konto.
+               if (filter-konto-type = spaces
+                       or filter-konto-type
+                           = account-type in konto-info)
+                   and (filter-valuta-id = spaces
+                       or filter-valuta-id
+                           = valuta-id in konto-info)
+                   move konto-info to filtered-record
+                   write filtered-record
+               end-if
+           exit.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTOTOPN: " function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTOTOPN: ingen header fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt
+                           or not kohdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display
+                               "KONTOTOPN: layout-version-mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=[" kohdr-marker
+                               "] version=" kohdr-version
+                               " laengde=" kohdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Sorterer det filtrerede udtraek i faldende BALANCE-raekke-
+      *> foelge, samme SORT-moenster som opgave9 bruger til at faa
+      *> KontoOpl.txt i customer-id-raekkefoelge.
+           sorter-udtraek-efter-balance.
+               sort sort-work-file
+                   on descending key balance in sort-konto-record
+                   using filtered-file
+                   giving sorted-file
+           exit.
+
+      *> Skriver de topn-antal foerste (stoerste balance) poster fra
+      *> den sorterede fil til rapporten, med en rang-kolonne.
+           skriv-top-n-rapport.
+               open output report-file
+               move spaces to report-line
+               string
+                   "Top " function trim(topn-antal)
+                   " konti efter balance"
+                   into report-line
+               end-string
+               write report-record
+
+               open input sorted-file
+               move "N" to end-of-konto
+               move 0 to topn-rang
+               perform until end-of-konto = "Y"
+                   or topn-rang >= topn-antal
+                   read sorted-file into konto-info
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   add 1 to topn-rang
+                   move spaces to report-line
+                   string
+                       function trim(topn-rang) ". "
+                       "Konto "
+                       function trim(account-id in konto-info)
+                       " (kunde "
+                       function trim(customer-id in konto-info)
+                       ") type "
+                       function trim(account-type in konto-info)
+                       " " function trim(valuta-id in konto-info)
+                       " balance " balance in konto-info
+                       into report-line
+                   end-string
+                   write report-record
+               end-read
+               end-perform
+               close sorted-file
+               close report-file
+           exit.
