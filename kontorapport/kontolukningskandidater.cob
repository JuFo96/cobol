@@ -0,0 +1,168 @@
+       identification division.
+       program-id. KONTOLUKNINGSKANDIDATER.
+
+      *> Intet i dag flager konti der er faldet under en minimumsgraense
+      *> eller staar uroert - KONTOOPL.cpy har slet ikke noget
+      *> last-activity-date-felt, og intet program kigger paa BALANCE
+      *> udover at printe den. Dette program laeser KontoOpl.txt,
+      *> anvender en minimumsgraense-regel paa BALANCE, og skriver de
+      *> konti der ligger under graensen til en CLOSE-CANDIDATE-liste,
+      *> saa de kan gennemgaas til lukning i stedet for at ligge
+      *> upaaagtet. Der er ikke noget dato-felt at maale "dormant" paa
+      *> endnu (se KONTOOPL.cpy), saa sweepet er rent balance-baseret
+      *> indtil et aktivitetsdato-felt findes.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+           select kandidat-file assign to "CLOSE-CANDIDATES.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-info.
+               COPY "KONTOOPL.cpy".
+
+           FD kandidat-file.
+           01 kandidat-record.
+               02 kandidat-line      PIC X(100).
+
+       working-storage section.
+           01 end-of-konto PIC X value "N".
+           01 konto-file-name PIC X(100) value "KontoOpl.txt".
+
+      *> MIN-BALANCE-GRAENSE styres via miljoevariablen
+      *> LUKNING_MINBALANCE - ugyldigt eller manglende beloeb falder
+      *> tilbage til 100.00.
+           01 min-balance-tekst PIC X(12).
+           01 min-balance-graense PIC 9(7)V99 value 100.00.
+           01 kandidat-antal PIC 9(5) value 0.
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+           accept min-balance-tekst
+               from environment "LUKNING_MINBALANCE"
+               on exception
+                   move spaces to min-balance-tekst
+           end-accept
+           if min-balance-tekst is numeric
+               and min-balance-tekst not = spaces
+               move min-balance-tekst to min-balance-graense
+           else
+               move 100.00 to min-balance-graense
+           end-if
+
+           open input konto-file
+           perform verificer-konto-header
+           open output kandidat-file
+
+           move spaces to kandidat-line
+           string
+               "Lukningskandidater under balance "
+               min-balance-graense
+               into kandidat-line
+           end-string
+           write kandidat-record
+
+           if konto-header-missing = "Y"
+               perform test-lukningskandidat
+           end-if
+
+           perform until end-of-konto = "Y"
+               read konto-file into konto-info
+           at end
+               move "Y" to end-of-konto
+           not at end
+               perform test-lukningskandidat
+           end-read
+           end-perform
+
+           move spaces to kandidat-line
+           string
+               "Antal lukningskandidater: "
+               function trim(kandidat-antal)
+               into kandidat-line
+           end-string
+           write kandidat-record
+
+           close konto-file
+           close kandidat-file
+
+           stop run.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTOLUKNINGSKANDIDATER: "
+                       function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTOLUKNINGSKANDIDATER: ingen header"
+                           " fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt
+                           or not kohdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "KONTOLUKNINGSKANDIDATER: layout-"
+                               "version-mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=[" kohdr-marker
+                               "] version=" kohdr-version
+                               " laengde=" kohdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> En konto under graensen skrives til kandidatlisten - resten
+      *> springes bare over, akkurat som andre reject-afsnit i
+      *> koden kun skriver de poster der fejler reglen.
+           test-lukningskandidat.
+               if balance in konto-info < min-balance-graense
+                   add 1 to kandidat-antal
+                   move spaces to kandidat-line
+                   string
+                       "Konto "
+                       function trim(account-id in konto-info)
+                       " (kunde "
+                       function trim(customer-id in konto-info)
+                       ") balance " balance in konto-info
+                       " under graensen"
+                       into kandidat-line
+                   end-string
+                   write kandidat-record
+               end-if
+           exit.
