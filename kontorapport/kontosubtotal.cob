@@ -0,0 +1,199 @@
+       identification division.
+       program-id. KONTOSUBTOTAL.
+
+      *> Totaler BALANCE pr. account-type/valuta-id over hele
+      *> KontoOpl.txt, saa man kan se fx samlet DKK i giro- vs.
+      *> opsparingskonti uden at skulle laegge det sammen selv.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+           select report-file assign to "KONTO-SUBTOTAL.txt"
+               organization is line sequential.
+
+           select valuta-reject-file assign to "VALUTA-REJECT.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-info.
+               COPY "KONTOOPL.cpy".
+
+           FD report-file.
+           01 report-record.
+               02 report-line       PIC X(100).
+
+           FD valuta-reject-file.
+           01 valuta-reject-record.
+               02 valuta-reject-line PIC X(100).
+
+       working-storage section.
+           01 end-of-konto PIC X value "N".
+           01 konto-file-name PIC X(100) value "KontoOpl.txt".
+
+           01 subtotal-count PIC 9(3) value 0.
+           01 subtotal-max   PIC 9(3) value 50.
+           01 subtotal-table.
+               02 subtotal-entry occurs 50 times.
+                   03 st-type    PIC X(10).
+                   03 st-valuta  PIC X(3).
+                   03 st-balance PIC 9(9)V99.
+
+           01 st-index PIC 9(3).
+           01 st-found PIC X value "N".
+           01 valuta-ok PIC X value "Y".
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+
+           open input konto-file
+           perform verificer-konto-header
+           open output report-file
+           open output valuta-reject-file
+
+           if konto-header-missing = "Y"
+               perform accumulate-balance
+           end-if
+
+           perform until end-of-konto = "Y"
+               read konto-file into konto-info
+           at end
+               move "Y" to end-of-konto
+           not at end
+               perform accumulate-balance
+           end-read
+           end-perform
+
+           close konto-file
+
+           perform write-report
+           close report-file
+           close valuta-reject-file
+
+           stop run.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTOSUBTOTAL: "
+                       function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTOSUBTOTAL: ingen header fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt
+                           or not kohdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "KONTOSUBTOTAL: layout-version-"
+                               "mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=[" kohdr-marker
+                               "] version=" kohdr-version
+                               " laengde=" kohdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Finder (eller opretter) subtotal-raekken for account-type og
+      *> valuta-id og laegger balancen til.
+           accumulate-balance.
+               call "VALUTAKONTROL" using
+                   valuta-id in konto-info valuta-ok
+               end-call
+
+               if valuta-ok = "N"
+                   move spaces to valuta-reject-line
+                   string
+                       "Konto "
+                       function trim(account-id in konto-info)
+                       " ukendt valutakode: ["
+                       valuta-id in konto-info "]"
+                       into valuta-reject-line
+                   end-string
+                   write valuta-reject-record
+               else
+                   move "N" to st-found
+                   perform varying st-index from 1 by 1
+                       until st-index > subtotal-count
+                       if st-type(st-index) = account-type in konto-info
+                          and st-valuta(st-index)
+                              = valuta-id in konto-info
+                           add balance in konto-info
+                               to st-balance(st-index)
+                           move "Y" to st-found
+                       end-if
+                   end-perform
+
+                   if st-found = "N"
+                       if subtotal-count >= subtotal-max
+                           display
+                 "Subtotal-graense overskredet - flere konto-typer"
+                           display
+                 "end tabellen har plads til, nyeste type sprunget over"
+                       else
+                           add 1 to subtotal-count
+                           move account-type in konto-info
+                               to st-type(subtotal-count)
+                           move valuta-id in konto-info
+                               to st-valuta(subtotal-count)
+                           move balance in konto-info
+                               to st-balance(subtotal-count)
+                       end-if
+                   end-if
+               end-if
+           exit.
+
+           write-report.
+               move spaces to report-line
+               string
+                   "Konto-subtotaler pr. type/valuta"
+                   into report-line
+               end-string
+               write report-record
+
+               perform varying st-index from 1 by 1
+                   until st-index > subtotal-count
+                   move spaces to report-line
+                   string
+                       "Type: " function trim(st-type(st-index))
+                       " Valuta: " function trim(st-valuta(st-index))
+                       " Total: " st-balance(st-index)
+                       into report-line
+                   end-string
+                   write report-record
+               end-perform
+           exit.
