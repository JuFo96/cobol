@@ -0,0 +1,372 @@
+       identification division.
+       program-id. KONTOBEVAEGELSE.
+
+      *> KontoOpl.txt bliver blot overskrevet med det seneste snapshot
+      *> hver koersel, saa der er intet sted man i dag kan se hvor
+      *> meget balancerne har flyttet sig fra dag til dag. opgave9's
+      *> arkiver-inputfiler (se opgave9.cob) arkiverer allerede
+      *> KontoOpl.txt under "KontoOpl-<dato>.arkiv" foer hver koersel,
+      *> saa "i gaars fil" er allerede automatisk bevaret - dette
+      *> program sammenligner blot det arkiv mod dagens KontoOpl.txt
+      *> pr. account-id og rapporterer delta pr. konto plus en samlet
+      *> bevaegelse, saa et stort uventet udsving i de samlede
+      *> balancer bliver synligt i stedet for usynligt mellem
+      *> snapshots.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+      *> Arkivfilen fra opgave9's arkiver-inputfiler, dagen foer -
+      *> KONTOBEVAEGELSE_GAARSDAGSARKIV kan overstyre navnet, ellers
+      *> udledes det fra gaarsdagens dato paa samme form som
+      *> arkiver-inputfiler bruger ("KontoOpl-<dato>.arkiv").
+           select previous-archive-file
+               assign to dynamic previous-archive-file-name
+               organization is line sequential
+               file status is previous-archive-status.
+
+      *> Indekseret opslag (noegle: account-id) bygget fra i gaars
+      *> arkiv, saa dagens poster kan slaas op direkte - samme
+      *> build-previous-index-moenster som opgave6 bruger til at
+      *> sammenligne mod forrige koersels output.txt.
+           select previous-index-file assign to
+               "KONTOBEVAEGELSE-PREV-IDX.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is account-id of previous-idx-record
+               file status is previous-idx-status.
+
+      *> Indekseret opslag over de account-id'er der er set i DAGENS
+      *> fil, brugt til bagefter at finde de konti fra i gaar der ikke
+      *> laengere findes i dag (lukkede/fjernede konti).
+           select seen-index-file assign to
+               "KONTOBEVAEGELSE-SEEN-IDX.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is account-id of seen-idx-record
+               file status is seen-idx-status.
+
+           select report-file assign to "KONTO-BEVAEGELSE.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-info.
+               COPY "KONTOOPL.cpy".
+
+           FD previous-archive-file.
+           01 previous-archive-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 previous-archive-record.
+               COPY "KONTOOPL.cpy".
+
+           FD previous-index-file.
+           01 previous-idx-record.
+               COPY "KONTOOPL.cpy".
+
+           FD seen-index-file.
+           01 seen-idx-record.
+               02 account-id PIC X(10).
+
+           FD report-file.
+           01 report-record.
+               02 report-line       PIC X(100).
+
+       working-storage section.
+           01 konto-file-name PIC X(100) value "KontoOpl.txt".
+           01 previous-archive-file-name PIC X(100).
+           01 end-of-konto PIC X value "N".
+           01 end-of-previous PIC X value "N".
+           01 previous-archive-status PIC XX value "00".
+           01 previous-idx-status     PIC XX value "00".
+           01 seen-idx-status         PIC XX value "00".
+           01 previous-archive-exists PIC X value "N".
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+
+           01 run-date-numerisk      PIC 9(8).
+           01 gaarsdags-dato-heltal  PIC S9(9).
+           01 gaarsdags-dato         PIC 9(8).
+
+           01 konto-delta            PIC S9(8)V99.
+           01 total-bevaegelse       PIC S9(10)V99 value 0.
+           01 antal-nye-konti        PIC 9(7) value 0.
+           01 antal-lukkede-konti    PIC 9(7) value 0.
+           01 antal-uaendrede-konti  PIC 9(7) value 0.
+           01 antal-aendrede-konti   PIC 9(7) value 0.
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+
+           move function current-date(1:8) to run-date-numerisk
+           compute gaarsdags-dato-heltal =
+               function integer-of-date(run-date-numerisk) - 1
+           compute gaarsdags-dato =
+               function date-of-integer(gaarsdags-dato-heltal)
+
+           accept previous-archive-file-name
+               from environment "KONTOBEVAEGELSE_GAARSDAGSARKIV"
+               on exception
+                   move spaces to previous-archive-file-name
+           end-accept
+           if previous-archive-file-name = spaces
+               string
+                   "KontoOpl-" gaarsdags-dato ".arkiv"
+                   into previous-archive-file-name
+               end-string
+           end-if
+
+           perform build-previous-index
+
+           open output report-file
+
+           if previous-archive-exists = "N"
+               move spaces to report-line
+               string
+                   "Intet arkiv fundet ("
+                   function trim(previous-archive-file-name)
+                   ") - ingen bevaegelse kan beregnes"
+                   into report-line
+               end-string
+               write report-record
+           else
+               open input konto-file
+               perform verificer-konto-header
+               open output seen-index-file
+               move spaces to report-line
+               string
+                   "Konto-bevaegelse mod "
+                   function trim(previous-archive-file-name)
+                   into report-line
+               end-string
+               write report-record
+
+               move "N" to end-of-konto
+               if konto-header-missing = "Y"
+                   perform sammenlign-og-registrer-konto
+               end-if
+               perform until end-of-konto = "Y"
+                   read konto-file into konto-info
+               at end
+                   move "Y" to end-of-konto
+               not at end
+                   perform sammenlign-og-registrer-konto
+               end-read
+               end-perform
+               close konto-file
+               close seen-index-file
+
+               perform flag-lukkede-konti
+
+               move spaces to report-line
+               string
+                   "Samlet bevaegelse: " total-bevaegelse
+                   into report-line
+               end-string
+               write report-record
+               move spaces to report-line
+               string
+                   "Nye konti: " antal-nye-konti
+                   " Lukkede konti: " antal-lukkede-konti
+                   " Aendrede: " antal-aendrede-konti
+                   " Uaendrede: " antal-uaendrede-konti
+                   into report-line
+               end-string
+               write report-record
+           end-if
+
+           close report-file
+
+           stop run.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTOBEVAEGELSE: "
+                       function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker in konto-header-record not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTOBEVAEGELSE: ingen header fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt in konto-header-record
+                           or not kohdr-laengde-kendt
+                               in konto-header-record
+                           move "N" to layout-version-ok
+                           display "KONTOBEVAEGELSE: layout-version-"
+                               "mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=["
+                               kohdr-marker in konto-header-record
+                               "] version="
+                               kohdr-version in konto-header-record
+                               " laengde="
+                               kohdr-record-laengde
+                                   in konto-header-record
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Laeser i gaars arkiv (hvis det findes) ind i et indekseret
+      *> opslag, saa main-program kan slaa hver af dagens konti op mod
+      *> den gamle balance.
+           build-previous-index.
+               move "N" to previous-archive-exists
+               open input previous-archive-file
+               if previous-archive-status = "00"
+                   or previous-archive-status = "05"
+                   move "Y" to previous-archive-exists
+                   open output previous-index-file
+                   move "N" to end-of-previous
+      *> Headeren blev allerede verificeret een gang af opgave9's
+      *> arkiver-inputfiler, da arkivet blev skrevet - her laeses den
+      *> blot vaek, saa den ikke indgaar i opslaget som en (ugyldig)
+      *> kontopost.
+                   read previous-archive-file
+                       into previous-archive-header-record
+                       at end
+                           move "Y" to end-of-previous
+                   end-read
+                   perform until end-of-previous = "Y"
+                       read previous-archive-file
+                           into previous-idx-record
+                   at end
+                       move "Y" to end-of-previous
+                   not at end
+                       write previous-idx-record
+                       invalid key
+                           continue
+                   end-write
+                   end-read
+                   end-perform
+                   close previous-archive-file
+                   close previous-index-file
+               end-if
+           exit.
+
+      *> Sammenligner dagens konto mod i gaars opslag og registrerer
+      *> den i seen-index-file, saa flag-lukkede-konti bagefter kan se
+      *> hvilke gamle konti stadig findes i dag. Kaldt baade fra
+      *> hovedloekken og - naar konto-file slet ingen header har - for
+      *> den allerede laeste foerste post (se verificer-konto-header).
+           sammenlign-og-registrer-konto.
+               perform sammenlign-konto
+               write seen-idx-record from konto-info
+                   invalid key
+                       continue
+               end-write
+           exit.
+
+      *> Slaar dagens konto op i i gaars opslag og rapporterer delta -
+      *> en konto der ikke fandtes i gaar er ny og faar gaarsdagens
+      *> balance sat til 0.
+           sammenlign-konto.
+               open input previous-index-file
+               move account-id in konto-info
+                   to account-id in previous-idx-record
+               read previous-index-file
+               invalid key
+                   add 1 to antal-nye-konti
+                   move balance in konto-info to konto-delta
+                   move spaces to report-line
+                   string
+                       "Konto " function trim(account-id in konto-info)
+                       " NY - balance " balance in konto-info
+                       into report-line
+                   end-string
+                   write report-record
+                   end-write
+               not invalid key
+                   compute konto-delta =
+                       balance in konto-info
+                       - balance in previous-idx-record
+                   if konto-delta = 0
+                       add 1 to antal-uaendrede-konti
+                   else
+                       add 1 to antal-aendrede-konti
+                       move spaces to report-line
+                       string
+                           "Konto "
+                           function trim(account-id in konto-info)
+                           " " balance in previous-idx-record
+                           " -> " balance in konto-info
+                           " delta " konto-delta
+                           into report-line
+                       end-string
+                       write report-record
+                   end-if
+               end-read
+               close previous-index-file
+               add konto-delta to total-bevaegelse
+           exit.
+
+      *> Efter hovedloekken: enhver account-id i i gaars opslag der
+      *> ikke blev set i dag er lukket/fjernet - hele den gamle
+      *> balance traekkes ud af samlet bevaegelse, ellers ville en
+      *> forsvundet konto vaere usynlig i totalen.
+           flag-lukkede-konti.
+               open input previous-index-file
+               open input seen-index-file
+               move "N" to end-of-previous
+               perform until end-of-previous = "Y"
+                   read previous-index-file next record
+                       into previous-idx-record
+               at end
+                   move "Y" to end-of-previous
+               not at end
+                   move account-id in previous-idx-record
+                       to account-id in seen-idx-record
+                   read seen-index-file
+                   invalid key
+                       add 1 to antal-lukkede-konti
+                       compute konto-delta =
+                           0 - balance in previous-idx-record
+                       add konto-delta to total-bevaegelse
+                       move spaces to report-line
+                       string
+                           "Konto "
+                           function trim(account-id
+                               in previous-idx-record)
+                           " LUKKET - balance "
+                           balance in previous-idx-record
+                           " bortfaldet"
+                           into report-line
+                       end-string
+                       write report-record
+                   end-read
+               end-read
+               end-perform
+               close previous-index-file
+               close seen-index-file
+           exit.
