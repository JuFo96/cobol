@@ -0,0 +1,238 @@
+       identification division.
+       program-id. KONTOALDER.
+
+      *> KONTOOPL.cpy har ingen dato, saa der er intet sted man kan
+      *> se hvor gamle konti er - dette program bucket'er hver konto
+      *> efter alder (under 1 aar, 1-5 aar, over 5 aar) ud fra det nye
+      *> account-opening-date felt, pr. account-type, samme
+      *> subtotal-tabel-moenster som kontosubtotal.cob bruger pr.
+      *> type/valuta. Konti uden en gyldig oprettelsesdato (aeldre
+      *> poster fra foer feltet fandtes) tælles separat i stedet for
+      *> at blive gaettet ind i en aldersgruppe.
+
+       environment division.
+       input-output section.
+       file-control.
+           select konto-file assign to dynamic konto-file-name
+               organization is line sequential.
+
+           select report-file assign to "KONTO-ALDER.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD konto-file.
+           01 konto-header-record.
+               COPY "KONTOOPL-HDR.cpy".
+           01 konto-info.
+               COPY "KONTOOPL.cpy".
+
+           FD report-file.
+           01 report-record.
+               02 report-line       PIC X(100).
+
+       working-storage section.
+           01 end-of-konto PIC X value "N".
+           01 konto-file-name PIC X(100) value "KontoOpl.txt".
+           01 alder-gruppe-tekst PIC X(12).
+
+           01 run-date-raw     PIC X(8).
+           01 run-date-numerisk PIC 9(8).
+           01 opening-date-numerisk PIC 9(8).
+           01 konto-alder-dage  PIC S9(9).
+           01 dato-ok           PIC X value "Y".
+           01 layout-version-ok PIC X value "Y".
+           01 konto-header-missing PIC X value "N".
+
+      *> Aldersgruppe: "1" under 1 aar, "2" 1-5 aar, "3" over 5 aar,
+      *> "4" ukendt (manglende/ugyldig oprettelsesdato).
+           01 alder-gruppe PIC 9(1).
+
+           01 alder-count PIC 9(3) value 0.
+           01 alder-max   PIC 9(3) value 50.
+           01 alder-table.
+               02 alder-entry occurs 50 times.
+                   03 at-type    PIC X(10).
+                   03 at-gruppe  PIC 9(1).
+                   03 at-antal   PIC 9(7).
+
+           01 at-index PIC 9(3).
+           01 at-found PIC X value "N".
+
+       procedure division.
+       main-program.
+           accept konto-file-name from environment "KONTOFIL_NAVN"
+               on exception
+                   move "KontoOpl.txt" to konto-file-name
+           end-accept
+
+           move function current-date(1:8) to run-date-raw
+           move run-date-raw to run-date-numerisk
+
+           open input konto-file
+           perform verificer-konto-header
+           open output report-file
+
+           if konto-header-missing = "Y"
+               perform bestem-alder-gruppe
+               perform tael-konto
+           end-if
+
+           perform until end-of-konto = "Y"
+               read konto-file into konto-info
+           at end
+               move "Y" to end-of-konto
+           not at end
+               perform bestem-alder-gruppe
+               perform tael-konto
+           end-read
+           end-perform
+
+           close konto-file
+
+           perform write-report
+           close report-file
+
+           stop run.
+
+      *> Laeser den foerste post i konto-file som en header (se
+      *> KONTOOPL-HDR.cpy) i stedet for en kontopost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kontopost
+      *> (se konto-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-konto-header.
+               move "Y" to layout-version-ok
+               move "N" to konto-header-missing
+               read konto-file into konto-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KONTOALDER: " function trim(konto-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kohdr-marker not = "KHDR"
+                       move "Y" to konto-header-missing
+                       display "KONTOALDER: ingen header fundet i "
+                           function trim(konto-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kohdr-version-kendt
+                           or not kohdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display
+                               "KONTOALDER: layout-version-mismatch i "
+                               function trim(konto-file-name)
+                           display "  marker=[" kohdr-marker
+                               "] version=" kohdr-version
+                               " laengde=" kohdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close konto-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+      *> Afgoer aldersgruppen for den aktuelle konto ud fra
+      *> account-opening-date - en ikke-numerisk eller blank dato
+      *> placeres i gruppe 4 (ukendt) i stedet for at fejle eller
+      *> blive gaettet.
+           bestem-alder-gruppe.
+               move "Y" to dato-ok
+               if account-opening-date in konto-info is numeric
+                   and account-opening-date in konto-info not = spaces
+                   move account-opening-date in konto-info
+                       to opening-date-numerisk
+               else
+                   move "N" to dato-ok
+               end-if
+
+               if dato-ok = "N"
+                   move 4 to alder-gruppe
+               else
+                   compute konto-alder-dage =
+                       function integer-of-date(run-date-numerisk) -
+                       function integer-of-date(opening-date-numerisk)
+                   if konto-alder-dage < 0
+                       move 4 to alder-gruppe
+                   else
+                       if konto-alder-dage < 365
+                           move 1 to alder-gruppe
+                       else
+                           if konto-alder-dage < (365 * 5)
+                               move 2 to alder-gruppe
+                           else
+                               move 3 to alder-gruppe
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           exit.
+
+      *> Finder (eller opretter) taeller-raekken for account-type og
+      *> alder-gruppe og laegger 1 til, samme moenster som
+      *> kontosubtotal.cob's accumulate-balance.
+           tael-konto.
+               move "N" to at-found
+               perform varying at-index from 1 by 1
+                   until at-index > alder-count
+                   if at-type(at-index) = account-type in konto-info
+                      and at-gruppe(at-index) = alder-gruppe
+                       add 1 to at-antal(at-index)
+                       move "Y" to at-found
+                   end-if
+               end-perform
+
+               if at-found = "N"
+                   if alder-count >= alder-max
+                       display
+                 "Alder-graense overskredet - flere type/alder-"
+                       display
+                 "kombinationer end tabellen har plads til, nyeste"
+                       display "kombination sprunget over"
+                   else
+                       add 1 to alder-count
+                       move account-type in konto-info
+                           to at-type(alder-count)
+                       move alder-gruppe to at-gruppe(alder-count)
+                       move 1 to at-antal(alder-count)
+                   end-if
+               end-if
+           exit.
+
+           write-report.
+               move spaces to report-line
+               string
+                   "Konto-alders-fordeling pr. type"
+                   into report-line
+               end-string
+               write report-record
+
+               perform varying at-index from 1 by 1
+                   until at-index > alder-count
+                   evaluate at-gruppe(at-index)
+                       when 1
+                           move "under 1 aar" to alder-gruppe-tekst
+                       when 2
+                           move "1-5 aar" to alder-gruppe-tekst
+                       when 3
+                           move "over 5 aar" to alder-gruppe-tekst
+                       when other
+                           move "ukendt" to alder-gruppe-tekst
+                   end-evaluate
+                   move spaces to report-line
+                   string
+                       "Type: " function trim(at-type(at-index))
+                       " Aldersgruppe: "
+                       function trim(alder-gruppe-tekst)
+                       " Antal: " at-antal(at-index)
+                       into report-line
+                   end-string
+                   write report-record
+               end-perform
+           exit.
