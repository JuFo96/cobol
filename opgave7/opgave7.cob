@@ -4,61 +4,268 @@
        environment division.
        input-output section.
        file-control.
-           select input-file assign to "kundeoplysninger.txt"
+      *> Filnavne styres af miljøvariablerne KUNDEFIL_NAVN og
+      *> OUTPUTFIL_NAVN, sådan at jobbet kan pege på en test-extract
+      *> eller en anden dags fil uden at blive genoversat.
+           select input-file assign to dynamic input-file-name
                organization is line sequential.
-           select output-file assign to "output.txt"
+           select output-file assign to dynamic output-file-name
+               organization is line sequential.
+           select dup-index-file assign to "KundeDupIdx.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is dup-customer-id
+               file status is dup-idx-status.
+
+           select duplicate-file assign to "DUPLICATE-KUNDER.txt"
+               organization is line sequential.
+
+      *> Alle felt-niveau edit-fejl (postnr, kontakt, husnummer) samles
+      *> i en faelles EDIT-ERRORS.txt via report-edit-error, i stedet
+      *> for hver sin ad-hoc reject-fil, saa drift har eet sted at
+      *> kigge efter data-kvalitetsproblemer fra en koersel.
+           select edit-errors-file assign to "EDIT-ERRORS.txt"
                organization is line sequential.
        data division.
            file section.
            FD input-file.
+           01 input-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
            01 input-record.
-               05 customer-id PIC X(10).
-               05 first-name PIC X(20).
-               05 last-name PIC X(20).
-
-               05 adresse.
-                      07 street-name     PIC X(30).
-                      07 house-number    PIC X(5).
-                      07 etage           PIC X(5).
-                      07 side            PIC X(5).
-                      07 bynavn          PIC X(20).
-                      07 postnr          PIC X(4).
-                      07 lande-kode      PIC X(2).
-                 05 personal-info.
-                     07 telefon         PIC X(8).
-                     07 email           PIC X(50).
+               COPY "kundeopl.cpy".
 
 
            FD output-file.
             01 output-record.
                02 navn-adr         PIC X(100).
-           
-               
+
+           FD dup-index-file.
+           01 dup-idx-record.
+               02 dup-customer-id  PIC X(10).
+
+           FD duplicate-file.
+           01 duplicate-record.
+               02 duplicate-line   PIC X(100).
+
+           FD edit-errors-file.
+           01 edit-errors-record.
+               02 edit-errors-line PIC X(100).
+
        working-storage section.
            01 end-of-file PIC X value "N".
            01 full-name PIC X(40).
            01 addresse PIC X(100).
+           01 postnr-ok PIC X value "Y".
+           01 dup-idx-status PIC XX value "00".
+           01 email-at-count PIC 9(3).
+           01 email-ok PIC X value "Y".
+           01 telefon-ok PIC X value "Y".
+
+      *> Fælles felter til report-edit-error - se EDIT-ERRORS.txt.
+           01 edit-error-kunde-id PIC X(10).
+           01 edit-error-felt     PIC X(20).
+           01 edit-error-aarsag   PIC X(60).
+           01 edit-error-count    PIC 9(7) value 0.
+           01 kontrolciffer-ok    PIC X(1).
+      *> Felter til den faelles husnummer-opsplitning - se
+      *> husnummer/husnummer.cob.
+           01 husnr-tal     PIC 9(5).
+           01 husnr-bogstav PIC X(1).
+           01 husnr-ok      PIC X(1) value "Y".
+           01 husnr-tal-edit PIC ZZZZ9.
+           01 husnr-display PIC X(6).
+           01 input-file-name  PIC X(100) value "kundeoplysninger.txt".
+           01 output-file-name PIC X(100) value "output.txt".
+           01 audit-program-id PIC X(20) value "OPGAVE7".
+           01 audit-action     PIC X(10) value "FORMATTED".
+
+      *> Sidehoved/sideskift paa output.txt - se skriv-output-linje og
+      *> ny-side. SIDE_LINJER styrer hvor mange linjer der er paa en
+      *> side, foer der skiftes; ugyldigt/manglende falder tilbage
+      *> til 60.
+           01 run-date-raw     PIC X(8).
+           01 run-date-display PIC X(10).
+           01 page-number      PIC 9(4) value 0.
+           01 lines-this-page  PIC 9(3) value 0.
+           01 page-max-text    PIC X(3).
+           01 page-max-lines   PIC 9(3) value 60.
+           01 form-feed-char   PIC X value X'0C'.
+           01 kunder-laest     PIC 9(7) value 0.
+           01 layout-version-ok PIC X value "Y".
+
+      *> Saettes af verificer-kunde-header naar markoeren "KHDR" slet
+      *> ikke findes i input-files foerste post - filen er fra foer
+      *> header-versionering fandtes, ikke et layout-mismatch, og den
+      *> allerede laeste post er saa en rigtig kundepost (delt
+      *> lagerplads med input-record under samme FD) der skal
+      *> behandles i stedet for at blive smidt vaek som en formodet
+      *> header. Samme moenster som kundevedligehold.cob.
+           01 input-header-missing PIC X value "N".
+
+      *> Faelles run-header/run-trailer felter - se BATCHHDR.cpy og
+      *> write-run-header/write-run-trailer.
+           01 batch-run-info.
+               COPY "BATCHHDR.cpy".
 
 
        procedure division.
+               accept input-file-name from environment "KUNDEFIL_NAVN"
+                   on exception
+                       move "kundeoplysninger.txt" to input-file-name
+               end-accept
+               accept output-file-name from environment "OUTPUTFIL_NAVN"
+                   on exception
+                       move "output.txt" to output-file-name
+               end-accept
+               accept page-max-text from environment "SIDE_LINJER"
+                   on exception
+                       move spaces to page-max-text
+               end-accept
+               if page-max-text is numeric
+                   and page-max-text not = spaces
+                   move page-max-text to page-max-lines
+               else
+                   move 60 to page-max-lines
+               end-if
+               move function current-date(1:8) to run-date-raw
+               string
+                   run-date-raw(1:4) "-" run-date-raw(5:2)
+                   "-" run-date-raw(7:2)
+                   into run-date-display
+               end-string
+
+               perform detect-duplicates
+
                open input input-file
+               perform verificer-kunde-header
                open output output-file
+               open output edit-errors-file
 
+               perform write-run-header
+               perform ny-side
+
+               if input-header-missing = "Y"
+                   add 1 to kunder-laest
+                   perform process-one-kunde
+               end-if
                perform until end-of-file = "Y"
                    read input-file into input-record
                at end
                    move "Y" to end-of-file
                not at end
-               perform handle-customer
-               move "--------------------------------------" to navn-adr
-               write output-record
-           
+               add 1 to kunder-laest
+               perform process-one-kunde
                end-read
                end-perform
+               perform write-run-trailer
                close input-file
                close output-file
+               close edit-errors-file
+
+      *> RETURN-CODE til jobplanlaeggeren: 8 hvis slet ingen kunder blev
+      *> behandlet (sandsynlig fil- eller opsaetningsfejl), 4 hvis
+      *> koerslen gennemfoertes men ramte mindst en edit-fejl, ellers 0.
+               if kunder-laest = 0
+                   move 8 to return-code
+               else
+                   if edit-error-count > 0
+                       move 4 to return-code
+                   else
+                       move 0 to return-code
+                   end-if
+               end-if
                stop run.
-           
+
+      *> Pre-pass foer hovedloekken: bygger et indekseret opslag paa
+      *> customer-id alene, saa en genbrugt customer-id rammer invalid
+      *> key her og bliver skrevet til DUPLICATE-KUNDER.txt, i stedet
+      *> for at begge poster bare bliver formateret som om de var
+      *> forskellige kunder.
+           detect-duplicates.
+               open input input-file
+               perform verificer-kunde-header
+               open output dup-index-file
+               open output duplicate-file
+               move "N" to end-of-file
+               if input-header-missing = "Y"
+                   move customer-id to dup-customer-id
+                   write dup-idx-record
+                   invalid key
+                       move spaces to duplicate-line
+                       string
+                           "Dublet customer-id sprunget over: "
+                           function trim(customer-id)
+                           into duplicate-line
+                       end-string
+                       write duplicate-record
+                   end-write
+               end-if
+               perform until end-of-file = "Y"
+                   read input-file into input-record
+               at end
+                   move "Y" to end-of-file
+               not at end
+                   move customer-id to dup-customer-id
+                   write dup-idx-record
+               invalid key
+                   move spaces to duplicate-line
+                   string
+                       "Dublet customer-id sprunget over: "
+                       function trim(customer-id)
+                       into duplicate-line
+                   end-string
+                   write duplicate-record
+               end-write
+               end-read
+               end-perform
+               close input-file
+               close dup-index-file
+               close duplicate-file
+               move "N" to end-of-file
+           exit.
+
+      *> Laeser den foerste post i input-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker, version
+      *> og record-laengde skal alle stemme, ellers stoppes koerslen.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kundepost
+      *> (se input-header-missing) i stedet for at koerslen fejler
+      *> paa det, der reelt bare er en bootstrap.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to input-header-missing
+               read input-file into input-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "OPGAVE7: " function trim(input-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to input-header-missing
+                       display "OPGAVE7: ingen header fundet i "
+                           function trim(input-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "OPGAVE7: layout-version-mismatch i "
+                               function trim(input-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close input-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
            handle-customer.
              perform format-id
              perform format-navn
@@ -66,66 +273,287 @@
              perform format-by
              perform format-kontakt
            exit.
+
+      *> En enkelt kundepost: formatering plus revisionslog. Kaldt
+      *> baade fra hovedloekken og - naar input-file slet ingen header
+      *> har - for den allerede laeste foerste post (se
+      *> verificer-kunde-header).
+           process-one-kunde.
+               perform handle-customer
+      *> Revisionslog faelles med opgave6/opgave9 - se auditlog.cob
+               call "AUDITLOG" using audit-program-id
+                   customer-id audit-action
+               end-call
+               move "--------------------------------------" to navn-adr
+               perform skriv-output-linje
+           exit.
          
 
+      *> Kontrolciffer-tjek (mod-11, se kontrolciffer/kontrolciffer.cob)
+      *> paa customer-id, saa en transponeret ciffer fra en keying-fejl
+      *> fanges med det samme i stedet for stille at oprette en kunde
+      *> der aldrig kan matches korrekt igen. Et ugyldigt kontrolciffer
+      *> afviser ikke posten, blot rapporteres til EDIT-ERRORS.txt, som
+      *> alle de andre felt-niveau valideringer i dette program.
            format-id.
+               call "KONTROLCIFFER" using customer-id kontrolciffer-ok
+               end-call
+               if kontrolciffer-ok not = "J"
+                   move customer-id to edit-error-kunde-id
+                   move "CUSTOMER-ID" to edit-error-felt
+                   move spaces to edit-error-aarsag
+                   string
+                       "ugyldigt kontrolciffer: ["
+                       customer-id "]"
+                       into edit-error-aarsag
+                   end-string
+                   perform report-edit-error
+               end-if
+
                move spaces to navn-adr
-               string             
-                   "ID: " 
+               string
+                   "ID: "
                    function trim(customer-id)
                    into navn-adr
                end-string
-                   write output-record
+                   perform skriv-output-linje
            exit.
 
            format-navn.
                move spaces to navn-adr
-               STRING 
-                   "Navn: "
-                   function trim(first-name) " "                        
-                   function trim(last-name) 
-                   into navn-adr
-               end-string
-                   write output-record
+               move spaces to full-name
+               if customer-type = "C"
+                   STRING
+                       "Firma: "
+                       function trim(company-name)
+                       " (CVR " function trim(cvr-number) ") "
+                       "kontakt: " function trim(contact-person)
+                       into navn-adr
+                   end-string
+               else
+      *> Navne-oprydningen ligger i det faelles NAVNEFORMAT-
+      *> underprogram, delt med opgave3 og opgave9.
+                   call "NAVNEFORMAT" using first-name last-name
+                       full-name
+                   end-call
+                   STRING
+                       "Navn: "
+                       function trim(full-name)
+                       into navn-adr
+                   end-string
+               end-if
+                   perform skriv-output-linje
            exit.
 
 
+      *> Husnummeret splittes i en numerisk del og en evt.
+      *> bogstavendelse via det faelles HUSNUMMER-underprogram, saa
+      *> "12A"/"12 A"/"12a" alle formateres ens. Et husnummer der
+      *> hverken er rent numerisk eller numerisk-plus-bogstav afvises
+      *> til HUSNUMMER-REJECT.txt og printes raat som modtaget.
+           format-addresse.
+           call "HUSNUMMER" using house-number
+               husnr-tal husnr-bogstav husnr-ok
+           end-call
 
+           if husnr-ok = "Y"
+               move husnr-tal to husnr-tal-edit
+               move spaces to husnr-display
+               string
+                   function trim(husnr-tal-edit)
+                   function trim(husnr-bogstav)
+                   into husnr-display
+               end-string
+           else
+               move house-number to husnr-display
+               move customer-id to edit-error-kunde-id
+               move "HUSNUMMER" to edit-error-felt
+               move spaces to edit-error-aarsag
+               string
+                   "ugyldigt husnummer: [" house-number "]"
+                   into edit-error-aarsag
+               end-string
+               perform report-edit-error
+           end-if
 
-           format-addresse.
            move spaces to navn-adr
-           string 
+           string
                "Addresse: "
                function TRIM(street-name) " "
-               function TRIM(house-number) ", "
+               function TRIM(husnr-display) ", "
                function TRIM(etage) "."
-               function TRIM(side)  
+               function TRIM(side)
                into navn-adr
            end-string
-               write output-record
+               perform skriv-output-linje
            exit.
-            
+
            format-by.
            move spaces to navn-adr
-           display postnr
-           string 
-              "By: "
-              function TRIM(postnr) " "
-              function TRIM(bynavn) " "
-              into navn-adr
-           end-string
-               write output-record  
-           exit.            
-           
+      *> postnr skal vaere 4 cifre - forkert postnr printes ikke ind i
+      *> "By:"-linjen, men sendes i stedet til EDIT-ERRORS.txt
+           if postnr is numeric and postnr not = spaces
+               move "Y" to postnr-ok
+               string
+                  "By: "
+                  function TRIM(postnr) " "
+                  function TRIM(bynavn) " "
+                  into navn-adr
+               end-string
+           else
+               move "N" to postnr-ok
+               string
+                  "By: UGYLDIGT POSTNR"
+                  into navn-adr
+               end-string
+               move customer-id to edit-error-kunde-id
+               move "POSTNR" to edit-error-felt
+               move spaces to edit-error-aarsag
+               string
+                  "ugyldigt postnr: [" postnr "]"
+                  into edit-error-aarsag
+               end-string
+               perform report-edit-error
+           end-if
+               perform skriv-output-linje
+           exit.
+
+      *> telefon/email er et optionelt felt i kundeopl.cpy - naar begge
+      *> er tomme er det ikke en edit-fejl, blot en kunde uden oplyst
+      *> kontaktinfo, saa linjen markeres som saadan i stedet for at
+      *> blive sendt gennem valideringen og printet som "tlf: email:".
+      *> Naar mindst en af dem ER udfyldt, skal den udfyldte vaere
+      *> gyldig: telefon skal vaere 8 cifre, email skal indeholde et
+      *> "@" - en fejl her afvises til EDIT-ERRORS.txt.
            format-kontakt.
-           move spaces to navn-adr
-           string 
-              "Kontakt: " "tlf:" 
-              function TRIM(telefon) " email:"
-              function TRIM(email)
-              into navn-adr
-           end-string
+           move "Y" to telefon-ok
+           move "Y" to email-ok
+
+           if telefon = spaces and email = spaces
+               move "Kontakt: (ingen oplyst)" to navn-adr
+               perform skriv-output-linje
+           else
+               if telefon not = spaces
+                   if telefon not numeric
+                       move "N" to telefon-ok
+                   end-if
+               end-if
+
+               move 0 to email-at-count
+               inspect email tallying email-at-count for all "@"
+               if email not = spaces
+                   if email-at-count not = 1
+                       move "N" to email-ok
+                   end-if
+               end-if
+
+               if telefon-ok = "N" or email-ok = "N"
+                   move customer-id to edit-error-kunde-id
+                   move "KONTAKT" to edit-error-felt
+                   move spaces to edit-error-aarsag
+                   string
+                      "ugyldig kontakt - tlf:[" telefon
+                      "] email:[" function TRIM(email) "]"
+                      into edit-error-aarsag
+                   end-string
+                   perform report-edit-error
+               end-if
+
+               move spaces to navn-adr
+               string
+                  "Kontakt: " "tlf:"
+                  function TRIM(telefon) " email:"
+                  function TRIM(email)
+                  into navn-adr
+               end-string
+               perform skriv-output-linje
+           end-if
+           exit.
+
+      *> Skriver en run-header foerst i output.txt (program-id,
+      *> run-dato) - adskilt fra ny-sides per-side sidehoved, saa
+      *> filen har en fast, selv-beskrivende aabning uanset antal
+      *> sider. Faelles feltlayout med opgave6/opgave9 - se
+      *> BATCHHDR.cpy.
+           write-run-header.
+               move audit-program-id to brh-program-id
+               move run-date-display to brh-run-dato
+               move spaces to navn-adr
+               string
+                   "=== Koersel start - program: "
+                   function trim(brh-program-id)
+                   " dato: " brh-run-dato " ==="
+                   into navn-adr
+               end-string
+               perform skriv-output-linje
+           exit.
+
+      *> Skriver en run-trailer sidst i output.txt med antal
+      *> behandlede kunder, saa filen ogsaa er auditerbar i den
+      *> anden ende uden at skulle taelle linjer manuelt.
+           write-run-trailer.
+               move kunder-laest to brh-antal-laest
+               move spaces to navn-adr
+               string
+                   "=== Koersel slut - kunder behandlet: "
+                   brh-antal-laest
+                   " ==="
+                   into navn-adr
+               end-string
+               perform skriv-output-linje
+           exit.
+
+      *> Faelles skrive-paragraf for alle felt-niveau edit-fejl -
+      *> kaldende paragraf fylder edit-error-kunde-id/-felt/-aarsag og
+      *> performer denne, saa hver validering kun skal bygge sin egen
+      *> aarsagstekst i stedet for at kende formatet paa selve linjen.
+           report-edit-error.
+               move spaces to edit-errors-line
+               string
+                   "Kunde-ID " function trim(edit-error-kunde-id)
+                   " felt " function trim(edit-error-felt)
+                   ": " function trim(edit-error-aarsag)
+                   into edit-errors-line
+               end-string
+               write edit-errors-record
+               add 1 to edit-error-count
+           exit.
+
+      *> Skriver en linje til output.txt og skifter automatisk side
+      *> (ny-side) naar antal linjer paa den aktuelle side naar
+      *> page-max-lines, saa filen er brugbar som en rigtig udskrift
+      *> i stedet for en enkelt uafbrudt strøm.
+           skriv-output-linje.
+               if lines-this-page >= page-max-lines
+                   perform ny-side
+               end-if
+               write output-record
+               add 1 to lines-this-page
+           exit.
+
+      *> Skriver et sidehoved (titel, dato, sidetal) - med et
+      *> formfeed-tegn foran paa alle sider efter den foerste, saa en
+      *> udskrift rent faktisk skifter side.
+           ny-side.
+               add 1 to page-number
+               if page-number > 1
+                   move form-feed-char to navn-adr
+                   write output-record
+               end-if
+               move spaces to navn-adr
+               string
+                   "Kunderapport - OPGAVE7"
+                   into navn-adr
+               end-string
+               write output-record
+               move spaces to navn-adr
+               string
+                   "Dato: " run-date-display
+                   " Side: " function trim(page-number)
+                   into navn-adr
+               end-string
+               write output-record
+               move spaces to navn-adr
                write output-record
+               move 0 to lines-this-page
            exit.
-       
-       
\ No newline at end of file
