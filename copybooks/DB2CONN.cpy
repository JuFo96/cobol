@@ -0,0 +1,51 @@
+      *> Delte SQLDA-felter til den lavniveau DB2 CONNECT-sekvens
+      *> (CALL "sqlgstrt"/"sqlgaloc"/"sqlgstlv"/"sqlgcall"/"sqlgstop")
+      *> - udtrukket fra main.cbl, saa et nyt DB2-program kan COPY
+      *> dette medlem og kalde CONNECT-TIL-DB2-afsnittet (DB2CONNP.cpy)
+      *> med blot et databasenavn, bruger og adgangskode i stedet for
+      *> at gentegne hele SQLDA-opsaetningen.
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-LITERAL pic X(258).
+       01  SQL-LITERAL1 pic X(130).
+       01  SQL-LITERAL2 pic X(130).
+       01  SQL-LITERAL3 pic X(130).
+       01  SQL-LITERAL4 pic X(130).
+       01  SQL-LITERAL5 pic X(130).
+       01  SQL-LITERAL6 pic X(130).
+       01  SQL-LITERAL7 pic X(130).
+       01  SQL-LITERAL8 pic X(130).
+       01  SQL-LITERAL9 pic X(130).
+       01  SQL-LITERAL10 pic X(130).
+       01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
+       01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-VERSION-NUMBER pic 9(4) comp-5.
+       01  SQL-ARRAY-SIZE pic 9(4) comp-5.
+       01  SQL-IS-STRUCT  pic 9(4) comp-5.
+       01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
+       01  SQL-STRUCT-SIZE pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAWAI".
+           05 SQL-PART3 pic X(24) value "LBH2MOLp01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST1".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "MAIN    ".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *> Parametre som det kaldende program saetter foer
+      *> PERFORM CONNECT-TIL-DB2 (se DB2CONNP.cpy).
+       01  DB2CONN-DATABASE pic X(8).
+       01  DB2CONN-USER     pic X(8).
+       01  DB2CONN-PASSWORD pic X(8).
