@@ -0,0 +1,9 @@
+      *> Transaktionshistorik-layout (account-id/dato/beloeb/saldo-
+      *> efter-postering) - skrevet af kontopostering.cob til TRANSOPL
+      *> -filen, saa der findes et spor af hvad der har flyttet
+      *> BALANCE i KontoOpl.txt, i stedet for at kontoen bare bliver
+      *> overskrevet med en ny snapshot-balance.
+           05 account-id         PIC X(10).
+           05 trans-date         PIC X(8).
+           05 trans-amount       PIC S9(7)V99.
+           05 running-balance    PIC 9(7)V99.
