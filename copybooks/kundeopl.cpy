@@ -0,0 +1,27 @@
+      *> Kunde (customer) record layout - shared across opgave6, opgave7
+      *> and opgave9. Field names follow the layout opgave7.cob used to
+      *> declare inline before it moved to this copybook.
+           05 customer-id       PIC X(10).
+           05 first-name        PIC X(20).
+           05 last-name         PIC X(20).
+           05 adresse.
+               07 street-name     PIC X(30).
+               07 house-number    PIC X(5).
+               07 etage           PIC X(5).
+               07 side            PIC X(5).
+               07 bynavn          PIC X(20).
+               07 postnr          PIC X(4).
+               07 lande-kode      PIC X(2).
+           05 personal-info.
+               07 telefon         PIC X(8).
+               07 email           PIC X(50).
+      *> customer-type skelner personkunde ("P", eller blank for
+      *> aeldre poster fra foer dette felt fandtes) fra erhvervskunde
+      *> ("C") - saa behandling kan grene paa personlig/erhverv i
+      *> stedet for at tvinge alle erhvervskunder ned i first-name/
+      *> last-name.
+           05 customer-type      PIC X(1).
+           05 corporate-info.
+               07 company-name     PIC X(40).
+               07 cvr-number       PIC X(8).
+               07 contact-person   PIC X(40).
