@@ -0,0 +1,10 @@
+      *> Version/laengde-header-post for KontoOpl.txt. Skrives som den
+      *> allerfoerste post i filen af kontopostering.cob (den eneste
+      *> skriver af selve filen) og laeses/tjekkes af alle laesende
+      *> programmer foer den foerste rigtige kontopost, samme moenster
+      *> som KUNDEOPL-HDR.cpy bruger for kundeoplysninger.txt.
+           05 kohdr-marker          PIC X(4).
+           05 kohdr-version         PIC 9(3).
+               88 kohdr-version-kendt     VALUE 1.
+           05 kohdr-record-laengde  PIC 9(5).
+               88 kohdr-laengde-kendt     VALUE 50.
