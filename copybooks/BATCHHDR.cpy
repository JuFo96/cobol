@@ -0,0 +1,12 @@
+      *> Faelles run-header/run-trailer felter - brugt af
+      *> write-run-header/write-run-trailer i opgave6, opgave7 og
+      *> opgave9. Hvert program bygger selv sin egen tekstlinje og
+      *> skriver til sin egen fil (samme begrundelse som
+      *> skriv-output-linje/ny-side: en CALLet underrutine kan ikke
+      *> skrive til kaldeprogrammets egen FD), men deler feltlayoutet
+      *> herunder saa et run-header/-trailer altid har samme felter
+      *> paa tvaers af programmerne.
+           05 brh-program-id     PIC X(20).
+           05 brh-run-dato       PIC X(10).
+           05 brh-antal-laest    PIC 9(7) value 0.
+           05 brh-antal-skrevet  PIC 9(7) value 0.
