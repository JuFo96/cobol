@@ -0,0 +1,15 @@
+      *> Konto (account) record layout - shared by opgave9 and other
+      *> account-side programs. Field names follow opgave9.cob's
+      *> original konto-array usage (account-id/account-type/balance/
+      *> valuta-id, customer-id for the join back to kundeopl.cpy).
+           05 account-id        PIC X(10).
+           05 customer-id       PIC X(10).
+           05 account-type      PIC X(10).
+           05 balance           PIC 9(7)V99.
+           05 valuta-id         PIC X(3).
+      *> Oprettelsesdato (YYYYMMDD) - bruges af kontoalder-rapporten
+      *> (kontoalder/kontoalder.cob) til at bucket'e konti efter alder.
+      *> Aeldre poster fra foer dette felt fandtes laeses ind som
+      *> spaces/low-values, samme fallback-moenster som customer-type
+      *> i kundeopl.cpy.
+           05 account-opening-date PIC X(8).
