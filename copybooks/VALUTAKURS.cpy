@@ -0,0 +1,9 @@
+      *> DKK-kurs-referencetabel - en kurs pr. valutakode, brugt af
+      *> valutakurs/valutakurs.cob til at omregne en balance til dens
+      *> DKK-ækvivalent. Samme tabel-layout som VALUTA.cpy's
+      *> valuta-entry, blot med en kurs i stedet for et navn.
+           02 kurs-count     PIC 9(3) value 0.
+           02 kurs-max       PIC 9(3) value 30.
+           02 kurs-entry occurs 30 times.
+               03 kurs-kode      PIC X(3).
+               03 kurs-dkk-kurs  PIC 9(3)V9999.
