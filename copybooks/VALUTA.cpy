@@ -0,0 +1,5 @@
+           02 valuta-count     PIC 9(3) value 0.
+           02 valuta-max       PIC 9(3) value 30.
+           02 valuta-entry occurs 30 times.
+               03 valuta-kode   PIC X(3).
+               03 valuta-navn   PIC X(20).
