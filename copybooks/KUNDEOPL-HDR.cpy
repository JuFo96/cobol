@@ -0,0 +1,16 @@
+      *> Version/laengde-header-post for kundeoplysninger.txt. Skrives
+      *> som den allerfoerste post i filen af kundevedligehold.cob
+      *> (den eneste skriver af selve filen) og laeses/tjekkes af alle
+      *> laesende programmer foer den foerste rigtige kundepost, saa
+      *> et layout-mismatch i kundeopl.cpy (et felt tilfoejet/aendret
+      *> her uden en tilsvarende opdatering af kuhdr-version/
+      *> kuhdr-record-laengde) fejler med det samme i stedet for at
+      *> laese alle efterfoelgende felter en kolonne forskudt. Feltet
+      *> hedder "kuhdr-" (kunde-header) i stedet for "kohdr-" (konto-
+      *> header, se KONTOOPL-HDR.cpy) saa programmer der laeser begge
+      *> filer kan COPY'e begge headers uden navnekollision.
+           05 kuhdr-marker          PIC X(4).
+           05 kuhdr-version         PIC 9(3).
+               88 kuhdr-version-kendt     VALUE 1.
+           05 kuhdr-record-laengde  PIC 9(5).
+               88 kuhdr-laengde-kendt     VALUE 268.
