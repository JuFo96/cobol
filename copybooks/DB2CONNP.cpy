@@ -0,0 +1,84 @@
+      *> Afsnit der udfoerer selve CONNECT'en via de lavniveau
+      *> sqlg*-kald, byggende paa felterne fra DB2CONN.cpy. Det
+      *> kaldende program saetter DB2CONN-DATABASE/-USER/-PASSWORD og
+      *> goer saa PERFORM CONNECT-TIL-DB2 i stedet for at gentegne
+      *> hele SQLDA-opsaetningen for hvert nyt DB2-program.
+           CONNECT-TIL-DB2.
+               CALL "sqlgstrt" USING
+                  BY CONTENT SQLA-PROGRAM-ID
+                  BY VALUE 0
+                  BY REFERENCE SQLCA
+               CALL "sqlgmf" USING
+                  BY VALUE 0
+
+               MOVE 1 TO SQL-STMT-ID
+               MOVE 3 TO SQLDSIZE
+               MOVE 2 TO SQLDA-ID
+
+               CALL "sqlgaloc" USING
+                   BY VALUE SQLDA-ID
+                            SQLDSIZE
+                            SQL-STMT-ID
+                            0
+
+               MOVE DB2CONN-DATABASE TO SQL-LITERAL1
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(DB2CONN-DATABASE))
+                   TO SQL-HOST-VAR-LENGTH
+               MOVE 452 TO SQL-DATA-TYPE
+               MOVE 0 TO SQLVAR-INDEX
+               MOVE 2 TO SQLDA-ID
+
+               CALL "sqlgstlv" USING
+                BY VALUE SQLDA-ID
+                         SQLVAR-INDEX
+                         SQL-DATA-TYPE
+                         SQL-HOST-VAR-LENGTH
+                BY REFERENCE SQL-LITERAL1
+                BY VALUE 0
+                         0
+
+               MOVE 8 TO SQL-HOST-VAR-LENGTH
+               MOVE 452 TO SQL-DATA-TYPE
+               MOVE 1 TO SQLVAR-INDEX
+               MOVE 2 TO SQLDA-ID
+
+               CALL "sqlgstlv" USING
+                BY VALUE SQLDA-ID
+                         SQLVAR-INDEX
+                         SQL-DATA-TYPE
+                         SQL-HOST-VAR-LENGTH
+                BY REFERENCE DB2CONN-USER
+                BY VALUE 0
+                         0
+
+               MOVE 8 TO SQL-HOST-VAR-LENGTH
+               MOVE 452 TO SQL-DATA-TYPE
+               MOVE 2 TO SQLVAR-INDEX
+               MOVE 2 TO SQLDA-ID
+
+               CALL "sqlgstlv" USING
+                BY VALUE SQLDA-ID
+                         SQLVAR-INDEX
+                         SQL-DATA-TYPE
+                         SQL-HOST-VAR-LENGTH
+                BY REFERENCE DB2CONN-PASSWORD
+                BY VALUE 0
+                         0
+
+               MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+               MOVE 2 TO SQL-INPUT-SQLDA-ID
+               MOVE 5 TO SQL-SECTIONUMBER
+               MOVE 29 TO SQL-CALL-TYPE
+
+               CALL "sqlgcall" USING
+                BY VALUE SQL-CALL-TYPE
+                         SQL-SECTIONUMBER
+                         SQL-INPUT-SQLDA-ID
+                         SQL-OUTPUT-SQLDA-ID
+                         0
+
+               CALL "sqlgstop" USING
+                BY VALUE 0
+                    .
+           CONNECT-TIL-DB2-EXIT.
+               EXIT.
