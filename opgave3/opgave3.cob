@@ -30,26 +30,12 @@
            move 2500.75 to balance.
            move "DKK" to valutacode.
 
-           STRING first-name delimited by size " "
-           delimited by size last-name 
-           delimited by size
-           into full-name
-
-      *    Loops over the length of "full-name" adding characters to new 
-      *    "clean-name" if current char is not space 
-           perform varying character-index
-            from 0 by 1
-            until character-index > length of full-name
-            IF full-name(character-index:1) NOT = space 
-            or full-name(previous-character-index:1) NOT = space
-            move full-name(character-index:1) to 
-            clean-name(clean-name-index:1)
-            add 1 to clean-name-index
-            END-IF
-            move character-index to previous-character-index
-            
-           end-perform
-           
+      *    Navne-oprydningen (sammensaetning og fjernelse af ekstra
+      *    mellemrum) ligger i det faelles NAVNEFORMAT-underprogram,
+      *    saa opgave3, opgave7 og opgave9 deler samme logik.
+           CALL "NAVNEFORMAT" USING first-name last-name clean-name
+           END-CALL
+
            display "*-------------------------------------------------*"
            display "Kunde ID      : " customer-id.
            display "Navn (renset) : " clean-name.
