@@ -0,0 +1,323 @@
+       identification division.
+       program-id. KUNDEVEDLIGEHOLD.
+
+      *> Batch-vedligeholdelse af kundeoplysninger.txt. Laeser
+      *> tilfoej/aendr/slet-transaktioner fra KUNDE-TRANS.txt og
+      *> anvender dem mod kundemasteren, i stedet for at filen kun
+      *> kan rettes ved haandeditering.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kunde-file assign to dynamic kunde-file-name
+               organization is line sequential.
+
+           select master-index-file assign to "KUNDEMST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is customer-id of kunde-idx-record
+               file status is master-idx-status.
+
+           select trans-file assign to dynamic trans-file-name
+               organization is line sequential.
+
+           select error-file assign to "MAINT-ERRORS.txt"
+               organization is line sequential.
+
+           select truncation-file assign to "ADRESSE-TRUNKERING.txt"
+               organization is line sequential.
+
+       data division.
+           file section.
+           FD kunde-file.
+           01 kunde-header-record.
+               COPY "KUNDEOPL-HDR.cpy".
+           01 kunde-record.
+               COPY "kundeopl.cpy".
+
+           FD master-index-file.
+           01 kunde-idx-record.
+               COPY "kundeopl.cpy".
+
+           FD trans-file.
+           01 trans-record.
+               02 trans-action     PIC X(1).
+               02 trans-customer.
+                   COPY "kundeopl.cpy".
+
+           FD error-file.
+           01 error-record.
+               02 error-line        PIC X(100).
+
+           FD truncation-file.
+           01 truncation-record.
+               02 truncation-line   PIC X(100).
+
+       working-storage section.
+           01 end-of-trans PIC X value "N".
+           01 end-of-master PIC X value "N".
+           01 master-idx-status PIC XX value "00".
+           01 kunde-file-name  PIC X(100) value "kundeoplysninger.txt".
+           01 trans-file-name  PIC X(100) value "KUNDE-TRANS.txt".
+           01 layout-version-ok PIC X value "Y".
+           01 kunde-header-missing PIC X value "N".
+
+      *> street-name/bynavn er faste PIC X(30)/PIC X(20) felter - en
+      *> MOVE eller STRING af en laengere vaerdi ind i dem trunkerer
+      *> bare tavst. Er den yderste kolonne fyldt helt ud (intet
+      *> blanktegn i sidste position), er det tegn paa at vaerdien
+      *> kan vaere klippet af - se check-adresse-trunkering.
+           01 trunkering-ok PIC X value "Y".
+
+       procedure division.
+       main-program.
+           accept kunde-file-name from environment "KUNDEFIL_NAVN"
+               on exception
+                   move "kundeoplysninger.txt" to kunde-file-name
+           end-accept
+           accept trans-file-name from environment "KUNDETRANS_NAVN"
+               on exception
+                   move "KUNDE-TRANS.txt" to trans-file-name
+           end-accept
+
+           perform build-master-index
+
+           open i-o master-index-file
+           open input trans-file
+           open output error-file
+           open output truncation-file
+
+           perform until end-of-trans = "Y"
+               read trans-file into trans-record
+           at end
+               move "Y" to end-of-trans
+           not at end
+               perform apply-transaction
+           end-read
+           end-perform
+
+           close trans-file
+           close error-file
+           close truncation-file
+           close master-index-file
+
+           perform rewrite-master
+
+           stop run.
+
+      *> Bygger det indekserede arbejdseksemplar af kundemasteren ud
+      *> fra den nuvaerende kundeoplysninger.txt. Den allerfoerste post
+      *> er en version/laengde-header (se KUNDEOPL-HDR.cpy) - et
+      *> mismatch her fejler koerslen med det samme i stedet for at
+      *> laese alle efterfoelgende kundeposter en kolonne forskudt.
+      *> Har filen slet ingen header (en fil fra foer denne
+      *> version/laengde-kontrol fandtes - se verificer-kunde-header),
+      *> er den foerste post allerede laest som en rigtig kundepost og
+      *> indekseres her, saa rewrite-master's header paa naeste
+      *> koersel er en reel bootstrap i stedet for et evigt STOP RUN.
+           build-master-index.
+               open input kunde-file
+               perform verificer-kunde-header
+               open output master-index-file
+               move "N" to end-of-master
+               if kunde-header-missing = "Y"
+                   write kunde-idx-record from kunde-record
+                   invalid key
+                       display "Dublet customer-id sprunget over: "
+                           customer-id in kunde-record
+                   end-write
+               end-if
+               perform until end-of-master = "Y"
+                   read kunde-file into kunde-record
+               at end
+                   move "Y" to end-of-master
+               not at end
+                   write kunde-idx-record from kunde-record
+               invalid key
+                   display "Dublet customer-id sprunget over: "
+                       customer-id in kunde-record
+               end-write
+               end-read
+               end-perform
+               close kunde-file
+               close master-index-file
+               move "N" to end-of-master
+           exit.
+
+      *> Laeser den foerste post i kunde-file som en header (se
+      *> KUNDEOPL-HDR.cpy) i stedet for en kundepost - marker,
+      *> version og record-laengde skal alle stemme, ellers stoppes
+      *> koerslen, da resten af filen saa ikke kan laeses paalideligt.
+      *> Mangler markoeren helt ("KHDR" findes ikke), er filen fra
+      *> foer header-versionering fandtes, ikke et layout-mismatch -
+      *> den allerede laeste post er i saa fald en rigtig kundepost
+      *> (se kunde-header-missing og build-master-index) i stedet for
+      *> at koerslen fejler paa det, der reelt bare er en bootstrap.
+           verificer-kunde-header.
+               move "Y" to layout-version-ok
+               move "N" to kunde-header-missing
+               read kunde-file into kunde-header-record
+               at end
+                   move "N" to layout-version-ok
+                   display "KUNDEVEDLIGEHOLD: "
+                       function trim(kunde-file-name)
+                       " er tom - ingen header fundet"
+               not at end
+                   if kuhdr-marker not = "KHDR"
+                       move "Y" to kunde-header-missing
+                       display "KUNDEVEDLIGEHOLD: ingen header "
+                           "fundet i " function trim(kunde-file-name)
+                           " - antager fil fra foer"
+                           " layout-versionering"
+                   else
+                       if not kuhdr-version-kendt
+                           or not kuhdr-laengde-kendt
+                           move "N" to layout-version-ok
+                           display "KUNDEVEDLIGEHOLD: layout-version-"
+                               "mismatch i "
+                               function trim(kunde-file-name)
+                           display "  marker=[" kuhdr-marker
+                               "] version=" kuhdr-version
+                               " laengde=" kuhdr-record-laengde
+                       end-if
+                   end-if
+               end-read
+               if layout-version-ok = "N"
+                   close kunde-file
+                   move 8 to return-code
+                   stop run
+               end-if
+           exit.
+
+           apply-transaction.
+               evaluate trans-action
+                   when "A"
+                       perform apply-add
+                   when "C"
+                       perform apply-change
+                   when "D"
+                       perform apply-delete
+                   when other
+                       move spaces to error-line
+                       string
+                           "Ukendt transaktionstype [" trans-action
+                           "] for customer-id "
+                           function trim(customer-id in trans-customer)
+                           into error-line
+                       end-string
+                       write error-record
+               end-evaluate
+           exit.
+
+           apply-add.
+               perform check-adresse-trunkering
+               move trans-customer to kunde-idx-record
+               write kunde-idx-record
+               invalid key
+                   move spaces to error-line
+                   string
+                       "TILFOEJ afvist, customer-id findes allerede: "
+                       function trim(customer-id in trans-customer)
+                       into error-line
+                   end-string
+                   write error-record
+                   end-write
+               end-write
+           exit.
+
+           apply-change.
+               move customer-id in trans-customer
+                   to customer-id in kunde-idx-record
+               read master-index-file
+               invalid key
+                   move spaces to error-line
+                   string
+                       "AENDR afvist, customer-id findes ikke: "
+                       function trim(customer-id in trans-customer)
+                       into error-line
+                   end-string
+                   write error-record
+                   end-write
+               not invalid key
+                   perform check-adresse-trunkering
+                   move trans-customer to kunde-idx-record
+                   rewrite kunde-idx-record
+               end-read
+           exit.
+
+           apply-delete.
+               move customer-id in trans-customer
+                   to customer-id in kunde-idx-record
+               read master-index-file
+               invalid key
+                   move spaces to error-line
+                   string
+                       "SLET afvist, customer-id findes ikke: "
+                       function trim(customer-id in trans-customer)
+                       into error-line
+                   end-string
+                   write error-record
+                   end-write
+               not invalid key
+                   delete master-index-file record
+               end-read
+           exit.
+
+      *> Advarer hvis street-name eller bynavn er fyldt helt ud til
+      *> sidste kolonne - et tegn paa at vaerdien kan vaere trunkeret
+      *> af en tidligere MOVE/STRING ind i det faste PIC X(30)/
+      *> PIC X(20)-felt, i stedet for at den klippede adresse bare
+      *> loeber videre og foerst opdages paa en etiket eller udskrift
+      *> maaneder senere.
+           check-adresse-trunkering.
+               move "Y" to trunkering-ok
+               if street-name in trans-customer(30:1) not = space
+                   move "N" to trunkering-ok
+                   move spaces to truncation-line
+                   string
+                       "Kunde-ID "
+                       function trim(customer-id in trans-customer)
+                       " muligvis trunkeret street-name: ["
+                       street-name in trans-customer "]"
+                       into truncation-line
+                   end-string
+                   write truncation-record
+               end-if
+               if bynavn in trans-customer(20:1) not = space
+                   move "N" to trunkering-ok
+                   move spaces to truncation-line
+                   string
+                       "Kunde-ID "
+                       function trim(customer-id in trans-customer)
+                       " muligvis trunkeret bynavn: ["
+                       bynavn in trans-customer "]"
+                       into truncation-line
+                   end-string
+                   write truncation-record
+               end-if
+           exit.
+
+      *> Skriver den opdaterede kundemaster tilbage til
+      *> kundeoplysninger.txt i customer-id raekkefoelge, med en
+      *> version/laengde-header (se KUNDEOPL-HDR.cpy) som den
+      *> allerfoerste post.
+           rewrite-master.
+               open input master-index-file
+               open output kunde-file
+               move "KHDR" to kuhdr-marker
+               set kuhdr-version-kendt to true
+               set kuhdr-laengde-kendt to true
+               write kunde-header-record
+               move "N" to end-of-master
+               perform until end-of-master = "Y"
+                   read master-index-file next record
+                       into kunde-record
+               at end
+                   move "Y" to end-of-master
+               not at end
+                   write kunde-record
+               end-read
+               end-perform
+               close master-index-file
+               close kunde-file
+           exit.
