@@ -0,0 +1,69 @@
+       identification division.
+       program-id. HUSNUMMER.
+
+      *> Faelles opsplitning/validering af husnummer: deler et
+      *> husnummer som "12A" op i en numerisk del (12) og en
+      *> eventuel bogstav-endelse (A), i stedet for at FORMAT-
+      *> ADDRESSE-agtige afsnit i opgave7/opgave9/kundeetiketter
+      *> bare trim'er og concat'er det som en opak streng. Et
+      *> husnummer der hverken er rent numerisk eller numerisk-plus-
+      *> et-bogstav (f.eks. kun et bogstav, eller bogstav midt i
+      *> tallet) markeres ugyldigt via ln-husnr-ok.
+
+       data division.
+       working-storage section.
+           01 house-trimmed PIC X(5).
+           01 trimmed-len PIC 9(1).
+
+       linkage section.
+           01 ln-house-number PIC X(5).
+           01 ln-husnr-tal     PIC 9(5).
+           01 ln-husnr-bogstav PIC X(1).
+           01 ln-husnr-ok      PIC X(1).
+
+       procedure division using ln-house-number ln-husnr-tal
+           ln-husnr-bogstav ln-husnr-ok.
+       main-husnummer.
+           move 0 to ln-husnr-tal
+           move space to ln-husnr-bogstav
+           move "N" to ln-husnr-ok
+
+           move function trim(ln-house-number) to house-trimmed
+           compute trimmed-len =
+               function length(function trim(ln-house-number))
+
+           if trimmed-len = 0
+               goback
+           end-if
+
+           if house-trimmed(trimmed-len:1) is alphabetic
+               perform split-tal-og-bogstav
+           else
+               perform rent-numerisk-husnummer
+           end-if
+
+           goback.
+
+      *> Sidste tegn er et bogstav - resten skal vaere rent numerisk
+      *> for at husnummeret er gyldigt, fx "12A". Et enkelt bogstav
+      *> uden foranstaaende tal (fx "A") er ugyldigt.
+       split-tal-og-bogstav.
+           if trimmed-len > 1
+               and house-trimmed(1:trimmed-len - 1) is numeric
+               compute ln-husnr-tal =
+                   function numval(house-trimmed(1:trimmed-len - 1))
+               move function upper-case(house-trimmed(trimmed-len:1))
+                   to ln-husnr-bogstav
+               move "Y" to ln-husnr-ok
+           end-if
+           .
+
+      *> Intet bogstav at splitte fra - hele strengen skal vaere
+      *> numerisk for at husnummeret er gyldigt.
+       rent-numerisk-husnummer.
+           if house-trimmed(1:trimmed-len) is numeric
+               compute ln-husnr-tal =
+                   function numval(house-trimmed(1:trimmed-len))
+               move "Y" to ln-husnr-ok
+           end-if
+           .
